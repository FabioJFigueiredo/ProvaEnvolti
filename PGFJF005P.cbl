@@ -0,0 +1,336 @@
+       IDENTIFICATION                  DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID.                     PGFJF005P.
+      *----------------------------------------------------------------*
+      * PROGRAMA.....: PGFJF005P                                       *
+      * ANALISTA.....: FABIO FIGUEIREDO                                *
+      * DATA.........: 09/08/2026                                      *
+      * OBJETIVO.....: EMITIR O RELATORIO DE CLIENTES CADASTRADOS,     *
+      *                ORDENADO E CLASSIFICADO CONFORME SOLICITADO     *
+      * ARQUIVOS.....: ArqCliente, ArqUltimaDistribuicao               *
+      *----------------------------------------------------------------*
+       ENVIRONMENT                     DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+      *----------------------------------------------------------------*
+           SELECT ARQ-CLIENTE        ASSIGN TO DISK
+                               ORGANIZATION IS INDEXED
+                                ACCESS MODE IS DYNAMIC
+                                RECORD  KEY IS COD-CLIENTE
+                        ALTERNATE RECORD KEY IS CNPJ
+                        ALTERNATE RECORD KEY IS RAZAO-SOCIAL
+                                   LOCK MODE IS MANUAL
+                                 FILE STATUS IS WS-FL-STATUS-CLI.
+
+           SELECT ARQ-REL-CLIENTE    ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-FL-STATUS-REL.
+
+           SELECT ARQ-ULT-DISTRIB    ASSIGN TO DISK
+                               ORGANIZATION IS INDEXED
+                                ACCESS MODE IS DYNAMIC
+                                RECORD  KEY IS COD-CLIENTE-ULT
+                                FILE STATUS IS WS-FL-STATUS-ULT.
+
+      *----------------------------------------------------------------*
+       DATA                            DIVISION.
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+       FD  ARQ-CLIENTE
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'ArqCliente'.
+       COPY "CLIENTES.CPY".
+
+       FD  ARQ-REL-CLIENTE
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'ArqRelCliente'.
+       COPY "RELCLI.CPY".
+
+       FD  ARQ-ULT-DISTRIB
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'ArqUltimaDistribuicao'.
+       COPY "ULTDIST.CPY".
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+       77  WS-FL-STATUS-CLI            PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-REL            PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-ULT            PIC  X(002)         VALUE "00".
+       77  WS-QTD-CLIENTES             PIC  9(007)         VALUE ZEROS.
+
+       01  WS-CAB-1                    PIC  X(078)         VALUE
+           "RELATORIO DE CLIENTES".
+       01  WS-DETALHE.
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  WS-DET-COD-CLI          PIC  ZZZZZZ9.
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  WS-DET-RAZ-SOC          PIC  X(040).
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  WS-DET-CNPJ             PIC  9(014).
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  WS-DET-CIDADE           PIC  X(030).
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  WS-DET-UF               PIC  X(002).
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  WS-DET-COD-REGIAO       PIC  999.
+
+      *----------------------------------------------------------------*
+       LINKAGE                         SECTION.
+      *----------------------------------------------------------------*
+       COPY LNKG005L.
+      *----------------------------------------------------------------*
+       PROCEDURE                       DIVISION USING LNKG005L.
+      *----------------------------------------------------------------*
+       0000-PRINCIPAL                  SECTION.
+
+           PERFORM 1000-INICIALIZA
+           PERFORM 2000-PROCESSA
+           PERFORM 3000-FINALIZA
+
+           .
+       0000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE INICIALIZACAO                                        *
+      *----------------------------------------------------------------*
+       1000-INICIALIZA                 SECTION.
+
+           MOVE ZEROS                  TO COD-RETORNO-LNKG005
+                                           WS-QTD-CLIENTES
+           MOVE SPACES                 TO MSG-RETORNO-LNKG005
+
+           .
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE PROCESSAMENTO                                        *
+      *----------------------------------------------------------------*
+       2000-PROCESSA                   SECTION.
+
+           PERFORM 2100-OPEN-ARQ-CLIENTE
+
+           IF SAIDA-LNKG005-ARQUIVO
+              CONTINUE
+           ELSE
+              DISPLAY WS-CAB-1
+           END-IF
+
+           PERFORM 2200-POSICIONA-ARQ-CLIENTE
+
+           PERFORM 2400-IMPRIME-DETALHE UNTIL
+                   WS-FL-STATUS-CLI     NOT EQUAL ZEROS
+
+           PERFORM 2500-CLOSE-ARQ-CLIENTE
+
+           MOVE ZEROS                  TO COD-RETORNO-LNKG005
+           IF SAIDA-LNKG005-ARQUIVO
+              MOVE "RELATORIO DE CLIENTES GRAVADO EM ARQRELCLIENTE"
+                                       TO MSG-RETORNO-LNKG005
+           ELSE
+              MOVE "RELATORIO DE CLIENTES EMITIDO COM SUCESSO"
+                                       TO MSG-RETORNO-LNKG005
+           END-IF
+
+           .
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ABERTURA DE ARQUIVO DE CLIENTE                                 *
+      *----------------------------------------------------------------*
+       2100-OPEN-ARQ-CLIENTE           SECTION.
+
+           OPEN INPUT ARQ-CLIENTE
+
+           IF WS-FL-STATUS-CLI         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-LNKG005
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE CLIENTES"
+                                       TO MSG-RETORNO-LNKG005
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           IF SAIDA-LNKG005-ARQUIVO
+              OPEN OUTPUT ARQ-REL-CLIENTE
+              IF WS-FL-STATUS-REL      EQUAL ZEROS
+                 CONTINUE
+              ELSE
+                 MOVE 9                TO COD-RETORNO-LNKG005
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE SAIDA"
+                                       TO MSG-RETORNO-LNKG005
+                 CLOSE ARQ-CLIENTE
+                 PERFORM 3000-FINALIZA
+              END-IF
+           END-IF
+
+           OPEN INPUT ARQ-ULT-DISTRIB
+
+           IF WS-FL-STATUS-ULT         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-LNKG005
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE ULTIMA DISTRIBUICAO"
+                                       TO MSG-RETORNO-LNKG005
+              CLOSE ARQ-CLIENTE
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * POSICIONAMENTO INICIAL CONFORME ORDENACAO/CLASSIFICACAO        *
+      *----------------------------------------------------------------*
+       2200-POSICIONA-ARQ-CLIENTE      SECTION.
+
+           EVALUATE TRUE
+               WHEN TIPO-CLA-LNKG005   EQUAL 'R'
+                    IF TIPO-ORD-LNKG005 EQUAL 'D'
+                       IF RAZ-SOC-LNKG005 NOT EQUAL SPACES
+                          MOVE RAZ-SOC-LNKG005  TO RAZAO-SOCIAL
+                       ELSE
+                          MOVE HIGH-VALUES      TO RAZAO-SOCIAL
+                       END-IF
+                       START ARQ-CLIENTE KEY IS
+                             NOT GREATER THAN RAZAO-SOCIAL
+                    ELSE
+                       MOVE RAZ-SOC-LNKG005     TO RAZAO-SOCIAL
+                       START ARQ-CLIENTE KEY IS
+                             NOT LESS THAN RAZAO-SOCIAL
+                    END-IF
+               WHEN OTHER
+                    IF TIPO-ORD-LNKG005 EQUAL 'D'
+                       IF COD-CLI-LNKG005 NOT EQUAL ZEROS
+                          MOVE COD-CLI-LNKG005  TO COD-CLIENTE
+                       ELSE
+                          MOVE 9999999          TO COD-CLIENTE
+                       END-IF
+                       START ARQ-CLIENTE KEY IS
+                             NOT GREATER THAN COD-CLIENTE
+                    ELSE
+                       MOVE COD-CLI-LNKG005     TO COD-CLIENTE
+                       START ARQ-CLIENTE KEY IS
+                             NOT LESS THAN COD-CLIENTE
+                    END-IF
+           END-EVALUATE
+
+           IF WS-FL-STATUS-CLI         EQUAL ZEROS
+              PERFORM 2300-LER-ARQ-CLIENTE
+           ELSE
+              MOVE "10"                TO WS-FL-STATUS-CLI
+           END-IF
+
+           .
+       2200-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * LEITURA DE ARQUIVO DE CLIENTE                                  *
+      *----------------------------------------------------------------*
+       2300-LER-ARQ-CLIENTE            SECTION.
+
+           IF TIPO-ORD-LNKG005         EQUAL 'D'
+              READ ARQ-CLIENTE PREVIOUS RECORD
+           ELSE
+              READ ARQ-CLIENTE NEXT RECORD
+           END-IF
+
+           IF WS-FL-STATUS-CLI         EQUAL ZEROS OR '10'
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-LNKG005
+              MOVE "ERRO NA LEITURA DO ARQUIVO DE CLIENTES"
+                                       TO MSG-RETORNO-LNKG005
+              PERFORM 2500-CLOSE-ARQ-CLIENTE
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2300-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * IMPRESSAO DO DETALHE                                           *
+      *----------------------------------------------------------------*
+       2400-IMPRIME-DETALHE            SECTION.
+
+           MOVE ZEROS                  TO COD-VENDEDOR-ULT
+           MOVE COD-CLIENTE            TO COD-CLIENTE-ULT
+           READ ARQ-ULT-DISTRIB
+
+           IF WS-FL-STATUS-ULT         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE ZEROS                TO COD-VENDEDOR-ULT
+           END-IF
+
+           IF (UF-LNKG005          EQUAL SPACES
+              OR UF-LNKG005        EQUAL UF-CLI)
+              AND (COD-REGIAO-LNKG005 EQUAL ZEROS
+              OR COD-REGIAO-LNKG005   EQUAL COD-REGIAO-CLI)
+              AND (COD-VEND-LNKG005   EQUAL ZEROS
+              OR COD-VEND-LNKG005     EQUAL COD-VENDEDOR-ULT)
+              MOVE COD-CLIENTE         TO WS-DET-COD-CLI
+              MOVE RAZAO-SOCIAL        TO WS-DET-RAZ-SOC
+              MOVE CNPJ                TO WS-DET-CNPJ
+              MOVE CIDADE-CLI          TO WS-DET-CIDADE
+              MOVE UF-CLI              TO WS-DET-UF
+              MOVE COD-REGIAO-CLI      TO WS-DET-COD-REGIAO
+
+              IF SAIDA-LNKG005-ARQUIVO
+                 MOVE COD-CLIENTE      TO COD-CLI-REL-CLIENTE
+                 MOVE RAZAO-SOCIAL     TO RAZ-SOC-REL-CLIENTE
+                 MOVE CNPJ             TO CNPJ-REL-CLIENTE
+                 MOVE CIDADE-CLI       TO CIDADE-REL-CLIENTE
+                 MOVE UF-CLI           TO UF-REL-CLIENTE
+                 MOVE COD-REGIAO-CLI   TO COD-REGIAO-REL-CLIENTE
+                 WRITE REG-REL-CLIENTE
+              ELSE
+                 DISPLAY WS-DETALHE
+              END-IF
+
+              ADD 1                    TO WS-QTD-CLIENTES
+           END-IF
+
+           PERFORM 2300-LER-ARQ-CLIENTE
+
+           .
+       2400-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FECHAMENTO DE ARQUIVO DE CLIENTE                               *
+      *----------------------------------------------------------------*
+       2500-CLOSE-ARQ-CLIENTE          SECTION.
+
+           CLOSE ARQ-CLIENTE
+           CLOSE ARQ-ULT-DISTRIB
+
+           IF SAIDA-LNKG005-ARQUIVO
+              CLOSE ARQ-REL-CLIENTE
+           END-IF
+
+           .
+       2500-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE FINALIZACAO                                          *
+      *----------------------------------------------------------------*
+       3000-FINALIZA                   SECTION.
+
+           GOBACK
+
+           .
+       3000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FIM DO PROGRAMA PGFJF005P                                      *
+      *----------------------------------------------------------------*
+       END PROGRAM                     PGFJF005P.
+      *----------------------------------------------------------------*
