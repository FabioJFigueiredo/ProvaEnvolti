@@ -6,7 +6,11 @@
       * ANALISTA.....: FABIO FIGUEIREDO                                *
       * DATA.........: 22/03/2020                                      *
       * OBJETIVO.....: REALIZAR ACESSOS AO ARQUIVO DE VENDEDORES       *
-      * ARQUIVOS.....:                                                 *
+      * ARQUIVOS.....: ArqVendedor, ArqAuditoria                       *
+      *----------------------------------------------------------------*
+      * DATA       AUTOR            DESCRICAO                         *
+      * 09/08/2026 FJF              GRAVA TRILHA DE AUDITORIA A CADA   *
+      *                             INCLUSAO/ALTERACAO/EXCLUSAO        *
       *----------------------------------------------------------------*
        ENVIRONMENT                     DIVISION.
       *----------------------------------------------------------------*
@@ -29,8 +33,12 @@
                                    LOCK MODE IS MANUAL
                                  FILE STATUS IS WS-FL-STATUS-VEN.
 
+           SELECT ARQ-AUDITORIA       ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-FL-STATUS-AUD.
+
       *----------------------------------------------------------------*
-       DATA                            DIVISION. 
+       DATA                            DIVISION.
       *----------------------------------------------------------------*
        FILE                            SECTION.
       *----------------------------------------------------------------*
@@ -38,12 +46,32 @@
            LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS 'ArqVendedor'.
        COPY "VENDEDOR.CPY".
-       
+
+       FD  ARQ-AUDITORIA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'ArqAuditoria'.
+       COPY "AUDIT.CPY".
+
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
       *----------------------------------------------------------------*
        77  WS-FL-STATUS-VEN            PIC  X(002)         VALUE "00".
-       77  WS-FL-STATUS-IMP            PIC  X(002)         VALUE "00". 
+       77  WS-FL-STATUS-IMP            PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-AUD            PIC  X(002)         VALUE "00".
+       01  WS-OPERACAO-AUD             PIC  X(001)         VALUE SPACES.
+       01  WS-DESC-ANTERIOR-AUD        PIC  X(040)         VALUE SPACES.
+       01  WS-DOC-ANTERIOR-AUD         PIC  9(014)         VALUE ZEROS.
+       01  WS-LAT-ANTERIOR-AUD         PIC S9(003)V9(008)  VALUE ZEROS.
+       01  WS-LON-ANTERIOR-AUD         PIC S9(003)V9(008)  VALUE ZEROS.
+       01  WS-CIDADE-ANTERIOR-AUD      PIC  X(030)         VALUE SPACES.
+       01  WS-UF-ANTERIOR-AUD          PIC  X(002)         VALUE SPACES.
+       01  WS-REGIAO-ANTERIOR-AUD      PIC  9(003)         VALUE ZEROS.
+      * BUSCA POR PARTE DO NOME DO VENDEDOR
+       77  WS-QTD-ENCONTRADOS          PIC  9(003)         VALUE ZEROS.
+       77  WS-QTD-OCORRENCIAS          PIC  9(003)         VALUE ZEROS.
+       77  WS-TERMO-LEN                PIC  9(003)         VALUE ZEROS.
+       01  WS-TERMO-BUSCA-MAI          PIC  X(040)         VALUE SPACES.
+       01  WS-NOME-VEND-MAI            PIC  X(040)         VALUE SPACES.
        
        01  WS-OPCAO                    PIC  9(001)         VALUE ZEROS.
        01  WS-CAD-OPCAO                PIC  9(001)         VALUE ZEROS.
@@ -66,7 +94,14 @@
            05  WS-ARQ-NOME-VEN         PIC  X(040)         VALUE SPACES.
            05  WS-ARQ-LATITUDE-VEN     PIC S9(003)V9(008)  VALUE ZEROS.
            05  WS-ARQ-LONGITUDE-VEN    PIC S9(003)V9(008)  VALUE ZEROS.
-           
+           05  WS-ARQ-MAX-CLI-VEN      PIC  9(005)         VALUE ZEROS.
+           05  WS-ARQ-SITUACAO-VEN     PIC  X(001)         VALUE "A".
+           05  WS-ARQ-DATA-EXCLUSAO-VEN
+                                       PIC  9(008)         VALUE ZEROS.
+           05  WS-ARQ-CIDADE-VEN       PIC  X(030)         VALUE SPACES.
+           05  WS-ARQ-UF-VEN           PIC  X(002)         VALUE SPACES.
+           05  WS-ARQ-COD-REGIAO-VEN   PIC  9(003)         VALUE ZEROS.
+
       *----------------------------------------------------------------*
       * AREAS DE COMUNICAÇÃO COM OUTROS PROGRAMAS                      *
       *----------------------------------------------------------------*
@@ -128,36 +163,75 @@
       *----------------------------------------------------------------*
        2100-BUSCAR-VENDEDOR            SECTION.
 
+           IF COD-VENDEDOR-LNKG004     EQUAL ZEROS AND
+              CPF-LNKG004              EQUAL ZEROS AND
+              NOME-VENDEDOR-LNKG004    NOT EQUAL SPACES
+              PERFORM 2105-BUSCAR-VENDEDOR-PARCIAL
+           ELSE
+              PERFORM 2101-BUSCAR-VENDEDOR-EXATO
+           END-IF
+
+           .
+       2100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * BUSCA DE VENDEDOR POR CODIGO EXATO OU CPF EXATO                *
+      *----------------------------------------------------------------*
+       2101-BUSCAR-VENDEDOR-EXATO      SECTION.
+
            PERFORM 2110-OPEN-ARQ-VENDEDOR
-           
-           MOVE COD-VENDEDOR-LNKG004  TO COD-VENDEDOR        
+
+           MOVE COD-VENDEDOR-LNKG004  TO COD-VENDEDOR
 
            READ ARQ-VENDEDOR  RECORD INTO WS-ARQ-VENDEDOR
-                              KEY IS      COD-VENDEDOR        
-           
+                              KEY IS      COD-VENDEDOR
+
+           IF WS-FL-STATUS-VEN         EQUAL ZEROS AND VEND-EXCLUIDO
+              MOVE "23"                TO WS-FL-STATUS-VEN
+           END-IF
+
            IF WS-FL-STATUS-VEN         EQUAL ZEROS
               MOVE WS-ARQ-CODIGO-VEN   TO COD-VENDEDOR-LNKG004
               MOVE WS-ARQ-CPF-VEN      TO CPF-LNKG004
               MOVE WS-ARQ-NOME-VEN     TO NOME-VENDEDOR-LNKG004
               MOVE WS-ARQ-LATITUDE-VEN TO LATITUDE-VEN-LNKG004
               MOVE WS-ARQ-LONGITUDE-VEN
-                         			   TO LONGITUDE-VEN-LNKG004
+                                      TO LONGITUDE-VEN-LNKG004
+              MOVE WS-ARQ-SITUACAO-VEN TO SITUACAO-VEN-LNKG004
+              MOVE WS-ARQ-CIDADE-VEN   TO CIDADE-LNKG004
+              MOVE WS-ARQ-UF-VEN       TO UF-LNKG004
+              MOVE WS-ARQ-COD-REGIAO-VEN
+                                      TO COD-REGIAO-LNKG004
+              MOVE WS-ARQ-MAX-CLI-VEN  TO MAX-CLIENTES-VEN-LNKG004
               MOVE ZEROS               TO COD-RETORNO-LNKG004
            ELSE
               MOVE CPF-LNKG004         TO CPF
 
               READ ARQ-VENDEDOR RECORD INTO WS-ARQ-VENDEDOR
                                 KEY IS      CPF
-                               
+
+              IF WS-FL-STATUS-VEN      EQUAL ZEROS AND VEND-EXCLUIDO
+                 MOVE "23"             TO WS-FL-STATUS-VEN
+              END-IF
+
               IF WS-FL-STATUS-VEN      EQUAL ZEROS
-                 MOVE WS-ARQ-CODIGO-VEN   
+                 MOVE WS-ARQ-CODIGO-VEN
                                        TO COD-VENDEDOR-LNKG004
                  MOVE WS-ARQ-CPF-VEN   TO CPF-LNKG004
                  MOVE WS-ARQ-NOME-VEN  TO NOME-VENDEDOR-LNKG004
-                 MOVE WS-ARQ-LATITUDE-VEN 
+                 MOVE WS-ARQ-LATITUDE-VEN
                                        TO LATITUDE-VEN-LNKG004
-                 MOVE WS-ARQ-LONGITUDE-VEN 
-                                       TO LONGITUDE-VEN-HBSIS004
+                 MOVE WS-ARQ-LONGITUDE-VEN
+                                       TO LONGITUDE-VEN-LNKG004
+                 MOVE WS-ARQ-SITUACAO-VEN
+                                       TO SITUACAO-VEN-LNKG004
+                 MOVE WS-ARQ-CIDADE-VEN
+                                       TO CIDADE-LNKG004
+                 MOVE WS-ARQ-UF-VEN    TO UF-LNKG004
+                 MOVE WS-ARQ-COD-REGIAO-VEN
+                                       TO COD-REGIAO-LNKG004
+                 MOVE WS-ARQ-MAX-CLI-VEN
+                                       TO MAX-CLIENTES-VEN-LNKG004
                  MOVE ZEROS            TO COD-RETORNO-LNKG004
               ELSE
                  MOVE 1                TO COD-RETORNO-LNKG004
@@ -165,11 +239,71 @@
                                        TO MSG-RETORNO-LNKG004
               END-IF
            END-IF
-           
+
            PERFORM 2120-CLOSE-ARQ-VENDEDOR
 
            .
-       2100-EXIT.
+       2101-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * BUSCA DE VENDEDOR POR PARTE DO NOME                            *
+      *----------------------------------------------------------------*
+       2105-BUSCAR-VENDEDOR-PARCIAL    SECTION.
+
+           PERFORM 2110-OPEN-ARQ-VENDEDOR
+
+           MOVE ZEROS                  TO WS-QTD-ENCONTRADOS
+           MOVE FUNCTION UPPER-CASE(NOME-VENDEDOR-LNKG004)
+                                       TO WS-TERMO-BUSCA-MAI
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-TERMO-BUSCA-MAI))
+                                       TO WS-TERMO-LEN
+
+           MOVE SPACES                 TO NOME-VENDEDOR
+
+           START ARQ-VENDEDOR KEY IS NOT LESS THAN NOME-VENDEDOR
+
+           IF WS-FL-STATUS-VEN         EQUAL ZEROS
+              PERFORM 2106-LISTA-VENDEDOR-PARCIAL
+                      UNTIL WS-FL-STATUS-VEN NOT EQUAL ZEROS
+           END-IF
+
+           IF WS-QTD-ENCONTRADOS       GREATER ZEROS
+              MOVE 1                   TO COD-RETORNO-LNKG004
+              MOVE "CONSULTE A LISTA EXIBIDA E INFORME O CODIGO EXATO"
+                                       TO MSG-RETORNO-LNKG004
+           ELSE
+              MOVE 1                   TO COD-RETORNO-LNKG004
+              MOVE "NENHUM VENDEDOR ENCONTRADO COM ESSE TEXTO"
+                                       TO MSG-RETORNO-LNKG004
+           END-IF
+
+           PERFORM 2120-CLOSE-ARQ-VENDEDOR
+
+           .
+       2105-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * LISTAGEM DOS VENDEDORES CUJO NOME CONTEM O TERMO BUSCADO       *
+      *----------------------------------------------------------------*
+       2106-LISTA-VENDEDOR-PARCIAL     SECTION.
+
+           READ ARQ-VENDEDOR NEXT RECORD INTO WS-ARQ-VENDEDOR
+
+           IF WS-FL-STATUS-VEN         EQUAL ZEROS AND NOT VEND-EXCLUIDO
+              MOVE FUNCTION UPPER-CASE(WS-ARQ-NOME-VEN)
+                                       TO WS-NOME-VEND-MAI
+              MOVE ZEROS               TO WS-QTD-OCORRENCIAS
+              INSPECT WS-NOME-VEND-MAI TALLYING WS-QTD-OCORRENCIAS
+                      FOR ALL WS-TERMO-BUSCA-MAI(1:WS-TERMO-LEN)
+              IF WS-QTD-OCORRENCIAS    GREATER ZEROS
+                 DISPLAY WS-ARQ-CODIGO-VEN SPACE
+                         WS-ARQ-NOME-VEN
+                 ADD 1                 TO WS-QTD-ENCONTRADOS
+              END-IF
+           END-IF
+
+           .
+       2106-EXIT.
            EXIT.
       *----------------------------------------------------------------*
       * ROTINA DE ABERTURA DE ARQUIVO                                  *
@@ -248,15 +382,33 @@
                                        TO WS-ARQ-NOME-VEN
                  MOVE LATITUDE-VEN-LNKG004 
                                        TO WS-ARQ-LATITUDE-VEN
-                 MOVE LONGITUDE-VEN-LNKG004 
+                 MOVE LONGITUDE-VEN-LNKG004
                                        TO WS-ARQ-LONGITUDE-VEN
+                 MOVE MAX-CLIENTES-VEN-LNKG004
+                                      TO WS-ARQ-MAX-CLI-VEN
+                 MOVE "A"              TO WS-ARQ-SITUACAO-VEN
+                 MOVE ZEROS            TO WS-ARQ-DATA-EXCLUSAO-VEN
+                 MOVE CIDADE-LNKG004   TO WS-ARQ-CIDADE-VEN
+                 MOVE UF-LNKG004       TO WS-ARQ-UF-VEN
+                 MOVE COD-REGIAO-LNKG004
+                                       TO WS-ARQ-COD-REGIAO-VEN
                  PERFORM 2220-GRAVA-ARQ-VENDEDOR
+                 PERFORM 2230-LIBERA-CPF-CNPJ
                  MOVE ZEROS            TO COD-RETORNO-LNKG004
                  MOVE "VENDEDOR CADASTRADO COM SUCESSO"
                                        TO MSG-RETORNO-LNKG004
+                 MOVE "I"              TO WS-OPERACAO-AUD
+                 MOVE SPACES           TO WS-DESC-ANTERIOR-AUD
+                 MOVE ZEROS            TO WS-DOC-ANTERIOR-AUD
+                                          WS-LAT-ANTERIOR-AUD
+                                          WS-LON-ANTERIOR-AUD
+                                          WS-REGIAO-ANTERIOR-AUD
+                 MOVE SPACES           TO WS-CIDADE-ANTERIOR-AUD
+                                          WS-UF-ANTERIOR-AUD
+                 PERFORM 2500-GRAVA-AUDITORIA
               END-IF
            END-IF
-           
+
            PERFORM 2120-CLOSE-ARQ-VENDEDOR
 
            .
@@ -273,7 +425,7 @@
               CONTINUE
            ELSE
               MOVE 9                   TO COD-RETORNO-LNKG004
-              MOVE MSG-RETORNO-HBSIS003
+              MOVE MSG-RETORNO-LNKG003
                                        TO MSG-RETORNO-LNKG004
               PERFORM 2120-CLOSE-ARQ-VENDEDOR
               PERFORM 3000-FINALIZA
@@ -287,16 +439,17 @@
       *----------------------------------------------------------------*
        2220-GRAVA-ARQ-VENDEDOR         SECTION.
 
-           MOVE WS-ARQ-VENDEDOR        TO ARQ-VENDEDOR
-           
-           WRITE ARQ-VENDEDOR
+           MOVE WS-ARQ-VENDEDOR        TO ARQ-VENDEDORES
+
+           WRITE ARQ-VENDEDORES
            
            IF WS-FL-STATUS-VEN         EQUAL ZEROS
               CONTINUE
            ELSE
               MOVE 9                   TO COD-RETORNO-LNKG004
-              MOVE "ERRO AO GRAVAR O VENDEDOR" 
+              MOVE "ERRO AO GRAVAR O VENDEDOR"
                                        TO MSG-RETORNO-LNKG004
+              PERFORM 2230-LIBERA-CPF-CNPJ
               PERFORM 2120-CLOSE-ARQ-VENDEDOR
               PERFORM 3000-FINALIZA
            END-IF
@@ -305,6 +458,19 @@
        2220-EXIT.
            EXIT.
       *----------------------------------------------------------------*
+      * LIBERA A TRAVA TEMPORARIA DO CPF APOS A GRAVACAO, PARA QUE O   *
+      * DOCUMENTO FIQUE DISPONIVEL PARA UM NOVO CADASTRO               *
+      *----------------------------------------------------------------*
+       2230-LIBERA-CPF-CNPJ            SECTION.
+
+           MOVE 3                      TO COD-FUNCAO-LNKG003
+
+           CALL WS-PGFJF003            USING LNKG003L.
+
+           .
+       2230-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
       * ROTINA DE ALTERACÃO DE VENDEDOR                                *
       *----------------------------------------------------------------*
        2300-ALTERAR-VENDEDOR            SECTION.
@@ -317,33 +483,90 @@
                               KEY IS      COD-VENDEDOR        
            
            IF WS-FL-STATUS-VEN         EQUAL ZEROS
-              MOVE NOME-VENDEDOR-LNKG004 
+              IF VEND-ATIVO-LNKG004 OR VEND-INATIVO-LNKG004
+                 MOVE WS-ARQ-NOME-VEN  TO WS-DESC-ANTERIOR-AUD
+                 MOVE WS-ARQ-CPF-VEN   TO WS-DOC-ANTERIOR-AUD
+                 MOVE WS-ARQ-LATITUDE-VEN
+                                       TO WS-LAT-ANTERIOR-AUD
+                 MOVE WS-ARQ-LONGITUDE-VEN
+                                       TO WS-LON-ANTERIOR-AUD
+                 MOVE WS-ARQ-CIDADE-VEN
+                                       TO WS-CIDADE-ANTERIOR-AUD
+                 MOVE WS-ARQ-UF-VEN    TO WS-UF-ANTERIOR-AUD
+                 MOVE WS-ARQ-COD-REGIAO-VEN
+                                       TO WS-REGIAO-ANTERIOR-AUD
+                 MOVE NOME-VENDEDOR-LNKG004
                                        TO WS-ARQ-NOME-VEN
-              MOVE LATITUDE-VEN-LNKG004 
+                 MOVE LATITUDE-VEN-LNKG004
                                        TO WS-ARQ-LATITUDE-VEN
-              MOVE LONGITUDE-VEN-LNKG004 
+                 MOVE LONGITUDE-VEN-LNKG004
                                        TO WS-ARQ-LONGITUDE-VEN
-              PERFORM 2310-ALTERAR-ARQ-VEND
-              MOVE 0                   TO COD-RETORNO-LNKG004
-              MOVE "VENDEDOR ALTERADO COM SUCESSO"
+                 MOVE SITUACAO-VEN-LNKG004
+                                       TO WS-ARQ-SITUACAO-VEN
+                 MOVE CIDADE-LNKG004   TO WS-ARQ-CIDADE-VEN
+                 MOVE UF-LNKG004       TO WS-ARQ-UF-VEN
+                 MOVE COD-REGIAO-LNKG004
+                                       TO WS-ARQ-COD-REGIAO-VEN
+                 MOVE MAX-CLIENTES-VEN-LNKG004
+                                       TO WS-ARQ-MAX-CLI-VEN
+                 PERFORM 2310-ALTERAR-ARQ-VEND
+                 MOVE 0                TO COD-RETORNO-LNKG004
+                 MOVE "VENDEDOR ALTERADO COM SUCESSO"
                                        TO MSG-RETORNO-LNKG004
+                 MOVE "A"              TO WS-OPERACAO-AUD
+                 PERFORM 2500-GRAVA-AUDITORIA
+              ELSE
+                 MOVE 1                TO COD-RETORNO-LNKG004
+                 MOVE "SITUACAO INVALIDA, USE A OPCAO EXCLUIR"
+                                       TO MSG-RETORNO-LNKG004
+              END-IF
            ELSE
               MOVE CPF-LNKG004        TO CPF
 
               READ ARQ-VENDEDOR RECORD INTO WS-ARQ-VENDEDOR
                                 KEY IS      CPF
-                               
+
               IF WS-FL-STATUS-VEN      EQUAL ZEROS
-                 MOVE NOME-VENDEDOR-LNKG004 
+                 IF VEND-ATIVO-LNKG004 OR VEND-INATIVO-LNKG004
+                    MOVE WS-ARQ-NOME-VEN
+                                       TO WS-DESC-ANTERIOR-AUD
+                    MOVE WS-ARQ-CPF-VEN
+                                       TO WS-DOC-ANTERIOR-AUD
+                    MOVE WS-ARQ-LATITUDE-VEN
+                                       TO WS-LAT-ANTERIOR-AUD
+                    MOVE WS-ARQ-LONGITUDE-VEN
+                                       TO WS-LON-ANTERIOR-AUD
+                    MOVE WS-ARQ-CIDADE-VEN
+                                       TO WS-CIDADE-ANTERIOR-AUD
+                    MOVE WS-ARQ-UF-VEN TO WS-UF-ANTERIOR-AUD
+                    MOVE WS-ARQ-COD-REGIAO-VEN
+                                       TO WS-REGIAO-ANTERIOR-AUD
+                    MOVE NOME-VENDEDOR-LNKG004
                                        TO WS-ARQ-NOME-VEN
-                 MOVE LATITUDE-VEN-LNKG004 
+                    MOVE LATITUDE-VEN-LNKG004
                                        TO WS-ARQ-LATITUDE-VEN
-                 MOVE LONGITUDE-VEN-LNKG004 
+                    MOVE LONGITUDE-VEN-LNKG004
                                        TO WS-ARQ-LONGITUDE-VEN
-                 PERFORM 2310-ALTERAR-ARQ-VEND
-                 MOVE 0                TO COD-RETORNO-LNKG004
-                 MOVE "VENDEDOR ALTERADO COM SUCESSO"
+                    MOVE SITUACAO-VEN-LNKG004
+                                       TO WS-ARQ-SITUACAO-VEN
+                    MOVE CIDADE-LNKG004
+                                       TO WS-ARQ-CIDADE-VEN
+                    MOVE UF-LNKG004    TO WS-ARQ-UF-VEN
+                    MOVE COD-REGIAO-LNKG004
+                                       TO WS-ARQ-COD-REGIAO-VEN
+                    MOVE MAX-CLIENTES-VEN-LNKG004
+                                       TO WS-ARQ-MAX-CLI-VEN
+                    PERFORM 2310-ALTERAR-ARQ-VEND
+                    MOVE 0             TO COD-RETORNO-LNKG004
+                    MOVE "VENDEDOR ALTERADO COM SUCESSO"
+                                       TO MSG-RETORNO-LNKG004
+                    MOVE "A"           TO WS-OPERACAO-AUD
+                    PERFORM 2500-GRAVA-AUDITORIA
+                 ELSE
+                    MOVE 1             TO COD-RETORNO-LNKG004
+                    MOVE "SITUACAO INVALIDA, USE A OPCAO EXCLUIR"
                                        TO MSG-RETORNO-LNKG004
+                 END-IF
               ELSE
                  MOVE 1                TO COD-RETORNO-LNKG004
                  MOVE "ERRO AO ALTERAR VENDEDOR"
@@ -354,14 +577,16 @@
            PERFORM 2120-CLOSE-ARQ-VENDEDOR
 
            .
-       2200-EXIT.
-           EXIT. 
+       2300-EXIT.
+           EXIT.
       *----------------------------------------------------------------*
       * ROTINA DE REGRAVAÇÃO DO ARQUIVO DE VENDEDOR                    *
       *----------------------------------------------------------------*
        2310-ALTERAR-ARQ-VEND           SECTION.
 
-           REWRITE ARQ-VENDEDOR
+           MOVE WS-ARQ-VENDEDOR        TO ARQ-VENDEDORES
+
+           REWRITE ARQ-VENDEDORES
            
            IF WS-FL-STATUS-VEN         EQUAL ZEROS
               CONTINUE
@@ -386,23 +611,61 @@
            MOVE COD-VENDEDOR-LNKG004  TO COD-VENDEDOR        
 
            READ ARQ-VENDEDOR  RECORD INTO WS-ARQ-VENDEDOR
-                              KEY IS      COD-VENDEDOR        
-           
+                              KEY IS      COD-VENDEDOR
+
            IF WS-FL-STATUS-VEN         EQUAL ZEROS
-              PERFORM 2410-EXCLUIR-ARQ-VEND
-              MOVE "VENDEDOR EXCLUIDO COM SUCESSO"
+              IF VEND-EXCLUIDO
+                 MOVE 1                TO COD-RETORNO-LNKG004
+                 MOVE "VENDEDOR JA ESTA EXCLUIDO"
+                                       TO MSG-RETORNO-LNKG004
+              ELSE
+                 MOVE WS-ARQ-NOME-VEN  TO WS-DESC-ANTERIOR-AUD
+                 MOVE WS-ARQ-CPF-VEN      TO WS-DOC-ANTERIOR-AUD
+                 MOVE WS-ARQ-LATITUDE-VEN TO WS-LAT-ANTERIOR-AUD
+                 MOVE WS-ARQ-LONGITUDE-VEN
+                                          TO WS-LON-ANTERIOR-AUD
+                 MOVE WS-ARQ-CIDADE-VEN   TO WS-CIDADE-ANTERIOR-AUD
+                 MOVE WS-ARQ-UF-VEN       TO WS-UF-ANTERIOR-AUD
+                 MOVE WS-ARQ-COD-REGIAO-VEN
+                                          TO WS-REGIAO-ANTERIOR-AUD
+                 PERFORM 2410-EXCLUIR-ARQ-VEND
+                 MOVE 0                TO COD-RETORNO-LNKG004
+                 MOVE "VENDEDOR EXCLUIDO COM SUCESSO"
                                        TO MSG-RETORNO-LNKG004
+                 MOVE "E"              TO WS-OPERACAO-AUD
+                 PERFORM 2500-GRAVA-AUDITORIA
+              END-IF
            ELSE
               MOVE CPF-LNKG004        TO CPF
 
               READ ARQ-VENDEDOR RECORD INTO WS-ARQ-VENDEDOR
                                 KEY IS      CPF
-                               
+
               IF WS-FL-STATUS-VEN      EQUAL ZEROS
-                 PERFORM 2410-EXCLUIR-ARQ-VEND
-                 MOVE 0                TO COD-RETORNO-LNKG004
-                 MOVE "VENDEDOR EXCLUIDO COM SUCESSO"
+                 IF VEND-EXCLUIDO
+                    MOVE 1             TO COD-RETORNO-LNKG004
+                    MOVE "VENDEDOR JA ESTA EXCLUIDO"
+                                       TO MSG-RETORNO-LNKG004
+                 ELSE
+                    MOVE WS-ARQ-NOME-VEN
+                                       TO WS-DESC-ANTERIOR-AUD
+                    MOVE WS-ARQ-CPF-VEN   TO WS-DOC-ANTERIOR-AUD
+                    MOVE WS-ARQ-LATITUDE-VEN
+                                       TO WS-LAT-ANTERIOR-AUD
+                    MOVE WS-ARQ-LONGITUDE-VEN
+                                       TO WS-LON-ANTERIOR-AUD
+                    MOVE WS-ARQ-CIDADE-VEN
+                                       TO WS-CIDADE-ANTERIOR-AUD
+                    MOVE WS-ARQ-UF-VEN TO WS-UF-ANTERIOR-AUD
+                    MOVE WS-ARQ-COD-REGIAO-VEN
+                                       TO WS-REGIAO-ANTERIOR-AUD
+                    PERFORM 2410-EXCLUIR-ARQ-VEND
+                    MOVE 0             TO COD-RETORNO-LNKG004
+                    MOVE "VENDEDOR EXCLUIDO COM SUCESSO"
                                        TO MSG-RETORNO-LNKG004
+                    MOVE "E"           TO WS-OPERACAO-AUD
+                    PERFORM 2500-GRAVA-AUDITORIA
+                 END-IF
               ELSE
                  MOVE 1                TO COD-RETORNO-LNKG004
                  MOVE "ERRO AO EXCLUIR VENDEDOR"
@@ -420,8 +683,13 @@
       *----------------------------------------------------------------*
        2410-EXCLUIR-ARQ-VEND           SECTION.
 
-           DELETE ARQ-VENDEDOR RECORD
-           
+           MOVE "E"                    TO WS-ARQ-SITUACAO-VEN
+           MOVE FUNCTION CURRENT-DATE(1:8)
+                                       TO WS-ARQ-DATA-EXCLUSAO-VEN
+           MOVE WS-ARQ-VENDEDOR        TO ARQ-VENDEDORES
+
+           REWRITE ARQ-VENDEDORES
+
            IF WS-FL-STATUS-VEN         EQUAL ZEROS
               CONTINUE
            ELSE
@@ -431,9 +699,64 @@
               PERFORM 2120-CLOSE-ARQ-VENDEDOR
               PERFORM 3000-FINALIZA
            END-IF
-         
+
            .
-       2220-EXIT.
+       2410-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE GRAVAÇÃO DA TRILHA DE AUDITORIA                      *
+      *----------------------------------------------------------------*
+       2500-GRAVA-AUDITORIA            SECTION.
+
+           OPEN EXTEND ARQ-AUDITORIA
+
+           IF WS-FL-STATUS-AUD         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-LNKG004
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE AUDITORIA"
+                                       TO MSG-RETORNO-LNKG004
+              PERFORM 2120-CLOSE-ARQ-VENDEDOR
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8)
+                                       TO DATA-EXECUCAO-AUDIT
+           MOVE FUNCTION CURRENT-DATE(9:6)
+                                       TO HORA-AUDIT
+           MOVE "V"                    TO TIPO-ENTIDADE-AUDIT
+           MOVE WS-ARQ-CODIGO-VEN      TO COD-REF-AUDIT
+           MOVE WS-OPERACAO-AUD        TO OPERACAO-AUDIT
+           MOVE ID-OPERADOR-LNKG004    TO OPERADOR-AUDIT
+           MOVE WS-DESC-ANTERIOR-AUD   TO DESCRICAO-ANTERIOR-AUDIT
+           MOVE WS-ARQ-NOME-VEN        TO DESCRICAO-AUDIT
+           MOVE WS-DOC-ANTERIOR-AUD    TO DOCUMENTO-ANTERIOR-AUDIT
+           MOVE WS-ARQ-CPF-VEN         TO DOCUMENTO-AUDIT
+           MOVE WS-LAT-ANTERIOR-AUD    TO LATITUDE-ANTERIOR-AUDIT
+           MOVE WS-ARQ-LATITUDE-VEN    TO LATITUDE-AUDIT
+           MOVE WS-LON-ANTERIOR-AUD    TO LONGITUDE-ANTERIOR-AUDIT
+           MOVE WS-ARQ-LONGITUDE-VEN   TO LONGITUDE-AUDIT
+           MOVE WS-CIDADE-ANTERIOR-AUD TO CIDADE-ANTERIOR-AUDIT
+           MOVE WS-ARQ-CIDADE-VEN      TO CIDADE-AUDIT
+           MOVE WS-UF-ANTERIOR-AUD     TO UF-ANTERIOR-AUDIT
+           MOVE WS-ARQ-UF-VEN          TO UF-AUDIT
+           MOVE WS-REGIAO-ANTERIOR-AUD TO COD-REGIAO-ANTERIOR-AUDIT
+           MOVE WS-ARQ-COD-REGIAO-VEN  TO COD-REGIAO-AUDIT
+
+           WRITE REG-AUDITORIA
+
+           IF WS-FL-STATUS-AUD         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-LNKG004
+              MOVE "ERRO AO GRAVAR A AUDITORIA DO VENDEDOR"
+                                       TO MSG-RETORNO-LNKG004
+           END-IF
+
+           CLOSE ARQ-AUDITORIA
+
+           .
+       2500-EXIT.
            EXIT.
 
       *----------------------------------------------------------------*
