@@ -6,7 +6,12 @@
       * ANALISTA.....: FABIO FIGUEIREDO                                *
       * DATA.........: 22/03/2020                                      *
       * OBJETIVO.....: PROGRAMA PRINCIPAL                              *
-      * ARQUIVOS.....:                                                 *
+      * ARQUIVOS.....: ArqUsuario                                      *
+      *----------------------------------------------------------------*
+      * DATA       AUTOR            DESCRICAO                          *
+      * 09/08/2026 FJF              INCLUIDO LOGIN DE USUARIO PARA     *
+      *                             LIBERAR O MENU DE CADASTROS SO     *
+      *                             PARA USUARIO COM PERFIL SUPERVISOR *
       *----------------------------------------------------------------*
        ENVIRONMENT                     DIVISION.
       *----------------------------------------------------------------*
@@ -15,10 +20,38 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
       *----------------------------------------------------------------*
-       DATA                            DIVISION. 
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+      *----------------------------------------------------------------*
+           SELECT ARQ-USUARIO        ASSIGN TO DISK
+                               ORGANIZATION IS INDEXED
+                                ACCESS MODE IS DYNAMIC
+                                RECORD  KEY IS ID-USUARIO
+                                FILE STATUS IS WS-FL-STATUS-USU.
+      *----------------------------------------------------------------*
+       DATA                            DIVISION.
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+       FD  ARQ-USUARIO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'ArqUsuario'.
+       COPY "USUARIO.CPY".
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
       *----------------------------------------------------------------*
+       77  WS-FL-STATUS-USU            PIC  X(002)         VALUE "00".
+      * CONTROLE DE LOGIN
+       01  WS-LOGIN-ID                 PIC  X(008)         VALUE SPACES.
+       01  WS-LOGIN-SENHA              PIC  X(008)         VALUE SPACES.
+       01  WS-PERFIL-LOGADO            PIC  X(001)         VALUE SPACES.
+           88  USUARIO-LOGADO-SUPERVISOR  VALUE 'S'.
+           88  USUARIO-LOGADO-OPERADOR    VALUE 'O'.
+       01  WS-MSG-ERRO-LOGIN           PIC  X(050)         VALUE
+           "USUARIO OU SENHA INVALIDOS".
+       01  WS-MSG-ERRO-ACESSO          PIC  X(050)         VALUE
+           "ACESSO RESTRITO AO USUARIO SUPERVISOR".
        01  WS-OPCAO                    PIC  9(001)         VALUE ZEROS.
        01  WS-CAD-OPCAO                PIC  9(001)         VALUE ZEROS.
        01  WS-REL-OPCAO                PIC  9(001)         VALUE ZEROS.
@@ -31,11 +64,15 @@
            "FAVOR INFORMAR UMA OPCAO VALIDA".
       * INFORMACOES CLIENTES
        01  WS-CODIGO-CLI               PIC  9(007)         VALUE ZEROS.
+       01  WS-TIPO-DOC-CLI             PIC  X(001)         VALUE "J".
        01  WS-CNPJ-CLI                 PIC  9(014)         VALUE ZEROS.
        01  WS-RAZAO-SOCIAL             PIC  X(040)         VALUE SPACES.
        01  WS-LATITUDE-CLI             PIC S9(003)V9(008)  VALUE ZEROS.
        01  WS-LONGITUDE-CLI            PIC S9(003)V9(008)  VALUE ZEROS.
        01  WS-NOME-ARQ-CLI             PIC  X(020)         VALUE SPACES.
+       01  WS-CIDADE-CLI               PIC  X(030)         VALUE SPACES.
+       01  WS-UF-CLI                   PIC  X(002)         VALUE SPACES.
+       01  WS-COD-REGIAO-CLI           PIC  9(003)         VALUE ZEROS.
       * INFORMACOES VENDEDOR
        01  WS-CODIGO-VEND              PIC  9(003)         VALUE ZEROS.
        01  WS-CPF-VEND                 PIC  9(011)         VALUE ZEROS.
@@ -43,17 +80,27 @@
        01  WS-LATITUDE-VEND            PIC S9(003)V9(008)  VALUE ZEROS.
        01  WS-LONGITUDE-VEND           PIC S9(003)V9(008)  VALUE ZEROS.
        01  WS-NOME-ARQ-VEND            PIC  X(020)         VALUE SPACES.
+       01  WS-CIDADE-VEND              PIC  X(030)         VALUE SPACES.
+       01  WS-UF-VEND                  PIC  X(002)         VALUE SPACES.
+       01  WS-COD-REGIAO-VEND          PIC  9(003)         VALUE ZEROS.
+       01  WS-MAX-CLI-VEND             PIC  9(005)         VALUE ZEROS.
       * RELATORIO CLIENTE
        01  WS-RC-TIPO-ORD              PIC  X(001)         VALUE SPACES.
        01  WS-RC-TIPO-CLA              PIC  X(001)         VALUE SPACES.
        01  WS-RC-COD-CLI               PIC  9(007)         VALUE ZEROS.
        01  WS-RC-RAZ-SOC               PIC  X(040)         VALUE SPACES.
        01  WS-RC-COD-VEND              PIC  9(003)         VALUE ZEROS.
+       01  WS-RC-TIPO-SAIDA            PIC  X(001)         VALUE SPACES.
+       01  WS-RC-UF                    PIC  X(002)         VALUE SPACES.
+       01  WS-RC-COD-REGIAO            PIC  9(003)         VALUE ZEROS.
       * RELATORIO VENDEDOR
        01  WS-RV-TIPO-ORD              PIC  X(001)         VALUE SPACES.
        01  WS-RV-TIPO-CLA              PIC  X(001)         VALUE SPACES.
        01  WS-RV-COD-VEND              PIC  9(003)         VALUE ZEROS.
        01  WS-RV-NOME-VEND             PIC  X(040)         VALUE SPACES.
+       01  WS-RV-TIPO-SAIDA            PIC  X(001)         VALUE SPACES.
+       01  WS-RV-UF                    PIC  X(002)         VALUE SPACES.
+       01  WS-RV-COD-REGIAO            PIC  9(003)         VALUE ZEROS.
       *
       *----------------------------------------------------------------*
       * AREAS DE COMUNICAÇÃO COM OUTROS PROGRAMAS                      *
@@ -68,15 +115,37 @@
            'PGFJF006P'.
        01  WS-PGFJF007                 PIC  X(009)         VALUE
            'PGFJF007P'.
+       01  WS-PGFJF009                 PIC  X(009)         VALUE
+           'PGFJF009P'.
+       01  WS-PGFJF010                 PIC  X(009)         VALUE
+           'PGFJF010P'.
 
        COPY LNKG002L.
        COPY LNKG004L.
        COPY LNKG005L.
        COPY LNKG006L.
        COPY LNKG007L.
+       COPY LNKG009L.
+       COPY LNKG010L.
       *----------------------------------------------------------------*
        SCREEN                          SECTION.
       *----------------------------------------------------------------*
+       01  T000-LOGIN.
+           05  BLANK SCREEN.
+           05  LINE 01 COL 01          VALUE
+           "**********************************************************".
+           05  LINE 04 COL 01          VALUE "*".
+           05  LINE 04 COL 21          VALUE "ACESSO AO SISTEMA".
+           05  LINE 04 COL 58          VALUE "*".
+           05  LINE 05 COL 01          VALUE
+           "**********************************************************".
+           05  LINE 09 COL 10          VALUE "USUARIO.: ".
+           05  LINE 09 COL 20,         PIC  X(008)
+                                       TO WS-LOGIN-ID.
+           05  LINE 11 COL 10          VALUE "SENHA...: ".
+           05  LINE 11 COL 20,         PIC  X(008)
+                                       TO WS-LOGIN-SENHA.
+
        01  T001-MENU.
            05  BLANK SCREEN.
            05  LINE 01 COL 01          VALUE 
@@ -143,23 +212,35 @@
            05  LINE 05 COL 01          VALUE
            "**********************************************************".
            05  LINE 08 COL 10          VALUE "CODIGO CLIENTE:".
-           05  LINE 08 COL 26,         PIC  ZZZZZZ9 
+           05  LINE 08 COL 26,         PIC  ZZZZZZ9
                                        TO WS-CODIGO-CLI.
-           05  LINE 09 COL 10          VALUE "CNPJ..........:".
-           05  LINE 09 COL 26,         PIC  9(014) 
+           05  LINE 09 COL 10          VALUE "TIPO DOC.(F/J):".
+           05  LINE 09 COL 26,         PIC  X(001)
+                                       TO WS-TIPO-DOC-CLI.
+           05  LINE 09 COL 30          VALUE "CPF/CNPJ......:".
+           05  LINE 09 COL 46,         PIC  9(014)
                                        TO WS-CNPJ-CLI.
            05  LINE 10 COL 10          VALUE "RAZAO SOCIAL..:".
-           05  LINE 10 COL 26,         PIC  X(040) 
+           05  LINE 10 COL 26,         PIC  X(040)
                                        TO WS-RAZAO-SOCIAL.
            05  LINE 11 COL 10          VALUE "LATITUDE......:".
-           05  LINE 11 COL 26,         PIC -ZZ9,99999999 
+           05  LINE 11 COL 26,         PIC -ZZ9,99999999
                                        TO WS-LATITUDE-CLI.
            05  LINE 12 COL 10          VALUE "LONGITUDE.....:".
-           05  LINE 12 COL 26,         PIC -ZZ9,99999999 
+           05  LINE 12 COL 26,         PIC -ZZ9,99999999
                                        TO WS-LONGITUDE-CLI.
-           05  LINE 15 COL 10          VALUE 
+           05  LINE 13 COL 10          VALUE "CIDADE........:".
+           05  LINE 13 COL 26,         PIC  X(030)
+                                       TO WS-CIDADE-CLI.
+           05  LINE 13 COL 58          VALUE "UF:".
+           05  LINE 13 COL 62,         PIC  X(002)
+                                       TO WS-UF-CLI.
+           05  LINE 14 COL 10          VALUE "COD. REGIAO...:".
+           05  LINE 14 COL 26,         PIC  999
+                                       TO WS-COD-REGIAO-CLI.
+           05  LINE 15 COL 10          VALUE
               "CONFIRMA A INCLUSAO DO CLIENTE?(S/N):".
-           05  LINE 15 COL 48,         PIC  X(001) 
+           05  LINE 15 COL 48,         PIC  X(001)
                                        TO WS-CONFIRMA.
 
        01  T005-PESQUISAR-CLIENTE.
@@ -172,12 +253,15 @@
            05  LINE 05 COL 01          VALUE
            "**********************************************************".
            05  LINE 08 COL 10          VALUE "CODIGO CLIENTE:".
-           05  LINE 08 COL 26,         PIC  ZZZZZZ9 
+           05  LINE 08 COL 26,         PIC  ZZZZZZ9
                                        TO WS-CODIGO-CLI.
            05  LINE 09 COL 10          VALUE "OU CNPJ.......:".
-           05  LINE 09 COL 26,         PIC  9(014) 
+           05  LINE 09 COL 26,         PIC  9(014)
                                        TO WS-CNPJ-CLI.
-           05  LINE 15 COL 10          VALUE 
+           05  LINE 10 COL 10          VALUE "OU PARTE DA RAZAO:".
+           05  LINE 10 COL 30,         PIC  X(040)
+                                       TO WS-RAZAO-SOCIAL.
+           05  LINE 15 COL 10          VALUE
            "INFORME OS DADOS E TECLE ENTER:".
 
        01  T006-MODIFICAR-CLIENTE.
@@ -191,8 +275,10 @@
            "**********************************************************".
            05  LINE 08 COL 10          VALUE "CODIGO CLIENTE:".
            05  LINE 08 COL 26,         PIC ZZZZZZ9 FROM WS-CODIGO-CLI.
-           05  LINE 09 COL 10          VALUE "CNPJ..........:".
-           05  LINE 09 COL 26,         PIC  9(014) FROM WS-CNPJ-CLI.
+           05  LINE 09 COL 10          VALUE "TIPO DOC.(F/J):".
+           05  LINE 09 COL 26,         PIC  X(001) FROM WS-TIPO-DOC-CLI.
+           05  LINE 09 COL 30          VALUE "CPF/CNPJ......:".
+           05  LINE 09 COL 46,         PIC  9(014) FROM WS-CNPJ-CLI.
            05  LINE 10 COL 10          VALUE "RAZAO SOCIAL..:".
            05  LINE 10 COL 26,         PIC  X(040) 
                                        USING WS-RAZAO-SOCIAL AUTO.
@@ -200,9 +286,18 @@
            05  LINE 11 COL 26,         PIC -ZZ9,99999999 
                                        USING WS-LATITUDE-CLI AUTO.
            05  LINE 12 COL 10          VALUE "LONGITUDE.....:".
-           05  LINE 12 COL 26,         PIC -ZZ9,99999999 
+           05  LINE 12 COL 26,         PIC -ZZ9,99999999
                                        USING WS-LONGITUDE-CLI AUTO.
-           05  LINE 15 COL 10          VALUE 
+           05  LINE 13 COL 10          VALUE "CIDADE........:".
+           05  LINE 13 COL 26,         PIC  X(030)
+                                       USING WS-CIDADE-CLI AUTO.
+           05  LINE 13 COL 58          VALUE "UF:".
+           05  LINE 13 COL 62,         PIC  X(002)
+                                       USING WS-UF-CLI AUTO.
+           05  LINE 14 COL 10          VALUE "COD. REGIAO...:".
+           05  LINE 14 COL 26,         PIC  999
+                                       USING WS-COD-REGIAO-CLI AUTO.
+           05  LINE 15 COL 10          VALUE
            "CONFIRMA A ALTERACAO DO CLIENTE?(S/N):".
            05  LINE 15 COL 49,         PIC  X(001) 
                                        TO WS-CONFIRMA.
@@ -217,13 +312,16 @@
            05  LINE 05 COL 01          VALUE 
            "**********************************************************".
            05  LINE 08 COL 10          VALUE "CODIGO CLIENTE:".
-           05  LINE 08 COL 26,         PIC ZZZZZZ9 
+           05  LINE 08 COL 26,         PIC ZZZZZZ9
                                        FROM WS-CODIGO-CLI.
-           05  LINE 09 COL 10          VALUE "CNPJ..........:".
-           05  LINE 09 COL 26,         PIC  9(014) 
+           05  LINE 09 COL 10          VALUE "TIPO DOC.(F/J):".
+           05  LINE 09 COL 26,         PIC  X(001)
+                                       FROM WS-TIPO-DOC-CLI.
+           05  LINE 09 COL 30          VALUE "CPF/CNPJ......:".
+           05  LINE 09 COL 46,         PIC  9(014)
                                        FROM WS-CNPJ-CLI.
            05  LINE 10 COL 10          VALUE "RAZAO SOCIAL..:".
-           05  LINE 10 COL 26,         PIC  X(040) 
+           05  LINE 10 COL 26,         PIC  X(040)
                                        FROM WS-RAZAO-SOCIAL.
            05  LINE 11 COL 10          VALUE "LATITUDE......:".
            05  LINE 11 COL 26,         PIC -ZZ9,99999999 
@@ -277,11 +375,23 @@
            05  LINE 11 COL 26,         PIC -ZZ9,99999999 
                                        TO WS-LATITUDE-VEND.
            05  LINE 12 COL 10          VALUE "LONGITUDE......:".
-           05  LINE 12 COL 26,         PIC -ZZ9,99999999 
+           05  LINE 12 COL 26,         PIC -ZZ9,99999999
                                        TO WS-LONGITUDE-VEND.
-           05  LINE 15 COL 10          VALUE
+           05  LINE 13 COL 10          VALUE "CIDADE.........:".
+           05  LINE 13 COL 26,         PIC  X(030)
+                                       TO WS-CIDADE-VEND.
+           05  LINE 13 COL 58          VALUE "UF:".
+           05  LINE 13 COL 62,         PIC  X(002)
+                                       TO WS-UF-VEND.
+           05  LINE 14 COL 10          VALUE "COD. REGIAO....:".
+           05  LINE 14 COL 26,         PIC  999
+                                       TO WS-COD-REGIAO-VEND.
+           05  LINE 15 COL 10          VALUE "MAX. CLIENTES..:".
+           05  LINE 15 COL 26,         PIC  9(005)
+                                       TO WS-MAX-CLI-VEND.
+           05  LINE 16 COL 10          VALUE
               "CONFIRMA A INCLUSAO DO VENDEDOR?(S/N):".
-           05  LINE 15 COL 49,         PIC  X(001) 
+           05  LINE 16 COL 49,         PIC  X(001)
                                        TO WS-CONFIRMA.
 
        01  T010-PESQUISAR-VENDEDOR.
@@ -294,11 +404,14 @@
            05  LINE 05 COL 01          VALUE 
            "**********************************************************".
            05  LINE 08 COL 10          VALUE "CODIGO VENDEDOR:".
-           05  LINE 08 COL 26,         PIC  ZZ9 
+           05  LINE 08 COL 26,         PIC  ZZ9
                                        TO WS-CODIGO-VEND.
            05  LINE 09 COL 10          VALUE "OU CPF.........:".
-           05  LINE 09 COL 26,         PIC  9(011) 
+           05  LINE 09 COL 26,         PIC  9(011)
                                        TO WS-CPF-VEND.
+           05  LINE 10 COL 10          VALUE "OU PARTE DO NOME:".
+           05  LINE 10 COL 29,         PIC  X(040)
+                                       TO WS-NOME-VEND.
            05  LINE 15 COL 10          VALUE
            "INFORME OS DADOS E TECLE ENTER:".
 
@@ -322,11 +435,23 @@
            05  LINE 11 COL 26,         PIC -ZZ9,99999999 
                                        USING WS-LATITUDE-VEND AUTO.
            05  LINE 12 COL 10          VALUE "LONGITUDE......:".
-           05  LINE 12 COL 26,         PIC -ZZ9,99999999 
+           05  LINE 12 COL 26,         PIC -ZZ9,99999999
                                        USING WS-LONGITUDE-VEND AUTO.
-           05  LINE 15 COL 10          VALUE
+           05  LINE 13 COL 10          VALUE "CIDADE.........:".
+           05  LINE 13 COL 26,         PIC  X(030)
+                                       USING WS-CIDADE-VEND AUTO.
+           05  LINE 13 COL 58          VALUE "UF:".
+           05  LINE 13 COL 62,         PIC  X(002)
+                                       USING WS-UF-VEND AUTO.
+           05  LINE 14 COL 10          VALUE "COD. REGIAO....:".
+           05  LINE 14 COL 26,         PIC  999
+                                       USING WS-COD-REGIAO-VEND AUTO.
+           05  LINE 15 COL 10          VALUE "MAX. CLIENTES..:".
+           05  LINE 15 COL 26,         PIC  9(005)
+                                       USING WS-MAX-CLI-VEND AUTO.
+           05  LINE 16 COL 10          VALUE
            "CONFIRMA A ALTERACAO DO VENDEDOR?(S/N):".
-           05  LINE 15 COL 50,         PIC  X(001) 
+           05  LINE 16 COL 50,         PIC  X(001)
                                        TO WS-CONFIRMA.
 
        01  T012-DELETAR-VENDEDOR.
@@ -371,12 +496,14 @@
            05  LINE 08 COL 10          VALUE "1 - RELATORIO DE CLIENTE".
            05  LINE 09 COL 10          VALUE 
            "2 - RELATORIO DE VENDEDOR".
-           05  LINE 10 COL 10          VALUE 
+           05  LINE 10 COL 10          VALUE
            "3 - VOLTAR AO MENU PRINCIPAL".
            05  LINE 11 COL 10          VALUE "9 - SAIR DO SISTEMA".
-           05  LINE 15 COL 10          VALUE 
+           05  LINE 12 COL 10          VALUE
+           "4 - RECONCILIACAO CLIENTE/VENDEDOR".
+           05  LINE 15 COL 10          VALUE
            "INFORME A OPCAO DESEJADA E TECLE ENTER:".
-           05  LINE 15 COL 49,         PIC  9(001) 
+           05  LINE 15 COL 49,         PIC  9(001)
                                        TO WS-REL-OPCAO.
 
        01  T015-REL-CLIENTES.
@@ -405,13 +532,23 @@
            05  LINE 13 COL 28,         PIC  X(040) 
                                        TO WS-RC-RAZ-SOC.
            05  LINE 14 COL 10          VALUE "CODIGO VENDEDOR: ".
-           05  LINE 14 COL 28,         PIC  ZZ9 
+           05  LINE 14 COL 28,         PIC  ZZ9
                                        TO WS-RC-COD-VEND.
-           05  LINE 16 COL 10          VALUE 
+           05  LINE 15 COL 10          VALUE "UF (BRANCO=TODAS): ".
+           05  LINE 15 COL 30,         PIC  X(002)
+                                       TO WS-RC-UF.
+           05  LINE 15 COL 45          VALUE "REGIAO(0=TODAS): ".
+           05  LINE 15 COL 63,         PIC  999
+                                       TO WS-RC-COD-REGIAO.
+           05  LINE 16 COL 10          VALUE
+           "SAIDA (T)TELA (A)ARQUIVO......: ".
+           05  LINE 16 COL 44,         PIC  X(001)
+                                       TO WS-RC-TIPO-SAIDA.
+           05  LINE 18 COL 10          VALUE
            "1-GERAR RELATORIO   2-VOLTAR   9-SAIR DO SISTEMA".
-           05  LINE 17 COL 10          VALUE
+           05  LINE 19 COL 10          VALUE
            "INFORME A OPCAO DESEJADA E TECLE ENTER:".
-           05  LINE 17 COL 49,         PIC  9(001) 
+           05  LINE 19 COL 49,         PIC  9(001)
                                        TO WS-REL-OPCAO.
 
        01  T016-REL-VENDEDORES.
@@ -437,13 +574,23 @@
            05  LINE 12 COL 28,         PIC  ZZ9 
                                        TO WS-RV-COD-VEND.
            05  LINE 13 COL 10          VALUE "NOME VENDEDOR..: ".
-           05  LINE 13 COL 28,         PIC  X(040) 
+           05  LINE 13 COL 28,         PIC  X(040)
                                        TO WS-RV-NOME-VEND.
-           05  LINE 15 COL 10          VALUE 
+           05  LINE 14 COL 10          VALUE "UF (BRANCO=TODAS): ".
+           05  LINE 14 COL 30,         PIC  X(002)
+                                       TO WS-RV-UF.
+           05  LINE 14 COL 45          VALUE "REGIAO(0=TODAS): ".
+           05  LINE 14 COL 63,         PIC  999
+                                       TO WS-RV-COD-REGIAO.
+           05  LINE 15 COL 10          VALUE
+           "SAIDA (T)TELA (A)ARQUIVO......: ".
+           05  LINE 15 COL 44,         PIC  X(001)
+                                       TO WS-RV-TIPO-SAIDA.
+           05  LINE 17 COL 10          VALUE
            "1-GERAR RELATORIO   2-VOLTAR   9-SAIR DO SISTEMA".
-           05  LINE 16 COL 10          VALUE
+           05  LINE 18 COL 10          VALUE
            "INFORME A OPCAO DESEJADA E TECLE ENTER:".
-           05  LINE 16 COL 49,         PIC  9(001) 
+           05  LINE 18 COL 49,         PIC  9(001)
                                        TO WS-REL-OPCAO.
                                        
        01  T017-EXECUTAR.
@@ -457,23 +604,26 @@
            "**********************************************************".
            05  LINE 08 COL 10          VALUE
            "1 - EXECUTAR DISTRIBUICAO DE CLIENTE".
-           05  LINE 09 COL 10          VALUE 
-           "2 - VOLTAR AO MENU PRINCIPAL".
-           05  LINE 10 COL 10          VALUE "9 - SAIR DO SISTEMA".
-           05  LINE 15 COL 10          VALUE 
+           05  LINE 09 COL 10          VALUE
+           "2 - IMPORTAR CLIENTES E VENDEDORES EM LOTE".
+           05  LINE 10 COL 10          VALUE
+           "3 - VOLTAR AO MENU PRINCIPAL".
+           05  LINE 11 COL 10          VALUE "9 - SAIR DO SISTEMA".
+           05  LINE 15 COL 10          VALUE
            "INFORME A OPCAO DESEJADA E TECLE ENTER".
-           05  LINE 15 COL 49          PIC  9(001) 
+           05  LINE 15 COL 49          PIC  9(001)
                                        TO WS-EXE-OPCAO.
        
       *----------------------------------------------------------------*
        PROCEDURE                       DIVISION.
       *----------------------------------------------------------------*
        0000-PRINCIPAL                  SECTION.
-       
+
            PERFORM 1000-INICIALIZA
+           PERFORM 1100-LOGIN
            PERFORM 2000-PROCESSA
            PERFORM 9000-FINALIZA
-           
+
            .
        0000-EXIT.
            EXIT.
@@ -481,13 +631,68 @@
       * ROTINA DE INICIALIZAÇÃO                                        *
       *----------------------------------------------------------------*
        1000-INICIALIZA                 SECTION.
-       
+
             PERFORM 3000-INICIALIZA-CLIENTE
             PERFORM 4000-INICIALIZA-VENDEDOR
-       
-            .       
+
+            .
        1000-EXIT.
-           EXIT.                                                        
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE LOGIN DO USUARIO                                     *
+      *----------------------------------------------------------------*
+       1100-LOGIN                      SECTION.
+
+           MOVE SPACES                 TO WS-LOGIN-ID
+                                           WS-LOGIN-SENHA
+                                           WS-PERFIL-LOGADO
+
+           DISPLAY T000-LOGIN
+           ACCEPT  T000-LOGIN
+
+           PERFORM 1110-OPEN-ARQ-USUARIO
+
+           MOVE WS-LOGIN-ID             TO ID-USUARIO
+
+           READ ARQ-USUARIO
+
+           IF WS-FL-STATUS-USU          EQUAL ZEROS AND
+              SENHA-USUARIO             EQUAL WS-LOGIN-SENHA
+              MOVE PERFIL-USUARIO       TO WS-PERFIL-LOGADO
+              PERFORM 1120-CLOSE-ARQ-USUARIO
+           ELSE
+              PERFORM 1120-CLOSE-ARQ-USUARIO
+              DISPLAY WS-LINHA-BRANCO
+                                       AT 1802
+              DISPLAY WS-MSG-ERRO-LOGIN
+                                       AT 1820
+              STOP ' '
+              PERFORM 1100-LOGIN
+           END-IF
+
+           .
+       1100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ABERTURA DO ARQUIVO DE USUARIOS                                *
+      *----------------------------------------------------------------*
+       1110-OPEN-ARQ-USUARIO           SECTION.
+
+           OPEN INPUT ARQ-USUARIO
+
+           .
+       1110-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FECHAMENTO DO ARQUIVO DE USUARIOS                              *
+      *----------------------------------------------------------------*
+       1120-CLOSE-ARQ-USUARIO          SECTION.
+
+           CLOSE ARQ-USUARIO
+
+           .
+       1120-EXIT.
+           EXIT.
       *----------------------------------------------------------------*
       * PROCESSAMENTO PRINCIPAL                                        *
       *----------------------------------------------------------------*
@@ -498,7 +703,16 @@
        
            EVALUATE WS-OPCAO
                WHEN 1
-                    PERFORM 2100-CADASTROS 
+                    IF USUARIO-LOGADO-SUPERVISOR
+                       PERFORM 2100-CADASTROS
+                    ELSE
+                       DISPLAY WS-LINHA-BRANCO
+                                       AT 1802
+                       DISPLAY WS-MSG-ERRO-ACESSO
+                                       AT 1820
+                       STOP ' '
+                       PERFORM 2000-PROCESSA
+                    END-IF
                WHEN 2
                     PERFORM 2200-RELATORIOS
                WHEN 3
@@ -936,9 +1150,11 @@
        
            EVALUATE WS-REL-OPCAO
                WHEN 1
-                    PERFORM 2210-RELAT-CLIENTE 
+                    PERFORM 2210-RELAT-CLIENTE
                WHEN 2
                     PERFORM 2220-RELAT-VENDEDOR
+               WHEN 4
+                    PERFORM 2230-RELAT-RECONCILIACAO
                WHEN 3
                     PERFORM 2000-PROCESSA
                WHEN OTHER
@@ -960,9 +1176,12 @@
        
            MOVE ZEROS                  TO WS-RC-COD-CLI
                                           WS-RC-COD-VEND
+                                          WS-RC-COD-REGIAO
            MOVE SPACES                 TO WS-RC-TIPO-ORD
                                           WS-RC-TIPO-CLA
                                           WS-RC-RAZ-SOC
+                                          WS-RC-TIPO-SAIDA
+                                          WS-RC-UF
 
            DISPLAY T015-REL-CLIENTES
            ACCEPT  T015-REL-CLIENTES
@@ -972,7 +1191,7 @@
                     PERFORM 2211-CHAMA-PGFJF005
                     DISPLAY WS-LINHA-BRANCO     
                                        AT 1902
-                    DISPLAY MSG-RETORNO-LNKG005L
+                    DISPLAY MSG-RETORNO-LNKG005
                                        AT 1920
                     STOP ' '
                     PERFORM 2210-RELAT-CLIENTE
@@ -997,12 +1216,15 @@
       *----------------------------------------------------------------*
        2211-CHAMA-PGFJF005             SECTION.
 
-           MOVE WS-RC-TIPO-ORD       TO TIPO-ORD-LNKG005 
+           MOVE WS-RC-TIPO-ORD       TO TIPO-ORD-LNKG005
            MOVE WS-RC-TIPO-CLA       TO TIPO-CLA-LNKG005
            MOVE WS-RC-COD-CLI        TO COD-CLI-LNKG005
            MOVE WS-RC-RAZ-SOC        TO RAZ-SOC-LNKG005
            MOVE WS-RC-COD-VEND       TO COD-VEND-LNKG005
-           
+           MOVE WS-RC-TIPO-SAIDA     TO TIPO-SAIDA-LNKG005
+           MOVE WS-RC-UF             TO UF-LNKG005
+           MOVE WS-RC-COD-REGIAO     TO COD-REGIAO-LNKG005
+
            CALL WS-PGFJF005          USING LNKG005L
 
            .
@@ -1014,9 +1236,12 @@
        2220-RELAT-VENDEDOR             SECTION.
        
            MOVE ZEROS                  TO WS-RV-COD-VEND
+                                          WS-RV-COD-REGIAO
            MOVE SPACES                 TO WS-RV-TIPO-ORD
                                           WS-RV-TIPO-CLA
                                           WS-RV-NOME-VEND
+                                          WS-RV-TIPO-SAIDA
+                                          WS-RV-UF
 
            DISPLAY T016-REL-VENDEDORES
            ACCEPT  T016-REL-VENDEDORES
@@ -1026,7 +1251,7 @@
                     PERFORM 2211-CHAMA-PGFJF006
                     DISPLAY WS-LINHA-BRANCO     
                                        AT 1902
-                    DISPLAY MSG-RETORNO-LNKG006L
+                    DISPLAY MSG-RETORNO-LNKG006
                                        AT 1920
                     STOP ' '
                     PERFORM 2220-RELAT-VENDEDOR
@@ -1055,11 +1280,41 @@
            MOVE WS-RV-TIPO-CLA       TO TIPO-CLA-LNKG006
            MOVE WS-RV-COD-VEND       TO COD-VEND-LNKG006
            MOVE WS-RV-NOME-VEND      TO NOME-VEND-LNKG006
+           MOVE WS-RV-TIPO-SAIDA     TO TIPO-SAIDA-LNKG006
+           MOVE WS-RV-UF             TO UF-LNKG006
+           MOVE WS-RV-COD-REGIAO     TO COD-REGIAO-LNKG006
 
            CALL WS-PGFJF006            USING LNKG006L
 
            .
-       2221-EXIT.
+       2211-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA DO RELATORIO DE RECONCILIACAO CLIENTE/VENDEDOR       *
+      *----------------------------------------------------------------*
+       2230-RELAT-RECONCILIACAO        SECTION.
+
+           PERFORM 2231-CHAMA-PGFJF010
+
+           DISPLAY WS-LINHA-BRANCO
+                              AT 1902
+           DISPLAY MSG-RETORNO-LNKG010
+                              AT 1920
+           STOP ' '
+           PERFORM 2200-RELATORIOS
+
+           .
+       2230-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    GERACAO DO RELATORIO DE RECONCILIACAO CLIENTE/VENDEDOR      *
+      *----------------------------------------------------------------*
+       2231-CHAMA-PGFJF010             SECTION.
+
+           CALL WS-PGFJF010            USING LNKG010L
+
+           .
+       2231-EXIT.
            EXIT.
       *----------------------------------------------------------------*
       * ROTINA DE EXECUÇÃO                                             *
@@ -1072,18 +1327,26 @@
            EVALUATE WS-EXE-OPCAO
                WHEN 1
                     PERFORM 2310-CHAMA-PGFJF007
-                    DISPLAY WS-LINHA-BRANCO     
+                    DISPLAY WS-LINHA-BRANCO
                                        AT 1902
                     DISPLAY MSG-RETORNO-LNKG007
                                        AT 1920
                     STOP ' '
                     PERFORM 2300-EXECUTAR
                WHEN 2
+                    PERFORM 2320-CHAMA-PGFJF009
+                    DISPLAY WS-LINHA-BRANCO
+                                       AT 1902
+                    DISPLAY MSG-RETORNO-LNKG009
+                                       AT 1920
+                    STOP ' '
+                    PERFORM 2300-EXECUTAR
+               WHEN 3
                     PERFORM 2000-PROCESSA
                WHEN 9
                     STOP RUN
                WHEN OTHER
-                    DISPLAY WS-LINHA-BRANCO     
+                    DISPLAY WS-LINHA-BRANCO
                                        AT 1902
                     DISPLAY WS-MSG-ERRO
                                        AT 1920
@@ -1105,15 +1368,26 @@
        2310-EXIT.
            EXIT.
       *----------------------------------------------------------------*
+      *    EXECUTA A IMPORTACAO EM LOTE DE CLIENTES E VENDEDORES       *
+      *----------------------------------------------------------------*
+       2320-CHAMA-PGFJF009             SECTION.
+
+           CALL WS-PGFJF009            USING LNKG009L
+
+           .
+       2320-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
       * INICIALIZAÇÃO DE VARIAVEIS CLIENTE                             *
       *----------------------------------------------------------------*
        3000-INICIALIZA-CLIENTE           SECTION.
        
-           MOVE ZEROS                  TO WS-CODIGO-CLI            
-                                          WS-CNPJ-CLI                 
+           MOVE ZEROS                  TO WS-CODIGO-CLI
+                                          WS-CNPJ-CLI
                                           WS-LATITUDE-CLI
                                           WS-LONGITUDE-CLI
            MOVE SPACES                 TO WS-RAZAO-SOCIAL
+           MOVE "J"                    TO WS-TIPO-DOC-CLI
 
            .     
        3000-EXIT.
@@ -1137,13 +1411,18 @@
       *----------------------------------------------------------------*
        5000-CARREGA-DADOS-CLIENTE      SECTION.                         
            
+           MOVE WS-LOGIN-ID            TO ID-OPERADOR-LNKG002
            MOVE WS-CODIGO-CLI          TO COD-CLIENTE-LNKG002
+           MOVE WS-TIPO-DOC-CLI        TO TIPO-DOC-LNKG002
            MOVE WS-CNPJ-CLI            TO CNPJ-LNKG002
            MOVE WS-LATITUDE-CLI        TO LATITUDE-CLI-LNKG002
            MOVE WS-LONGITUDE-CLI       TO LONGITUDE-CLI-LNKG002
            MOVE WS-RAZAO-SOCIAL        TO RAZAO-SOCIAL-LNKG002
            MOVE WS-NOME-ARQ-CLI        TO NOME-ARQ-CLI-LNKG002
-     
+           MOVE WS-CIDADE-CLI          TO CIDADE-LNKG002
+           MOVE WS-UF-CLI              TO UF-LNKG002
+           MOVE WS-COD-REGIAO-CLI      TO COD-REGIAO-LNKG002
+
            .
        5000-EXIT.
            EXIT.
@@ -1162,13 +1441,18 @@
       *----------------------------------------------------------------*
        7000-CARREGA-DADOS-VENDEDOR     SECTION.                         
            
-           MOVE WS-CODIGO-VEND         TO COD-VENDEDOR-LNKG003
-           MOVE WS-CPF-VEND            TO CPF-LNKG003
-           MOVE WS-LATITUDE-VEND       TO LATITUDE-VEN-LNKG003
-           MOVE WS-LONGITUDE-VEND      TO LONGITUDE-VEN-LNKG003
-           MOVE WS-NOME-VEND           TO NOME-VENDEDOR-LNKG003
-           MOVE WS-NOME-ARQ-VEND       TO NOME-ARQ-VEN-LNKG003
-     
+           MOVE WS-LOGIN-ID            TO ID-OPERADOR-LNKG004
+           MOVE WS-CODIGO-VEND         TO COD-VENDEDOR-LNKG004
+           MOVE WS-CPF-VEND            TO CPF-LNKG004
+           MOVE WS-LATITUDE-VEND       TO LATITUDE-VEN-LNKG004
+           MOVE WS-LONGITUDE-VEND      TO LONGITUDE-VEN-LNKG004
+           MOVE WS-NOME-VEND           TO NOME-VENDEDOR-LNKG004
+           MOVE WS-NOME-ARQ-VEND       TO NOME-ARQ-VEN-LNKG004
+           MOVE WS-CIDADE-VEND         TO CIDADE-LNKG004
+           MOVE WS-UF-VEND             TO UF-LNKG004
+           MOVE WS-COD-REGIAO-VEND     TO COD-REGIAO-LNKG004
+           MOVE WS-MAX-CLI-VEND        TO MAX-CLIENTES-VEN-LNKG004
+
            .
        7000-EXIT.
            EXIT.
