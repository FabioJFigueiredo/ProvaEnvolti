@@ -0,0 +1,24 @@
+      *----------------------------------------------------------------*
+      * COPY.....: LNKG005L.CPY                                        *
+      * OBJETIVO.: AREA DE COMUNICACAO COM O PGFJF005P (RELATORIO DE   *
+      *            CLIENTES)                                          *
+      *----------------------------------------------------------------*
+      * DATA       AUTOR            DESCRICAO                         *
+      * 09/08/2026 FJF              CRIACAO DO LAYOUT                  *
+      * 09/08/2026 FJF              INCLUIDO UF-LNKG005 E              *
+      *                             COD-REGIAO-LNKG005 PARA FILTRO     *
+      *                             POR REGIAO                         *
+      *----------------------------------------------------------------*
+       01  LNKG005L.
+           05  COD-RETORNO-LNKG005      PIC  9(001).
+           05  MSG-RETORNO-LNKG005      PIC  X(050).
+           05  TIPO-ORD-LNKG005         PIC  X(001).
+           05  TIPO-CLA-LNKG005         PIC  X(001).
+           05  COD-CLI-LNKG005          PIC  9(007).
+           05  RAZ-SOC-LNKG005          PIC  X(040).
+           05  COD-VEND-LNKG005         PIC  9(003).
+           05  TIPO-SAIDA-LNKG005       PIC  X(001).
+               88  SAIDA-LNKG005-TELA       VALUE 'T'.
+               88  SAIDA-LNKG005-ARQUIVO    VALUE 'A'.
+           05  UF-LNKG005               PIC  X(002).
+           05  COD-REGIAO-LNKG005       PIC  9(003).
