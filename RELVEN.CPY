@@ -0,0 +1,26 @@
+      *----------------------------------------------------------------*
+      * COPY.....: RELVEN.CPY                                         *
+      * OBJETIVO.: LAYOUT DO ARQUIVO DE SAIDA DO RELATORIO DE          *
+      *            VENDEDORES (ArqRelVendedor), GERADO PELO PGFJF006P *
+      *            QUANDO A SAIDA SOLICITADA E (A)ARQUIVO              *
+      *----------------------------------------------------------------*
+      * DATA       AUTOR            DESCRICAO                         *
+      * 09/08/2026 FJF              CRIACAO DO LAYOUT                  *
+      * 09/08/2026 FJF              INCLUIDO CIDADE/UF/COD-REGIAO-     *
+      *                             REL-VENDEDOR PARA RELATORIOS POR   *
+      *                             REGIAO                             *
+      *----------------------------------------------------------------*
+       01  REG-REL-VENDEDOR.
+           05  COD-VEN-REL-VENDEDOR     PIC  9(003).
+           05  FILLER                  PIC  X(001)         VALUE SPACES.
+           05  NOME-VEN-REL-VENDEDOR    PIC  X(040).
+           05  FILLER                  PIC  X(001)         VALUE SPACES.
+           05  CPF-REL-VENDEDOR         PIC  9(011).
+           05  FILLER                  PIC  X(001)         VALUE SPACES.
+           05  SITUACAO-REL-VENDEDOR    PIC  X(001).
+           05  FILLER                  PIC  X(001)         VALUE SPACES.
+           05  CIDADE-REL-VENDEDOR      PIC  X(030).
+           05  FILLER                  PIC  X(001)         VALUE SPACES.
+           05  UF-REL-VENDEDOR          PIC  X(002).
+           05  FILLER                  PIC  X(001)         VALUE SPACES.
+           05  COD-REGIAO-REL-VENDEDOR  PIC  9(003).
