@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------*
+      * COPY.....: CHECKPNT.CPY                                        *
+      * OBJETIVO.: LAYOUT DO ARQUIVO DE CHECKPOINT DA DISTRIBUICAO     *
+      *            (ArqCheckpoint) - PERMITE REINICIAR O PGFJF007P    *
+      *            A PARTIR DO ULTIMO CLIENTE PROCESSADO COM SUCESSO  *
+      *----------------------------------------------------------------*
+      * DATA       AUTOR            DESCRICAO                         *
+      * 09/08/2026 FJF              CRIACAO DO LAYOUT                  *
+      *----------------------------------------------------------------*
+       01  REG-CHECKPOINT.
+           05  DATA-EXECUCAO-CKPT      PIC  9(008).
+           05  COD-CLIENTE-CKPT        PIC  9(007).
