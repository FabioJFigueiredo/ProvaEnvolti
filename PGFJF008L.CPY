@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------*
+      * COPY.....: PGFJF008L.CPY                                       *
+      * OBJETIVO.: AREA DE COMUNICACAO COM O PGFJF008P (RELATORIO DE   *
+      *            DISTRIBUICAO)                                      *
+      *----------------------------------------------------------------*
+      * DATA       AUTOR            DESCRICAO                         *
+      * 22/03/2020 FABIO FIGUEIREDO CRIACAO DO LAYOUT                  *
+      * 09/08/2026 FJF              INCLUIDA DATA-EXECUCAO-PGFJF008    *
+      *                             PARA FILTRAR O RELATORIO PELA      *
+      *                             EXECUCAO ATUAL DO HISTORICO        *
+      *----------------------------------------------------------------*
+       01  PGFJF008L.
+           05  COD-RETORNO-PGFJF008    PIC  9(002).
+           05  MSG-RETORNO-PGFJF008    PIC  X(050).
+           05  DATA-EXECUCAO-PGFJF008  PIC  9(008).
