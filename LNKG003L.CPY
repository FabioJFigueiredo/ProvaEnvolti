@@ -0,0 +1,23 @@
+      *----------------------------------------------------------------*
+      * COPY.....: LNKG003L.CPY                                        *
+      * OBJETIVO.: AREA DE COMUNICACAO COM O PGFJF003P (VALIDACAO DE   *
+      *            CPF/CNPJ)                                          *
+      *----------------------------------------------------------------*
+      * DATA       AUTOR            DESCRICAO                         *
+      * 22/03/2020 FABIO FIGUEIREDO CRIACAO DO LAYOUT                  *
+      * 09/08/2026 FJF              INCLUIDA FUNCAO 3 (LIBERA-LNKG003) *
+      *                             PARA LIBERAR A TRAVA DE DOCUMENTO  *
+      *                             EM ANDAMENTO APOS A GRAVACAO;      *
+      *                             COD-RETORNO-LNKG003 PASSA A        *
+      *                             DEVOLVER 8 QUANDO O DOCUMENTO JA   *
+      *                             ESTA SENDO CADASTRADO POR OUTRA    *
+      *                             SESSAO                             *
+      *----------------------------------------------------------------*
+       01  LNKG003L.
+           05  COD-FUNCAO-LNKG003       PIC  9(001).
+               88  VALIDA-CPF-LNKG003       VALUE 1.
+               88  VALIDA-CNPJ-LNKG003       VALUE 2.
+               88  LIBERA-LNKG003           VALUE 3.
+           05  CPF-CNPJ-LNKG003         PIC  9(014).
+           05  COD-RETORNO-LNKG003      PIC  9(001).
+           05  MSG-RETORNO-LNKG003      PIC  X(050).
