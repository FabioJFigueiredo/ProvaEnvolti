@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------*
+      * COPY.....: CLIVISTO.CPY                                       *
+      * OBJETIVO.: LAYOUT DO ARQUIVO DE TRABALHO (ArqClienteVistoDis)  *
+      *            QUE GUARDA, POR EXECUCAO DO PGFJF010P, OS CODIGOS   *
+      *            DE CLIENTE JA ENCONTRADOS NA ULTIMA EXECUCAO DA     *
+      *            DISTRIBUICAO - PERMITE CONSULTA INDEXADA NO LUGAR   *
+      *            DE RELEITURA INTEGRAL DO ArqDistribuicao A CADA     *
+      *            CLIENTE VERIFICADO                                 *
+      *----------------------------------------------------------------*
+      * DATA       AUTOR            DESCRICAO                         *
+      * 09/08/2026 FJF              CRIACAO DO LAYOUT                  *
+      *----------------------------------------------------------------*
+       01  REG-CLI-VISTO.
+           05  COD-CLI-VISTO           PIC  9(007).
