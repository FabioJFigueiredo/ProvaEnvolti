@@ -0,0 +1,464 @@
+       IDENTIFICATION                  DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID.                     PGFJF010P.
+      *----------------------------------------------------------------*
+      * PROGRAMA.....: PGFJF010P                                       *
+      * ANALISTA.....: FABIO FIGUEIREDO                                *
+      * DATA.........: 09/08/2026                                      *
+      * OBJETIVO.....: EMITIR O RELATORIO DE RECONCILIACAO ENTRE       *
+      *                CLIENTES, VENDEDORES E A DISTRIBUICAO, LISTANDO *
+      *                VENDEDORES SEM NENHUM CLIENTE ATRIBUIDO E       *
+      *                CLIENTES SEM NENHUM REGISTRO DE DISTRIBUICAO    *
+      * ARQUIVOS.....: ArqCliente, ArqVendedor, ArqDistribuicao        *
+      *----------------------------------------------------------------*
+       ENVIRONMENT                     DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+      *----------------------------------------------------------------*
+           SELECT ARQ-CLIENTE        ASSIGN TO DISK
+                               ORGANIZATION IS INDEXED
+                                ACCESS MODE IS DYNAMIC
+                                RECORD  KEY IS COD-CLIENTE
+                        ALTERNATE RECORD KEY IS CNPJ
+                        ALTERNATE RECORD KEY IS RAZAO-SOCIAL
+                                   LOCK MODE IS MANUAL
+                                 FILE STATUS IS WS-FL-STATUS-CLI.
+
+           SELECT ARQ-VENDEDOR       ASSIGN TO DISK
+                                ORGANIZATION IS INDEXED
+                                 ACCESS MODE IS DYNAMIC
+                                 RECORD  KEY IS COD-VENDEDOR
+                        ALTERNATE RECORD KEY IS CPF
+                        ALTERNATE RECORD KEY IS NOME-VENDEDOR
+                                   LOCK MODE IS MANUAL
+                                 FILE STATUS IS WS-FL-STATUS-VEN.
+
+           SELECT ARQ-DISTRIB        ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-FL-STATUS-DIS.
+
+           SELECT ARQ-CLI-VISTO      ASSIGN TO DISK
+                                ORGANIZATION IS INDEXED
+                                 ACCESS MODE IS DYNAMIC
+                                 RECORD  KEY IS COD-CLI-VISTO
+                                 FILE STATUS IS WS-FL-STATUS-CVD.
+
+      *----------------------------------------------------------------*
+       DATA                            DIVISION.
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+       FD  ARQ-CLIENTE
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'ArqCliente'.
+       COPY "CLIENTES.CPY".
+
+       FD  ARQ-VENDEDOR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'ArqVendedor'.
+       COPY "VENDEDOR.CPY".
+
+       FD  ARQ-DISTRIB
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'ArqDistribuicao'.
+       COPY "DISTRIB.CPY".
+
+       FD  ARQ-CLI-VISTO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'ArqClienteVistoDis'.
+       COPY "CLIVISTO.CPY".
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+       77  WS-FL-STATUS-CLI            PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-VEN            PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-DIS            PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-CVD            PIC  X(002)         VALUE "00".
+       77  WS-QTD-VEND-ORFAO           PIC  9(005)         VALUE ZEROS.
+       77  WS-QTD-CLI-ORFAO            PIC  9(007)         VALUE ZEROS.
+       77  WS-ULTIMA-EXECUCAO-DIS      PIC  9(008)         VALUE ZEROS.
+
+       01  WS-SW-ACHADO                PIC  X(001)         VALUE "N".
+           88  VENDEDOR-OU-CLIENTE-ACHADO  VALUE "S".
+           88  VENDEDOR-OU-CLIENTE-NAO-ACHADO VALUE "N".
+
+      *----------------------------------------------------------------*
+      * TABELA EM MEMORIA COM OS VENDEDORES JA ENCONTRADOS NA ULTIMA   *
+      * EXECUCAO DA DISTRIBUICAO, SUBSCRITA DIRETAMENTE POR            *
+      * COD-VENDEDOR - MONTADA EM UMA UNICA PASSADA PELO               *
+      * ArqDistribuicao PARA EVITAR UMA RELEITURA INTEGRAL POR         *
+      * VENDEDOR                                                       *
+      *----------------------------------------------------------------*
+       01  WS-TAB-VEND-ACHADO-DIS.
+           05  WS-SW-VEND-ACHADO-DIS   PIC  X(001)         VALUE "N"
+                                       OCCURS 999 TIMES.
+
+       01  WS-CAB-1                    PIC  X(078)         VALUE
+           "VENDEDORES SEM NENHUM CLIENTE ATRIBUIDO".
+       01  WS-DET-VEN-ORF.
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  WS-DET-ORF-COD-VEN      PIC  ZZ9.
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  WS-DET-ORF-NOME-VEN     PIC  X(040).
+
+       01  WS-CAB-2                    PIC  X(078)         VALUE
+           "CLIENTES SEM NENHUM REGISTRO DE DISTRIBUICAO".
+       01  WS-DET-CLI-ORF.
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  WS-DET-ORF-COD-CLI      PIC  ZZZZZZ9.
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  WS-DET-ORF-RAZ-SOC      PIC  X(040).
+
+      *----------------------------------------------------------------*
+       LINKAGE                         SECTION.
+      *----------------------------------------------------------------*
+       COPY LNKG010L.
+      *----------------------------------------------------------------*
+       PROCEDURE                       DIVISION USING LNKG010L.
+      *----------------------------------------------------------------*
+       0000-PRINCIPAL                  SECTION.
+
+           PERFORM 1000-INICIALIZA
+           PERFORM 2000-PROCESSA
+           PERFORM 3000-FINALIZA
+
+           .
+       0000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE INICIALIZACAO                                        *
+      *----------------------------------------------------------------*
+       1000-INICIALIZA                 SECTION.
+
+           MOVE ZEROS                  TO COD-RETORNO-LNKG010
+                                           WS-QTD-VEND-ORFAO
+                                           WS-QTD-CLI-ORFAO
+           MOVE SPACES                 TO MSG-RETORNO-LNKG010
+
+           .
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE PROCESSAMENTO                                        *
+      *----------------------------------------------------------------*
+       2000-PROCESSA                   SECTION.
+
+           PERFORM 2105-DESCOBRE-ULTIMA-EXECUCAO
+           PERFORM 2107-CONSTROI-TAB-VISTOS-DIS
+           PERFORM 2100-RELAT-VENDEDOR-ORFAO
+           PERFORM 2200-RELAT-CLIENTE-ORFAO
+
+           CLOSE ARQ-CLI-VISTO
+
+           MOVE ZEROS                  TO COD-RETORNO-LNKG010
+           MOVE "RELATORIO DE RECONCILIACAO EMITIDO COM SUCESSO"
+                                       TO MSG-RETORNO-LNKG010
+
+           .
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * DESCOBRE A DATA DA ULTIMA EXECUCAO DA DISTRIBUICAO, PARA QUE   *
+      * A RECONCILIACAO CONSIDERE SOMENTE A RODADA MAIS RECENTE        *
+      *----------------------------------------------------------------*
+       2105-DESCOBRE-ULTIMA-EXECUCAO   SECTION.
+
+           MOVE ZEROS                  TO WS-ULTIMA-EXECUCAO-DIS
+
+           OPEN INPUT ARQ-DISTRIB
+
+           IF WS-FL-STATUS-DIS         EQUAL ZEROS
+              PERFORM 2106-LER-ARQ-DISTRIB-DATA
+                      UNTIL WS-FL-STATUS-DIS NOT EQUAL ZEROS
+           END-IF
+
+           CLOSE ARQ-DISTRIB
+
+           .
+       2105-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * LEITURA DO ARQUIVO DE DISTRIBUICAO (APURA MAIOR DATA)          *
+      *----------------------------------------------------------------*
+       2106-LER-ARQ-DISTRIB-DATA       SECTION.
+
+           READ ARQ-DISTRIB NEXT RECORD
+
+           IF WS-FL-STATUS-DIS         EQUAL ZEROS
+              IF DATA-EXECUCAO-DISTRIB GREATER WS-ULTIMA-EXECUCAO-DIS
+                 MOVE DATA-EXECUCAO-DISTRIB
+                                       TO WS-ULTIMA-EXECUCAO-DIS
+              END-IF
+           END-IF
+
+           .
+       2106-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * MONTA, EM UMA UNICA PASSADA PELO ArqDistribuicao, A TABELA DE  *
+      * VENDEDORES ENCONTRADOS (EM MEMORIA) E O ARQUIVO DE TRABALHO    *
+      * DE CLIENTES ENCONTRADOS (INDEXADO) NA ULTIMA EXECUCAO, PARA    *
+      * QUE OS LACOS DE VENDEDOR E CLIENTE NAO PRECISEM RELER O        *
+      * HISTORICO INTEIRO A CADA REGISTRO VERIFICADO                  *
+      *----------------------------------------------------------------*
+       2107-CONSTROI-TAB-VISTOS-DIS    SECTION.
+
+           OPEN OUTPUT ARQ-CLI-VISTO
+
+           IF WS-FL-STATUS-CVD         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-LNKG010
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE TRABALHO"
+                                       TO MSG-RETORNO-LNKG010
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           OPEN INPUT ARQ-DISTRIB
+
+           IF WS-FL-STATUS-DIS         EQUAL ZEROS
+              PERFORM 2108-LER-ARQ-DISTRIB-VISTOS
+                      UNTIL WS-FL-STATUS-DIS NOT EQUAL ZEROS
+           END-IF
+
+           CLOSE ARQ-DISTRIB
+           CLOSE ARQ-CLI-VISTO
+
+           OPEN INPUT ARQ-CLI-VISTO
+
+           IF WS-FL-STATUS-CVD         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-LNKG010
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE TRABALHO"
+                                       TO MSG-RETORNO-LNKG010
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2107-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * LEITURA DO ArqDistribuicao PARA PREENCHER AS TABELAS DE        *
+      * VENDEDORES E CLIENTES DA ULTIMA EXECUCAO                       *
+      *----------------------------------------------------------------*
+       2108-LER-ARQ-DISTRIB-VISTOS     SECTION.
+
+           READ ARQ-DISTRIB NEXT RECORD
+
+           IF WS-FL-STATUS-DIS         EQUAL ZEROS
+              IF DATA-EXECUCAO-DISTRIB EQUAL WS-ULTIMA-EXECUCAO-DIS
+                 IF COD-VENDEDOR-DISTRIB GREATER ZEROS
+                    MOVE "S"           TO
+                        WS-SW-VEND-ACHADO-DIS(COD-VENDEDOR-DISTRIB)
+                 END-IF
+
+                 MOVE COD-CLIENTE-DISTRIB TO COD-CLI-VISTO
+                 WRITE REG-CLI-VISTO
+              END-IF
+           END-IF
+
+           .
+       2108-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * VENDEDORES SEM NENHUM CLIENTE ATRIBUIDO                        *
+      *----------------------------------------------------------------*
+       2100-RELAT-VENDEDOR-ORFAO       SECTION.
+
+           OPEN INPUT ARQ-VENDEDOR
+
+           IF WS-FL-STATUS-VEN         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-LNKG010
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE VENDEDORES"
+                                       TO MSG-RETORNO-LNKG010
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           DISPLAY WS-CAB-1
+
+           MOVE ZEROS                  TO COD-VENDEDOR
+           START ARQ-VENDEDOR KEY IS NOT LESS THAN COD-VENDEDOR
+
+           PERFORM 2110-LER-ARQ-VENDEDOR
+
+           PERFORM 2120-VERIFICA-VENDEDOR UNTIL
+                   WS-FL-STATUS-VEN     NOT EQUAL ZEROS
+
+           CLOSE ARQ-VENDEDOR
+
+           .
+       2100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * LEITURA DE ARQUIVO DE VENDEDOR                                 *
+      *----------------------------------------------------------------*
+       2110-LER-ARQ-VENDEDOR           SECTION.
+
+           READ ARQ-VENDEDOR NEXT RECORD
+
+           IF WS-FL-STATUS-VEN         EQUAL ZEROS OR "10"
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-LNKG010
+              MOVE "ERRO NA LEITURA DO ARQUIVO DE VENDEDORES"
+                                       TO MSG-RETORNO-LNKG010
+              CLOSE ARQ-VENDEDOR
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2110-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * VERIFICA SE O VENDEDOR TEM ALGUMA DISTRIBUICAO                 *
+      *----------------------------------------------------------------*
+       2120-VERIFICA-VENDEDOR          SECTION.
+
+           IF NOT VEND-EXCLUIDO
+              PERFORM 2130-BUSCA-VENDEDOR-DISTRIB
+
+              IF VENDEDOR-OU-CLIENTE-NAO-ACHADO
+                 MOVE COD-VENDEDOR     TO WS-DET-ORF-COD-VEN
+                 MOVE NOME-VENDEDOR    TO WS-DET-ORF-NOME-VEN
+                 DISPLAY WS-DET-VEN-ORF
+                 ADD 1                 TO WS-QTD-VEND-ORFAO
+              END-IF
+           END-IF
+
+           PERFORM 2110-LER-ARQ-VENDEDOR
+
+           .
+       2120-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * PROCURA O VENDEDOR ATUAL NA TABELA MONTADA POR 2107, QUE JA    *
+      * RESUME A ULTIMA EXECUCAO DA DISTRIBUICAO EM MEMORIA            *
+      *----------------------------------------------------------------*
+       2130-BUSCA-VENDEDOR-DISTRIB     SECTION.
+
+           SET VENDEDOR-OU-CLIENTE-NAO-ACHADO TO TRUE
+
+           IF WS-SW-VEND-ACHADO-DIS(COD-VENDEDOR) EQUAL "S"
+              SET VENDEDOR-OU-CLIENTE-ACHADO TO TRUE
+           END-IF
+
+           .
+       2130-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * CLIENTES SEM NENHUM REGISTRO DE DISTRIBUICAO                   *
+      *----------------------------------------------------------------*
+       2200-RELAT-CLIENTE-ORFAO        SECTION.
+
+           OPEN INPUT ARQ-CLIENTE
+
+           IF WS-FL-STATUS-CLI         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-LNKG010
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE CLIENTES"
+                                       TO MSG-RETORNO-LNKG010
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           DISPLAY WS-CAB-2
+
+           MOVE ZEROS                  TO COD-CLIENTE
+           START ARQ-CLIENTE KEY IS NOT LESS THAN COD-CLIENTE
+
+           PERFORM 2210-LER-ARQ-CLIENTE
+
+           PERFORM 2220-VERIFICA-CLIENTE UNTIL
+                   WS-FL-STATUS-CLI     NOT EQUAL ZEROS
+
+           CLOSE ARQ-CLIENTE
+
+           .
+       2200-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * LEITURA DE ARQUIVO DE CLIENTE                                  *
+      *----------------------------------------------------------------*
+       2210-LER-ARQ-CLIENTE            SECTION.
+
+           READ ARQ-CLIENTE NEXT RECORD
+
+           IF WS-FL-STATUS-CLI         EQUAL ZEROS OR "10"
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-LNKG010
+              MOVE "ERRO NA LEITURA DO ARQUIVO DE CLIENTES"
+                                       TO MSG-RETORNO-LNKG010
+              CLOSE ARQ-CLIENTE
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2210-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * VERIFICA SE O CLIENTE TEM ALGUM REGISTRO DE DISTRIBUICAO       *
+      *----------------------------------------------------------------*
+       2220-VERIFICA-CLIENTE           SECTION.
+
+           IF NOT CLI-EXCLUIDO
+              PERFORM 2230-BUSCA-CLIENTE-DISTRIB
+
+              IF VENDEDOR-OU-CLIENTE-NAO-ACHADO
+                 MOVE COD-CLIENTE      TO WS-DET-ORF-COD-CLI
+                 MOVE RAZAO-SOCIAL     TO WS-DET-ORF-RAZ-SOC
+                 DISPLAY WS-DET-CLI-ORF
+                 ADD 1                 TO WS-QTD-CLI-ORFAO
+              END-IF
+           END-IF
+
+           PERFORM 2210-LER-ARQ-CLIENTE
+
+           .
+       2220-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * PROCURA O CLIENTE ATUAL NO ArqClienteVistoDis, MONTADO POR     *
+      * 2107 COM LEITURA INDEXADA NO LUGAR DE RELEITURA INTEGRAL DO    *
+      * HISTORICO DE DISTRIBUICAO                                      *
+      *----------------------------------------------------------------*
+       2230-BUSCA-CLIENTE-DISTRIB      SECTION.
+
+           SET VENDEDOR-OU-CLIENTE-NAO-ACHADO TO TRUE
+
+           MOVE COD-CLIENTE            TO COD-CLI-VISTO
+           READ ARQ-CLI-VISTO
+
+           IF WS-FL-STATUS-CVD         EQUAL ZEROS
+              SET VENDEDOR-OU-CLIENTE-ACHADO TO TRUE
+           END-IF
+
+           .
+       2230-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE FINALIZACAO                                          *
+      *----------------------------------------------------------------*
+       3000-FINALIZA                   SECTION.
+
+           GOBACK
+
+           .
+       3000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FIM DO PROGRAMA PGFJF010P                                      *
+      *----------------------------------------------------------------*
+       END PROGRAM                     PGFJF010P.
+      *----------------------------------------------------------------*
