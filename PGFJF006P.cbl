@@ -0,0 +1,303 @@
+       IDENTIFICATION                  DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID.                     PGFJF006P.
+      *----------------------------------------------------------------*
+      * PROGRAMA.....: PGFJF006P                                       *
+      * ANALISTA.....: FABIO FIGUEIREDO                                *
+      * DATA.........: 09/08/2026                                      *
+      * OBJETIVO.....: EMITIR O RELATORIO DE VENDEDORES CADASTRADOS,    *
+      *                ORDENADO E CLASSIFICADO CONFORME SOLICITADO     *
+      * ARQUIVOS.....: ArqVendedor                                     *
+      *----------------------------------------------------------------*
+       ENVIRONMENT                     DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+      *----------------------------------------------------------------*
+           SELECT ARQ-VENDEDOR        ASSIGN TO DISK
+                                ORGANIZATION IS INDEXED
+                                 ACCESS MODE IS DYNAMIC
+                                 RECORD  KEY IS COD-VENDEDOR
+                        ALTERNATE RECORD KEY IS CPF
+                        ALTERNATE RECORD KEY IS NOME-VENDEDOR
+                                   LOCK MODE IS MANUAL
+                                 FILE STATUS IS WS-FL-STATUS-VEN.
+
+           SELECT ARQ-REL-VENDEDOR   ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-FL-STATUS-REL.
+
+      *----------------------------------------------------------------*
+       DATA                            DIVISION.
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+       FD  ARQ-VENDEDOR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'ArqVendedor'.
+       COPY "VENDEDOR.CPY".
+
+       FD  ARQ-REL-VENDEDOR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'ArqRelVendedor'.
+       COPY "RELVEN.CPY".
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+       77  WS-FL-STATUS-VEN            PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-REL            PIC  X(002)         VALUE "00".
+       77  WS-QTD-VENDEDORES           PIC  9(007)         VALUE ZEROS.
+
+       01  WS-CAB-1                    PIC  X(078)         VALUE
+           "RELATORIO DE VENDEDORES".
+       01  WS-DETALHE.
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  WS-DET-COD-VEN          PIC  ZZ9.
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  WS-DET-NOME-VEN         PIC  X(040).
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  WS-DET-CPF              PIC  9(011).
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  WS-DET-SITUACAO         PIC  X(001).
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  WS-DET-CIDADE           PIC  X(030).
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  WS-DET-UF               PIC  X(002).
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  WS-DET-COD-REGIAO       PIC  999.
+
+      *----------------------------------------------------------------*
+       LINKAGE                         SECTION.
+      *----------------------------------------------------------------*
+       COPY LNKG006L.
+      *----------------------------------------------------------------*
+       PROCEDURE                       DIVISION USING LNKG006L.
+      *----------------------------------------------------------------*
+       0000-PRINCIPAL                  SECTION.
+
+           PERFORM 1000-INICIALIZA
+           PERFORM 2000-PROCESSA
+           PERFORM 3000-FINALIZA
+
+           .
+       0000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE INICIALIZACAO                                        *
+      *----------------------------------------------------------------*
+       1000-INICIALIZA                 SECTION.
+
+           MOVE ZEROS                  TO COD-RETORNO-LNKG006
+                                           WS-QTD-VENDEDORES
+           MOVE SPACES                 TO MSG-RETORNO-LNKG006
+
+           .
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE PROCESSAMENTO                                        *
+      *----------------------------------------------------------------*
+       2000-PROCESSA                   SECTION.
+
+           PERFORM 2100-OPEN-ARQ-VENDEDOR
+
+           IF SAIDA-LNKG006-ARQUIVO
+              CONTINUE
+           ELSE
+              DISPLAY WS-CAB-1
+           END-IF
+
+           PERFORM 2200-POSICIONA-ARQ-VENDEDOR
+
+           PERFORM 2400-IMPRIME-DETALHE UNTIL
+                   WS-FL-STATUS-VEN     NOT EQUAL ZEROS
+
+           PERFORM 2500-CLOSE-ARQ-VENDEDOR
+
+           MOVE ZEROS                  TO COD-RETORNO-LNKG006
+           IF SAIDA-LNKG006-ARQUIVO
+              MOVE "RELATORIO DE VENDEDORES GRAVADO EM ARQRELVENDEDOR"
+                                       TO MSG-RETORNO-LNKG006
+           ELSE
+              MOVE "RELATORIO DE VENDEDORES EMITIDO COM SUCESSO"
+                                       TO MSG-RETORNO-LNKG006
+           END-IF
+
+           .
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ABERTURA DE ARQUIVO DE VENDEDOR                                *
+      *----------------------------------------------------------------*
+       2100-OPEN-ARQ-VENDEDOR          SECTION.
+
+           OPEN INPUT ARQ-VENDEDOR
+
+           IF WS-FL-STATUS-VEN         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-LNKG006
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE VENDEDORES"
+                                       TO MSG-RETORNO-LNKG006
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           IF SAIDA-LNKG006-ARQUIVO
+              OPEN OUTPUT ARQ-REL-VENDEDOR
+              IF WS-FL-STATUS-REL      EQUAL ZEROS
+                 CONTINUE
+              ELSE
+                 MOVE 9                TO COD-RETORNO-LNKG006
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE SAIDA"
+                                       TO MSG-RETORNO-LNKG006
+                 CLOSE ARQ-VENDEDOR
+                 PERFORM 3000-FINALIZA
+              END-IF
+           END-IF
+
+           .
+       2100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * POSICIONAMENTO INICIAL CONFORME ORDENACAO/CLASSIFICACAO        *
+      *----------------------------------------------------------------*
+       2200-POSICIONA-ARQ-VENDEDOR     SECTION.
+
+           EVALUATE TRUE
+               WHEN TIPO-CLA-LNKG006   EQUAL 'N'
+                    IF TIPO-ORD-LNKG006 EQUAL 'D'
+                       IF NOME-VEND-LNKG006 NOT EQUAL SPACES
+                          MOVE NOME-VEND-LNKG006 TO NOME-VENDEDOR
+                       ELSE
+                          MOVE HIGH-VALUES      TO NOME-VENDEDOR
+                       END-IF
+                       START ARQ-VENDEDOR KEY IS
+                             NOT GREATER THAN NOME-VENDEDOR
+                    ELSE
+                       MOVE NOME-VEND-LNKG006   TO NOME-VENDEDOR
+                       START ARQ-VENDEDOR KEY IS
+                             NOT LESS THAN NOME-VENDEDOR
+                    END-IF
+               WHEN OTHER
+                    IF TIPO-ORD-LNKG006 EQUAL 'D'
+                       IF COD-VEND-LNKG006 NOT EQUAL ZEROS
+                          MOVE COD-VEND-LNKG006 TO COD-VENDEDOR
+                       ELSE
+                          MOVE 999              TO COD-VENDEDOR
+                       END-IF
+                       START ARQ-VENDEDOR KEY IS
+                             NOT GREATER THAN COD-VENDEDOR
+                    ELSE
+                       MOVE COD-VEND-LNKG006    TO COD-VENDEDOR
+                       START ARQ-VENDEDOR KEY IS
+                             NOT LESS THAN COD-VENDEDOR
+                    END-IF
+           END-EVALUATE
+
+           IF WS-FL-STATUS-VEN         EQUAL ZEROS
+              PERFORM 2300-LER-ARQ-VENDEDOR
+           ELSE
+              MOVE "10"                TO WS-FL-STATUS-VEN
+           END-IF
+
+           .
+       2200-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * LEITURA DE ARQUIVO DE VENDEDOR                                 *
+      *----------------------------------------------------------------*
+       2300-LER-ARQ-VENDEDOR           SECTION.
+
+           IF TIPO-ORD-LNKG006         EQUAL 'D'
+              READ ARQ-VENDEDOR PREVIOUS RECORD
+           ELSE
+              READ ARQ-VENDEDOR NEXT RECORD
+           END-IF
+
+           IF WS-FL-STATUS-VEN         EQUAL ZEROS OR '10'
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-LNKG006
+              MOVE "ERRO NA LEITURA DO ARQUIVO DE VENDEDORES"
+                                       TO MSG-RETORNO-LNKG006
+              PERFORM 2500-CLOSE-ARQ-VENDEDOR
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2300-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * IMPRESSAO DO DETALHE                                           *
+      *----------------------------------------------------------------*
+       2400-IMPRIME-DETALHE            SECTION.
+
+           IF (UF-LNKG006          EQUAL SPACES
+              OR UF-LNKG006        EQUAL UF-VEND)
+              AND (COD-REGIAO-LNKG006 EQUAL ZEROS
+              OR COD-REGIAO-LNKG006   EQUAL COD-REGIAO-VEND)
+              MOVE COD-VENDEDOR        TO WS-DET-COD-VEN
+              MOVE NOME-VENDEDOR       TO WS-DET-NOME-VEN
+              MOVE CPF                 TO WS-DET-CPF
+              MOVE SITUACAO-VEND       TO WS-DET-SITUACAO
+              MOVE CIDADE-VEND         TO WS-DET-CIDADE
+              MOVE UF-VEND             TO WS-DET-UF
+              MOVE COD-REGIAO-VEND     TO WS-DET-COD-REGIAO
+
+              IF SAIDA-LNKG006-ARQUIVO
+                 MOVE COD-VENDEDOR     TO COD-VEN-REL-VENDEDOR
+                 MOVE NOME-VENDEDOR    TO NOME-VEN-REL-VENDEDOR
+                 MOVE CPF              TO CPF-REL-VENDEDOR
+                 MOVE SITUACAO-VEND    TO SITUACAO-REL-VENDEDOR
+                 MOVE CIDADE-VEND      TO CIDADE-REL-VENDEDOR
+                 MOVE UF-VEND          TO UF-REL-VENDEDOR
+                 MOVE COD-REGIAO-VEND  TO COD-REGIAO-REL-VENDEDOR
+                 WRITE REG-REL-VENDEDOR
+              ELSE
+                 DISPLAY WS-DETALHE
+              END-IF
+
+              ADD 1                    TO WS-QTD-VENDEDORES
+           END-IF
+
+           PERFORM 2300-LER-ARQ-VENDEDOR
+
+           .
+       2400-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FECHAMENTO DE ARQUIVO DE VENDEDOR                              *
+      *----------------------------------------------------------------*
+       2500-CLOSE-ARQ-VENDEDOR         SECTION.
+
+           CLOSE ARQ-VENDEDOR
+
+           IF SAIDA-LNKG006-ARQUIVO
+              CLOSE ARQ-REL-VENDEDOR
+           END-IF
+
+           .
+       2500-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE FINALIZACAO                                          *
+      *----------------------------------------------------------------*
+       3000-FINALIZA                   SECTION.
+
+           GOBACK
+
+           .
+       3000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FIM DO PROGRAMA PGFJF006P                                      *
+      *----------------------------------------------------------------*
+       END PROGRAM                     PGFJF006P.
+      *----------------------------------------------------------------*
