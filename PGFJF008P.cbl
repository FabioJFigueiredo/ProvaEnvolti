@@ -0,0 +1,541 @@
+       IDENTIFICATION                  DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID.                     PGFJF008P.
+      *----------------------------------------------------------------*
+      * PROGRAMA.....: PGFJF008P                                       *
+      * ANALISTA.....: FABIO FIGUEIREDO                                *
+      * DATA.........: 09/08/2026                                      *
+      * OBJETIVO.....: EMITIR O RELATORIO DA DISTRIBUICAO DE CLIENTES  *
+      *                X VENDEDORES GERADA PELO PGFJF007P              *
+      * ARQUIVOS.....: ArqDistribuicao                                 *
+      *----------------------------------------------------------------*
+       ENVIRONMENT                     DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+      *----------------------------------------------------------------*
+           SELECT ARQ-DISTRIB        ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-FL-STATUS-DIS.
+
+           SELECT ARQ-CHURN          ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-FL-STATUS-CHU.
+
+      *----------------------------------------------------------------*
+       DATA                            DIVISION.
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+       FD  ARQ-DISTRIB
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'ArqDistribuicao'.
+       COPY "DISTRIB.CPY".
+
+       FD  ARQ-CHURN
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'ArqChurn'.
+       COPY "CHURN.CPY".
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+       77  WS-FL-STATUS-DIS            PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-CHU            PIC  X(002)         VALUE "00".
+       77  WS-QTD-CLIENTES             PIC  9(007)         VALUE ZEROS.
+       77  WS-QTD-CHURN                PIC  9(007)         VALUE ZEROS.
+       77  WS-QTD-EXC                  PIC  9(007)         VALUE ZEROS.
+       77  WS-IDX-VEND                 PIC  9(003)         VALUE ZEROS.
+       77  WS-MEDIA-DIST-VEND          PIC  9(009)V9(002)  VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      * ESTATISTICAS DE ATRIBUICAO POR VENDEDOR (RESUMO DO RELATORIO)  *
+      *----------------------------------------------------------------*
+       01  WS-TAB-ESTATISTICA.
+           05  WS-TAB-QTD-ATRIB         PIC  9(005)
+                                        OCCURS 999 TIMES
+                                        VALUE ZEROS.
+           05  WS-TAB-SOMA-DIST         PIC  9(011)V9(002)
+                                        OCCURS 999 TIMES
+                                        VALUE ZEROS.
+           05  WS-TAB-MIN-DIST          PIC  9(009)V9(002)
+                                        OCCURS 999 TIMES
+                                        VALUE ZEROS.
+           05  WS-TAB-MAX-DIST          PIC  9(009)V9(002)
+                                        OCCURS 999 TIMES
+                                        VALUE ZEROS.
+           05  WS-TAB-NOME-VEND         PIC  X(040)
+                                        OCCURS 999 TIMES
+                                        VALUE SPACES.
+
+       01  WS-CAB-1                    PIC  X(078)         VALUE
+           "RELATORIO DE DISTRIBUICAO DE CLIENTES X VENDEDORES".
+       01  WS-DETALHE.
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  WS-DET-COD-CLI          PIC  ZZZZZZ9.
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  WS-DET-RAZ-SOC          PIC  X(040).
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  WS-DET-COD-VEND         PIC  ZZ9.
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  WS-DET-NOME-VEND        PIC  X(040).
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  WS-DET-DISTANCIA        PIC  ZZZZZZZZ9,99.
+
+       01  WS-CAB-2                    PIC  X(078)         VALUE
+           "RELATORIO DE REATRIBUICAO DE VENDEDORES (CHURN)".
+       01  WS-DET-CHURN.
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  WS-DET-CHU-COD-CLI      PIC  ZZZZZZ9.
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  WS-DET-CHU-RAZ-SOC      PIC  X(040).
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  WS-DET-CHU-VEND-ANT     PIC  ZZ9.
+           05  FILLER                  PIC  X(001)         VALUE SPACES.
+           05  WS-DET-CHU-NOME-ANT     PIC  X(040).
+           05  FILLER                  PIC  X(001)         VALUE SPACES.
+           05  WS-DET-CHU-DIST-ANT     PIC  ZZZZZZZZ9,99.
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  WS-DET-CHU-VEND-NOVO    PIC  ZZ9.
+           05  FILLER                  PIC  X(001)         VALUE SPACES.
+           05  WS-DET-CHU-NOME-NOVO    PIC  X(040).
+           05  FILLER                  PIC  X(001)         VALUE SPACES.
+           05  WS-DET-CHU-DIST-NOVO    PIC  ZZZZZZZZ9,99.
+
+       01  WS-CAB-3                    PIC  X(078)         VALUE
+           "RELATORIO DE CLIENTES SEM VENDEDOR ATRIBUIDO".
+       01  WS-DET-EXC.
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  WS-DET-EXC-COD-CLI      PIC  ZZZZZZ9.
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  WS-DET-EXC-RAZ-SOC      PIC  X(040).
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  WS-DET-EXC-MOTIVO       PIC  X(040).
+
+       01  WS-CAB-4                    PIC  X(078)         VALUE
+           "RESUMO DA DISTRIBUICAO".
+       01  WS-RES-TOTAL.
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  FILLER                  PIC  X(032)         VALUE
+               "TOTAL DE CLIENTES PROCESSADOS: ".
+           05  WS-RES-TOT-CLI          PIC  ZZZZZZ9.
+
+       01  WS-RES-DET-VEND.
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  WS-RES-COD-VEND         PIC  ZZ9.
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  WS-RES-NOME-VEND        PIC  X(040).
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  FILLER                  PIC  X(012)         VALUE
+               "ATRIBUIDOS: ".
+           05  WS-RES-QTD-VEND         PIC  ZZZZ9.
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  FILLER                  PIC  X(008)         VALUE
+               "MEDIA:  ".
+           05  WS-RES-MEDIA-DIST       PIC  ZZZZZZZ9,99.
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  FILLER                  PIC  X(006)         VALUE
+               "MIN:  ".
+           05  WS-RES-MIN-DIST         PIC  ZZZZZZZ9,99.
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  FILLER                  PIC  X(006)         VALUE
+               "MAX:  ".
+           05  WS-RES-MAX-DIST         PIC  ZZZZZZZ9,99.
+
+      *----------------------------------------------------------------*
+       LINKAGE                         SECTION.
+      *----------------------------------------------------------------*
+       COPY PGFJF008L.
+      *----------------------------------------------------------------*
+       PROCEDURE                       DIVISION USING PGFJF008L.
+      *----------------------------------------------------------------*
+       0000-PRINCIPAL                  SECTION.
+
+           PERFORM 1000-INICIALIZA
+           PERFORM 2000-PROCESSA
+           PERFORM 3000-FINALIZA
+
+           .
+       0000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE INICIALIZACAO                                        *
+      *----------------------------------------------------------------*
+       1000-INICIALIZA                 SECTION.
+
+           MOVE ZEROS                  TO COD-RETORNO-PGFJF008
+                                           WS-QTD-CLIENTES
+                                           WS-QTD-CHURN
+                                           WS-QTD-EXC
+           MOVE SPACES                 TO MSG-RETORNO-PGFJF008
+
+           .
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE PROCESSAMENTO                                        *
+      *----------------------------------------------------------------*
+       2000-PROCESSA                   SECTION.
+
+           PERFORM 2100-OPEN-ARQ-DISTRIB
+
+           DISPLAY WS-CAB-1
+
+           PERFORM 2200-LER-ARQ-DISTRIB
+
+           PERFORM 2300-IMPRIME-DETALHE UNTIL
+                   WS-FL-STATUS-DIS     NOT EQUAL "00"
+
+           PERFORM 2400-CLOSE-ARQ-DISTRIB
+
+           PERFORM 2500-OPEN-ARQ-CHURN
+
+           DISPLAY WS-CAB-2
+
+           PERFORM 2600-LER-ARQ-CHURN
+
+           PERFORM 2700-IMPRIME-CHURN UNTIL
+                   WS-FL-STATUS-CHU     NOT EQUAL "00"
+
+           PERFORM 2800-CLOSE-ARQ-CHURN
+
+           PERFORM 2900-OPEN-ARQ-DISTRIB-EXC
+
+           DISPLAY WS-CAB-3
+
+           PERFORM 2910-LER-ARQ-DISTRIB-EXC
+
+           PERFORM 2920-IMPRIME-EXCECAO UNTIL
+                   WS-FL-STATUS-DIS     NOT EQUAL "00"
+
+           PERFORM 2930-CLOSE-ARQ-DISTRIB-EXC
+
+           PERFORM 2940-GERA-RESUMO
+
+           MOVE ZEROS                  TO COD-RETORNO-PGFJF008
+           MOVE "RELATORIO DE DISTRIBUICAO EMITIDO COM SUCESSO"
+                                       TO MSG-RETORNO-PGFJF008
+
+           .
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ABERTURA DE ARQUIVO DISTRIBUICAO                               *
+      *----------------------------------------------------------------*
+       2100-OPEN-ARQ-DISTRIB           SECTION.
+
+           OPEN INPUT ARQ-DISTRIB
+
+           IF WS-FL-STATUS-DIS         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-PGFJF008
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE DISTRIBUICAO"
+                                       TO MSG-RETORNO-PGFJF008
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * LEITURA DE ARQUIVO DISTRIBUICAO                                *
+      *----------------------------------------------------------------*
+       2200-LER-ARQ-DISTRIB            SECTION.
+
+           READ ARQ-DISTRIB NEXT RECORD
+
+           IF WS-FL-STATUS-DIS         EQUAL ZEROS OR '10'
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-PGFJF008
+              MOVE "ERRO NA LEITURA DO ARQUIVO DE DISTRIBUICAO"
+                                       TO MSG-RETORNO-PGFJF008
+              PERFORM 2400-CLOSE-ARQ-DISTRIB
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2200-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * IMPRESSAO DO DETALHE                                           *
+      *----------------------------------------------------------------*
+       2300-IMPRIME-DETALHE            SECTION.
+
+           IF DATA-EXECUCAO-DISTRIB    EQUAL DATA-EXECUCAO-PGFJF008
+              MOVE COD-CLIENTE-DISTRIB    TO WS-DET-COD-CLI
+              MOVE RAZAO-SOCIAL-DISTRIB   TO WS-DET-RAZ-SOC
+              MOVE COD-VENDEDOR-DISTRIB   TO WS-DET-COD-VEND
+              MOVE NOME-VEND-DISTRIB      TO WS-DET-NOME-VEND
+              MOVE DISTANCIA-DISTRIB      TO WS-DET-DISTANCIA
+
+              DISPLAY WS-DETALHE
+
+              ADD 1                       TO WS-QTD-CLIENTES
+
+              PERFORM 2350-ACUMULA-ESTATISTICA
+           END-IF
+
+           PERFORM 2200-LER-ARQ-DISTRIB
+
+           .
+       2300-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ACUMULA ESTATISTICA DE DISTANCIA POR VENDEDOR                 *
+      *----------------------------------------------------------------*
+       2350-ACUMULA-ESTATISTICA        SECTION.
+
+           IF COD-VENDEDOR-DISTRIB     GREATER ZEROS
+              MOVE COD-VENDEDOR-DISTRIB TO WS-IDX-VEND
+              MOVE NOME-VEND-DISTRIB    TO WS-TAB-NOME-VEND(WS-IDX-VEND)
+
+              ADD 1                    TO WS-TAB-QTD-ATRIB(WS-IDX-VEND)
+              ADD DISTANCIA-DISTRIB    TO WS-TAB-SOMA-DIST(WS-IDX-VEND)
+
+              IF WS-TAB-QTD-ATRIB(WS-IDX-VEND) EQUAL 1
+                 MOVE DISTANCIA-DISTRIB TO WS-TAB-MIN-DIST(WS-IDX-VEND)
+                 MOVE DISTANCIA-DISTRIB TO WS-TAB-MAX-DIST(WS-IDX-VEND)
+              ELSE
+                 IF DISTANCIA-DISTRIB   LESS
+                    WS-TAB-MIN-DIST(WS-IDX-VEND)
+                    MOVE DISTANCIA-DISTRIB
+                                       TO WS-TAB-MIN-DIST(WS-IDX-VEND)
+                 END-IF
+                 IF DISTANCIA-DISTRIB   GREATER
+                    WS-TAB-MAX-DIST(WS-IDX-VEND)
+                    MOVE DISTANCIA-DISTRIB
+                                       TO WS-TAB-MAX-DIST(WS-IDX-VEND)
+                 END-IF
+              END-IF
+           END-IF
+
+           .
+       2350-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FECHAMENTO DE ARQUIVO DISTRIBUICAO                             *
+      *----------------------------------------------------------------*
+       2400-CLOSE-ARQ-DISTRIB          SECTION.
+
+           CLOSE ARQ-DISTRIB
+
+           .
+       2400-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ABERTURA DE ARQUIVO DE CHURN                                   *
+      *----------------------------------------------------------------*
+       2500-OPEN-ARQ-CHURN             SECTION.
+
+           OPEN INPUT ARQ-CHURN
+
+           IF WS-FL-STATUS-CHU         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-PGFJF008
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE CHURN"
+                                       TO MSG-RETORNO-PGFJF008
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2500-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * LEITURA DE ARQUIVO DE CHURN                                    *
+      *----------------------------------------------------------------*
+       2600-LER-ARQ-CHURN              SECTION.
+
+           READ ARQ-CHURN NEXT RECORD
+
+           IF WS-FL-STATUS-CHU         EQUAL ZEROS OR '10'
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-PGFJF008
+              MOVE "ERRO NA LEITURA DO ARQUIVO DE CHURN"
+                                       TO MSG-RETORNO-PGFJF008
+              PERFORM 2800-CLOSE-ARQ-CHURN
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2600-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * IMPRESSAO DO DETALHE DE CHURN                                  *
+      *----------------------------------------------------------------*
+       2700-IMPRIME-CHURN              SECTION.
+
+           IF DATA-EXECUCAO-CHURN      EQUAL DATA-EXECUCAO-PGFJF008
+              MOVE COD-CLIENTE-CHURN       TO WS-DET-CHU-COD-CLI
+              MOVE RAZAO-SOCIAL-CHURN      TO WS-DET-CHU-RAZ-SOC
+              MOVE COD-VEND-ANTERIOR-CHURN TO WS-DET-CHU-VEND-ANT
+              MOVE NOME-VEND-ANTERIOR-CHURN
+                                           TO WS-DET-CHU-NOME-ANT
+              MOVE DISTANCIA-ANTERIOR-CHURN
+                                           TO WS-DET-CHU-DIST-ANT
+              MOVE COD-VEND-NOVO-CHURN     TO WS-DET-CHU-VEND-NOVO
+              MOVE NOME-VEND-NOVO-CHURN    TO WS-DET-CHU-NOME-NOVO
+              MOVE DISTANCIA-NOVA-CHURN    TO WS-DET-CHU-DIST-NOVO
+
+              DISPLAY WS-DET-CHURN
+
+              ADD 1                        TO WS-QTD-CHURN
+           END-IF
+
+           PERFORM 2600-LER-ARQ-CHURN
+
+           .
+       2700-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FECHAMENTO DE ARQUIVO DE CHURN                                 *
+      *----------------------------------------------------------------*
+       2800-CLOSE-ARQ-CHURN            SECTION.
+
+           CLOSE ARQ-CHURN
+
+           .
+       2800-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ABERTURA DE ARQUIVO DISTRIBUICAO PARA O RELATORIO DE EXCECAO   *
+      *----------------------------------------------------------------*
+       2900-OPEN-ARQ-DISTRIB-EXC       SECTION.
+
+           OPEN INPUT ARQ-DISTRIB
+
+           IF WS-FL-STATUS-DIS         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-PGFJF008
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE DISTRIBUICAO"
+                                       TO MSG-RETORNO-PGFJF008
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2900-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * LEITURA DE ARQUIVO DISTRIBUICAO PARA O RELATORIO DE EXCECAO    *
+      *----------------------------------------------------------------*
+       2910-LER-ARQ-DISTRIB-EXC        SECTION.
+
+           READ ARQ-DISTRIB NEXT RECORD
+
+           IF WS-FL-STATUS-DIS         EQUAL ZEROS OR '10'
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-PGFJF008
+              MOVE "ERRO NA LEITURA DO ARQUIVO DE DISTRIBUICAO"
+                                       TO MSG-RETORNO-PGFJF008
+              PERFORM 2930-CLOSE-ARQ-DISTRIB-EXC
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2910-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * IMPRESSAO DO DETALHE DE CLIENTES SEM VENDEDOR ATRIBUIDO        *
+      *----------------------------------------------------------------*
+       2920-IMPRIME-EXCECAO            SECTION.
+
+           IF DATA-EXECUCAO-DISTRIB    EQUAL DATA-EXECUCAO-PGFJF008
+              AND COD-VENDEDOR-DISTRIB EQUAL ZEROS
+              MOVE COD-CLIENTE-DISTRIB        TO WS-DET-EXC-COD-CLI
+              MOVE RAZAO-SOCIAL-DISTRIB       TO WS-DET-EXC-RAZ-SOC
+              MOVE MOTIVO-NAO-ATRIB-DISTRIB   TO WS-DET-EXC-MOTIVO
+
+              DISPLAY WS-DET-EXC
+
+              ADD 1                           TO WS-QTD-EXC
+           END-IF
+
+           PERFORM 2910-LER-ARQ-DISTRIB-EXC
+
+           .
+       2920-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FECHAMENTO DE ARQUIVO DISTRIBUICAO DO RELATORIO DE EXCECAO     *
+      *----------------------------------------------------------------*
+       2930-CLOSE-ARQ-DISTRIB-EXC      SECTION.
+
+           CLOSE ARQ-DISTRIB
+
+           .
+       2930-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * RESUMO ESTATISTICO DA DISTRIBUICAO                             *
+      *----------------------------------------------------------------*
+       2940-GERA-RESUMO                SECTION.
+
+           DISPLAY WS-CAB-4
+
+           MOVE WS-QTD-CLIENTES        TO WS-RES-TOT-CLI
+           DISPLAY WS-RES-TOTAL
+
+           MOVE ZEROS                  TO WS-IDX-VEND
+
+           PERFORM 2941-IMPRIME-RESUMO-VEND
+                   VARYING WS-IDX-VEND FROM 1 BY 1
+                   UNTIL WS-IDX-VEND GREATER 999
+
+           .
+       2940-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * IMPRESSAO DO RESUMO DE UM VENDEDOR COM CLIENTES ATRIBUIDOS     *
+      *----------------------------------------------------------------*
+       2941-IMPRIME-RESUMO-VEND        SECTION.
+
+           IF WS-TAB-QTD-ATRIB(WS-IDX-VEND) GREATER ZEROS
+              COMPUTE WS-MEDIA-DIST-VEND ROUNDED =
+                      WS-TAB-SOMA-DIST(WS-IDX-VEND) /
+                      WS-TAB-QTD-ATRIB(WS-IDX-VEND)
+
+              MOVE WS-IDX-VEND             TO WS-RES-COD-VEND
+              MOVE WS-TAB-NOME-VEND(WS-IDX-VEND)
+                                           TO WS-RES-NOME-VEND
+              MOVE WS-TAB-QTD-ATRIB(WS-IDX-VEND)
+                                           TO WS-RES-QTD-VEND
+              MOVE WS-MEDIA-DIST-VEND      TO WS-RES-MEDIA-DIST
+              MOVE WS-TAB-MIN-DIST(WS-IDX-VEND) TO WS-RES-MIN-DIST
+              MOVE WS-TAB-MAX-DIST(WS-IDX-VEND) TO WS-RES-MAX-DIST
+
+              DISPLAY WS-RES-DET-VEND
+           END-IF
+
+           .
+       2941-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE FINALIZACAO                                          *
+      *----------------------------------------------------------------*
+       3000-FINALIZA                   SECTION.
+
+           DISPLAY "PGFJF008P: " MSG-RETORNO-PGFJF008
+
+           MOVE COD-RETORNO-PGFJF008   TO RETURN-CODE
+
+           GOBACK
+
+           .
+       3000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FIM DO PROGRAMA PGFJF008P                                      *
+      *----------------------------------------------------------------*
+       END PROGRAM                     PGFJF008P.
+      *----------------------------------------------------------------*
