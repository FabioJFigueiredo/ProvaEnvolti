@@ -0,0 +1,32 @@
+      *----------------------------------------------------------------*
+      * COPY.....: LNKG004L.CPY                                        *
+      * OBJETIVO.: AREA DE COMUNICACAO COM O PGFJF004P (VENDEDOR)      *
+      *----------------------------------------------------------------*
+      * DATA       AUTOR            DESCRICAO                         *
+      * 22/03/2020 FABIO FIGUEIREDO CRIACAO DO LAYOUT                  *
+      * 09/08/2026 FJF              INCLUIDO CIDADE/UF/COD-REGIAO-    *
+      *                             LNKG004 PARA RELATORIOS POR REGIAO*
+      * 09/08/2026 FJF              INCLUIDO MAX-CLIENTES-VEN-LNKG004 *
+      *                             PARA PERMITIR CADASTRAR O LIMITE  *
+      *                             DE CLIENTES POR VENDEDOR          *
+      * 09/08/2026 FJF              INCLUIDO ID-OPERADOR-LNKG004 PARA *
+      *                             REGISTRAR O USUARIO NA AUDITORIA  *
+      *----------------------------------------------------------------*
+       01  LNKG004L.
+           05  COD-FUNCAO-LNKG004       PIC  9(001).
+           05  ID-OPERADOR-LNKG004      PIC  X(008).
+           05  COD-RETORNO-LNKG004      PIC  9(001).
+           05  MSG-RETORNO-LNKG004      PIC  X(050).
+           05  COD-VENDEDOR-LNKG004     PIC  9(003).
+           05  CPF-LNKG004              PIC  9(011).
+           05  NOME-VENDEDOR-LNKG004    PIC  X(040).
+           05  LATITUDE-VEN-LNKG004     PIC S9(003)V9(008).
+           05  LONGITUDE-VEN-LNKG004    PIC S9(003)V9(008).
+           05  SITUACAO-VEN-LNKG004     PIC  X(001).
+               88  VEND-ATIVO-LNKG004       VALUE 'A'.
+               88  VEND-INATIVO-LNKG004     VALUE 'I'.
+           05  NOME-ARQ-VEN-LNKG004     PIC  X(020).
+           05  CIDADE-LNKG004           PIC  X(030).
+           05  UF-LNKG004               PIC  X(002).
+           05  COD-REGIAO-LNKG004       PIC  9(003).
+           05  MAX-CLIENTES-VEN-LNKG004 PIC  9(005).
