@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------*
+      * COPY.....: TRAVADOC.CPY                                        *
+      * OBJETIVO.: LAYOUT DO ARQUIVO DE TRAVA TEMPORARIA DE DOCUMENTOS *
+      *            (ArqTravaDocumento), USADO PELO PGFJF003P PARA     *
+      *            REJEITAR UM CPF/CNPJ EM CADASTRAMENTO CONCORRENTE  *
+      *            POR MAIS DE UMA SESSAO AO MESMO TEMPO              *
+      *----------------------------------------------------------------*
+      * DATA       AUTOR            DESCRICAO                         *
+      * 09/08/2026 FJF              CRIACAO DO LAYOUT                  *
+      *----------------------------------------------------------------*
+       01  REG-TRAVA-DOC.
+           05  DOC-TRAVA               PIC  9(014).
+           05  DATA-TRAVA              PIC  9(008).
+           05  HORA-TRAVA              PIC  9(006).
