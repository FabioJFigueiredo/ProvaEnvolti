@@ -0,0 +1,30 @@
+      *----------------------------------------------------------------*
+      * COPY.....: LNKG002L.CPY                                        *
+      * OBJETIVO.: AREA DE COMUNICACAO COM O PGFJF002P (CLIENTE)       *
+      *----------------------------------------------------------------*
+      * DATA       AUTOR            DESCRICAO                         *
+      * 22/03/2020 FABIO FIGUEIREDO CRIACAO DO LAYOUT                  *
+      * 09/08/2026 FJF              INCLUIDO TIPO-DOC-LNKG002 PARA     *
+      *                             ACEITAR CLIENTE PESSOA FISICA      *
+      * 09/08/2026 FJF              INCLUIDO CIDADE/UF/COD-REGIAO-    *
+      *                             LNKG002 PARA RELATORIOS POR REGIAO*
+      * 09/08/2026 FJF              INCLUIDO ID-OPERADOR-LNKG002 PARA *
+      *                             REGISTRAR O USUARIO NA AUDITORIA  *
+      *----------------------------------------------------------------*
+       01  LNKG002L.
+           05  COD-FUNCAO-LNKG002       PIC  9(001).
+           05  ID-OPERADOR-LNKG002      PIC  X(008).
+           05  COD-RETORNO-LNKG002      PIC  9(001).
+           05  MSG-RETORNO-LNKG002      PIC  X(050).
+           05  COD-CLIENTE-LNKG002      PIC  9(007).
+           05  TIPO-DOC-LNKG002         PIC  X(001).
+               88  CLI-PESSOA-FISICA-LNKG002   VALUE 'F'.
+               88  CLI-PESSOA-JURIDICA-LNKG002 VALUE 'J'.
+           05  CNPJ-LNKG002             PIC  9(014).
+           05  RAZAO-SOCIAL-LNKG002     PIC  X(040).
+           05  LATITUDE-CLI-LNKG002     PIC S9(003)V9(008).
+           05  LONGITUDE-CLI-LNKG002    PIC S9(003)V9(008).
+           05  NOME-ARQ-CLI-LNKG002     PIC  X(020).
+           05  CIDADE-LNKG002           PIC  X(030).
+           05  UF-LNKG002               PIC  X(002).
+           05  COD-REGIAO-LNKG002       PIC  9(003).
