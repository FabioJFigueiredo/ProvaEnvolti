@@ -0,0 +1,23 @@
+      *----------------------------------------------------------------*
+      * COPY.....: LNKG006L.CPY                                        *
+      * OBJETIVO.: AREA DE COMUNICACAO COM O PGFJF006P (RELATORIO DE   *
+      *            VENDEDORES)                                        *
+      *----------------------------------------------------------------*
+      * DATA       AUTOR            DESCRICAO                         *
+      * 09/08/2026 FJF              CRIACAO DO LAYOUT                  *
+      * 09/08/2026 FJF              INCLUIDO UF-LNKG006 E              *
+      *                             COD-REGIAO-LNKG006 PARA FILTRO     *
+      *                             POR REGIAO                         *
+      *----------------------------------------------------------------*
+       01  LNKG006L.
+           05  COD-RETORNO-LNKG006      PIC  9(001).
+           05  MSG-RETORNO-LNKG006      PIC  X(050).
+           05  TIPO-ORD-LNKG006         PIC  X(001).
+           05  TIPO-CLA-LNKG006         PIC  X(001).
+           05  COD-VEND-LNKG006         PIC  9(003).
+           05  NOME-VEND-LNKG006        PIC  X(040).
+           05  TIPO-SAIDA-LNKG006       PIC  X(001).
+               88  SAIDA-LNKG006-TELA       VALUE 'T'.
+               88  SAIDA-LNKG006-ARQUIVO    VALUE 'A'.
+           05  UF-LNKG006               PIC  X(002).
+           05  COD-REGIAO-LNKG006       PIC  9(003).
