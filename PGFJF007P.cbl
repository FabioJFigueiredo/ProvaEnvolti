@@ -40,7 +40,25 @@
            SELECT ARQ-DISTRIB   ASSIGN TO DISK
                                ORGANIZATION IS LINE SEQUENTIAL
                                 FILE STATUS IS WS-FL-STATUS-DIS.
-                                
+
+           SELECT ARQ-CHECKPOINT ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-FL-STATUS-CKP.
+
+           SELECT ARQ-EXC-GEO   ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-FL-STATUS-EXC.
+
+           SELECT ARQ-ULT-DISTRIB ASSIGN TO DISK
+                               ORGANIZATION IS INDEXED
+                                ACCESS MODE IS DYNAMIC
+                                RECORD  KEY IS COD-CLIENTE-ULT
+                                FILE STATUS IS WS-FL-STATUS-ULT.
+
+           SELECT ARQ-CHURN     ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-FL-STATUS-CHU.
+
       *----------------------------------------------------------------*
        DATA                            DIVISION. 
       *----------------------------------------------------------------*
@@ -60,7 +78,27 @@
            LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS 'ArqDistribuicao'.
        COPY "DISTRIB.CPY".
-       
+
+       FD  ARQ-CHECKPOINT
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'ArqCheckpoint'.
+       COPY "CHECKPNT.CPY".
+
+       FD  ARQ-EXC-GEO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'ArqExcecaoGeo'.
+       COPY "GEOEXC.CPY".
+
+       FD  ARQ-ULT-DISTRIB
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'ArqUltimaDistribuicao'.
+       COPY "ULTDIST.CPY".
+
+       FD  ARQ-CHURN
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'ArqChurn'.
+       COPY "CHURN.CPY".
+
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
       *----------------------------------------------------------------*
@@ -68,19 +106,97 @@
        77  WS-FL-STATUS-VEN            PIC  X(002)         VALUE "00".
        77  WS-FL-STATUS-DIS            PIC  X(002)         VALUE "00".
        77  WS-FL-STATUS-REL            PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-CKP            PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-EXC            PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-ULT            PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-CHU            PIC  X(002)         VALUE "00".
 
-       01  WS-MENOR-DISTANCIA          PIC  9(009)V9(002)  VALUE       
+       01  WS-MENOR-DISTANCIA          PIC  9(009)V9(002)  VALUE
            999999999.
+      *----------------------------------------------------------------*
+      * LIMITE MAXIMO DE DISTANCIA (EM METROS) PARA ATRIBUICAO DE      *
+      * VENDEDOR AO CLIENTE - AJUSTAVEL CONFORME POLITICA COMERCIAL    *
+      *----------------------------------------------------------------*
+       77  WS-LIMITE-DISTANCIA-MAX     PIC  9(009)V9(002)  VALUE
+           100000.
+      *----------------------------------------------------------------*
+      * FAIXA DE LATITUDE/LONGITUDE PLAUSIVEL PARA O TERRITORIO        *
+      * BRASILEIRO, USADA PARA DETECTAR GEOCODIFICACAO ERRADA ALEM DE  *
+      * COORDENADAS FISICAMENTE IMPOSSIVEIS                            *
+      *----------------------------------------------------------------*
+       77  WS-LAT-MIN-BRASIL           PIC S9(003)V9(002)  VALUE -34.
+       77  WS-LAT-MAX-BRASIL           PIC S9(003)V9(002)  VALUE   5.
+       77  WS-LON-MIN-BRASIL           PIC S9(003)V9(002)  VALUE -74.
+       77  WS-LON-MAX-BRASIL           PIC S9(003)V9(002)  VALUE -34.
        01  WS-CALC-DISTANCIA           PIC  9(009)V9(002)  VALUE ZEROS.
        01  WS-LAT-CLI                  PIC S9(003)V9(008)  VALUE ZEROS. 
        01  WS-LAT-VEN                  PIC S9(003)V9(008)  VALUE ZEROS. 
        01  WS-LON-CLI                  PIC S9(003)V9(008)  VALUE ZEROS. 
        01  WS-LON-VEN                  PIC S9(003)V9(008)  VALUE ZEROS. 
-       01  WS-DLA                      PIC S9(003)V9(008)  VALUE ZEROS. 
-       01  WS-DLO                      PIC S9(003)V9(008)  VALUE ZEROS. 
-       01  WS-A                        PIC S9(003)V9(008)  VALUE ZEROS. 
+       01  WS-DLA                      PIC S9(003)V9(008)  VALUE ZEROS.
+       01  WS-DLO                      PIC S9(003)V9(008)  VALUE ZEROS.
+       01  WS-A                        PIC S9(003)V9(008)  VALUE ZEROS.
        01  WS-C                        PIC S9(003)V9(008)  VALUE ZEROS.
-      
+
+      *----------------------------------------------------------------*
+      * RANKING DOS 3 VENDEDORES MAIS PROXIMOS DO CLIENTE EM           *
+      * PROCESSAMENTO - POSICAO 1 E O VENDEDOR ATRIBUIDO, 2 E 3 FICAM  *
+      * COMO RESERVA (BACKUP) PRONTOS SEM PRECISAR RECALCULAR          *
+      *----------------------------------------------------------------*
+       01  WS-TAB-RANKING-VENDEDOR.
+           05  WS-RANKING-VENDEDOR     OCCURS 3 TIMES.
+               10  WS-COD-VENDEDOR-RANK     PIC  9(003).
+               10  WS-NOME-VENDEDOR-RANK    PIC  X(040).
+               10  WS-DISTANCIA-RANK        PIC  9(009)V9(002).
+
+      *----------------------------------------------------------------*
+      * CONTROLE DE CARTEIRA POR VENDEDOR (LIMITE DE CLIENTES)         *
+      *----------------------------------------------------------------*
+       01  WS-TAB-QTD-VENDEDOR.
+           05  WS-QTD-CLIENTES-VEND    PIC  9(005)
+                                       OCCURS 999 TIMES
+                                       VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      * DATA DE EXECUCAO DA DISTRIBUICAO (HISTORICO)                   *
+      *----------------------------------------------------------------*
+       01  WS-DATA-EXECUCAO            PIC  9(008)         VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      * CONTROLE DE REINICIO (CHECKPOINT)                              *
+      *----------------------------------------------------------------*
+       77  WS-SW-REINICIO              PIC  X(001)         VALUE "N".
+           88  HA-REINICIO                  VALUE "S".
+       01  WS-COD-CLIENTE-REINICIO     PIC  9(007)         VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      * PARM DE EXECUCAO (CARGA VIA LINHA DE COMANDO PARA RODADA       *
+      * DESASSISTIDA, AGENDADA POR SCHEDULER, SEM TELA)                *
+      *----------------------------------------------------------------*
+       01  WS-PARM-EXECUCAO            PIC  X(010)         VALUE SPACES.
+           88  PARM-FORCAR                 VALUE "FORCAR".
+
+      *----------------------------------------------------------------*
+      * VALIDACAO DE LATITUDE/LONGITUDE (EXCECOES DE GEOLOCALIZACAO)   *
+      *----------------------------------------------------------------*
+       77  WS-SW-GEO-CLI               PIC  X(001)         VALUE "S".
+           88  GEO-CLI-OK                   VALUE "S".
+           88  GEO-CLI-INVALIDA             VALUE "N".
+
+       01  WS-TAB-GEO-VENDEDOR.
+           05  WS-SW-GEO-VEND          PIC  X(001)
+                                       OCCURS 999 TIMES
+                                       VALUE "S".
+               88  GEO-VEND-OK             VALUE "S".
+               88  GEO-VEND-INVALIDA       VALUE "N".
+
+      *----------------------------------------------------------------*
+      * CONTROLE DE REATRIBUICAO DE VENDEDOR (CHURN)                  *
+      *----------------------------------------------------------------*
+       77  WS-SW-ULT-ACHADO            PIC  X(001)         VALUE "N".
+           88  ULT-ACHADO                   VALUE "S".
+           88  ULT-NAO-ACHADO               VALUE "N".
+
       *----------------------------------------------------------------*
       * AREAS DE COMUNICAÇÃO COM OUTROS PROGRAMAS                      *
       *----------------------------------------------------------------*
@@ -109,32 +225,130 @@
       * ROTINA DE INICIALIZAÇÃO                                        *
       *----------------------------------------------------------------*
        1000-INICIALIZA                 SECTION.
-       
+
            MOVE ZEROS                  TO COD-RETORNO-LNKG007
-           MOVE "DISTRIBUICAO REALIZADA COM SUCESSO" 
+           MOVE "DISTRIBUICAO REALIZADA COM SUCESSO"
                                        TO MSG-RETORNO-LNKG007
-           
+
+           MOVE FUNCTION CURRENT-DATE(1:8)
+                                       TO WS-DATA-EXECUCAO
+
+           PERFORM 1050-LER-PARM
+           PERFORM 1100-VERIFICA-CHECKPOINT
+
+           IF HA-REINICIO
+              PERFORM 1150-RECONSTROI-CONTADOR-VENDEDOR
+           END-IF
+
            .
        1000-EXIT.
            EXIT.
       *----------------------------------------------------------------*
+      * CAPTURA O PARM DE EXECUCAO, QUANDO O PROGRAMA E DISPARADO      *
+      * DIRETO PELO SCHEDULER EM VEZ DE VIA CALL DO MENU PGFJF001P     *
+      *----------------------------------------------------------------*
+       1050-LER-PARM                   SECTION.
+
+           ACCEPT WS-PARM-EXECUCAO     FROM COMMAND-LINE
+
+           .
+       1050-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * VERIFICA SE EXISTE CHECKPOINT DE UMA EXECUCAO INTERROMPIDA     *
+      *----------------------------------------------------------------*
+       1100-VERIFICA-CHECKPOINT        SECTION.
+
+           OPEN INPUT ARQ-CHECKPOINT
+
+           IF WS-FL-STATUS-CKP         EQUAL ZEROS
+              READ ARQ-CHECKPOINT NEXT RECORD
+
+              IF WS-FL-STATUS-CKP      EQUAL ZEROS AND
+                 DATA-EXECUCAO-CKPT    GREATER ZEROS AND
+                 NOT PARM-FORCAR
+                 MOVE "S"              TO WS-SW-REINICIO
+                 MOVE DATA-EXECUCAO-CKPT
+                                       TO WS-DATA-EXECUCAO
+                 MOVE COD-CLIENTE-CKPT
+                                       TO WS-COD-CLIENTE-REINICIO
+              END-IF
+
+              CLOSE ARQ-CHECKPOINT
+           END-IF
+
+           .
+       1100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * RECONSTROI A CONTAGEM DE CLIENTES POR VENDEDOR A PARTIR DAS    *
+      * LINHAS JA GRAVADAS NA EXECUCAO INTERROMPIDA, PARA QUE O        *
+      * REINICIO RESPEITE O LIMITE MAX-CLIENTES-VEND DESDE O PRIMEIRO  *
+      * CLIENTE PROCESSADO APOS O REINICIO                             *
+      *----------------------------------------------------------------*
+       1150-RECONSTROI-CONTADOR-VENDEDOR SECTION.
+
+           OPEN INPUT ARQ-DISTRIB
+
+           IF WS-FL-STATUS-DIS         EQUAL ZEROS
+              PERFORM 1160-LER-ARQ-DISTRIB-CONTADOR
+                      UNTIL WS-FL-STATUS-DIS NOT EQUAL ZEROS
+              CLOSE ARQ-DISTRIB
+           END-IF
+
+           .
+       1150-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * LEITURA DO ARQUIVO DE DISTRIBUICAO PARA RECONSTRUCAO DO        *
+      * CONTADOR DE CLIENTES POR VENDEDOR                              *
+      *----------------------------------------------------------------*
+       1160-LER-ARQ-DISTRIB-CONTADOR   SECTION.
+
+           READ ARQ-DISTRIB NEXT RECORD
+
+           IF WS-FL-STATUS-DIS         EQUAL ZEROS
+              IF DATA-EXECUCAO-DISTRIB EQUAL WS-DATA-EXECUCAO
+                 AND COD-VENDEDOR-DISTRIB GREATER ZEROS
+                 ADD 1              TO WS-QTD-CLIENTES-VEND
+                                       (COD-VENDEDOR-DISTRIB)
+              END-IF
+           END-IF
+
+           .
+       1160-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
       * ROTINA DE PROCESSAMENTO                                        *
       *----------------------------------------------------------------*
        2000-PROCESSA                   SECTION.
-           
+
            PERFORM 2100-OPEN-ARQ-CLIENTE
            PERFORM 2200-OPEN-ARQ-DISTRIB
-           
+           PERFORM 2250-OPEN-ARQ-EXC-GEO
+           PERFORM 2280-OPEN-ARQ-ULT-DISTRIB
+           PERFORM 2290-OPEN-ARQ-CHURN
+
+           PERFORM 2260-VALIDA-GEO-VENDEDORES
+
+           IF HA-REINICIO
+              PERFORM 2150-POSICIONA-REINICIO
+           END-IF
+
            PERFORM 2300-LER-ARQ-CLIENTE
-           
-           PERFORM 2400-TRATA-CLIENTE UNTIL 
+
+           PERFORM 2400-TRATA-CLIENTE UNTIL
                    WS-FL-STATUS-CLI   NOT EQUAL "00"
-           
+
            PERFORM 2500-CLOSE-ARQ-CLIENTE
            PERFORM 2700-CLOSE-ARQ-DISTRIB
-           
+           PERFORM 2770-CLOSE-ARQ-EXC-GEO
+           PERFORM 2780-CLOSE-ARQ-ULT-DISTRIB
+           PERFORM 2790-CLOSE-ARQ-CHURN
+
            PERFORM 2800-GERA-RELATORIO
-           
+           PERFORM 2900-LIMPA-CHECKPOINT
+
            .
        2000-EXIT.
            EXIT.
@@ -158,12 +372,34 @@
        2100-EXIT.
            EXIT.
       *----------------------------------------------------------------*
+      * POSICIONA ARQUIVO CLIENTE PARA REINICIO DE EXECUCAO INTERROMPIDA*
+      *----------------------------------------------------------------*
+       2150-POSICIONA-REINICIO         SECTION.
+
+           MOVE WS-COD-CLIENTE-REINICIO
+                                       TO COD-CLIENTE
+
+           START ARQ-CLIENTE KEY IS GREATER THAN COD-CLIENTE
+
+           IF WS-FL-STATUS-CLI         EQUAL ZEROS OR '23'
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-LNKG007
+              MOVE "ERRO NO REPOSICIONAMENTO DO ARQUIVO DE CLIENTE"
+                                       TO MSG-RETORNO-LNKG007
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2150-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
       * ABERTURA DE ARQUIVO DISTRIBUICAO                               *
       *----------------------------------------------------------------*
        2200-OPEN-ARQ-DISTRIB      SECTION.
 
-           OPEN OUTPUT ARQ-DISTRIB                                 
-           
+           OPEN EXTEND ARQ-DISTRIB
+
            IF WS-FL-STATUS-DIS         EQUAL ZEROS
               CONTINUE
            ELSE
@@ -177,6 +413,164 @@
        2200-EXIT.
            EXIT.
       *----------------------------------------------------------------*
+      * ABERTURA DE ARQUIVO DE EXCECOES DE GEOLOCALIZACAO              *
+      *----------------------------------------------------------------*
+       2250-OPEN-ARQ-EXC-GEO           SECTION.
+
+           OPEN OUTPUT ARQ-EXC-GEO
+
+           IF WS-FL-STATUS-EXC         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-LNKG007
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE EXCECAO GEO"
+                                       TO MSG-RETORNO-LNKG007
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2250-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * VALIDA A GEOLOCALIZACAO DE TODOS OS VENDEDORES ANTES DA        *
+      * DISTRIBUICAO, GRAVANDO EXCECAO PARA CADA VENDEDOR INVEROSSIMIL *
+      *----------------------------------------------------------------*
+       2260-VALIDA-GEO-VENDEDORES      SECTION.
+
+           PERFORM 2261-OPEN-ARQ-VEND-GEO
+           PERFORM 2262-LER-ARQ-VEND-GEO
+
+           PERFORM 2263-CHECA-GEO-VENDEDOR UNTIL
+                   WS-FL-STATUS-VEN   NOT EQUAL "00"
+
+           PERFORM 2264-CLOSE-ARQ-VEND-GEO
+
+           .
+       2260-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ABERTURA DE ARQUIVO VENDEDOR PARA VALIDACAO DE GEOLOCALIZACAO  *
+      *----------------------------------------------------------------*
+       2261-OPEN-ARQ-VEND-GEO          SECTION.
+
+           OPEN INPUT ARQ-VENDEDOR
+
+           IF WS-FL-STATUS-VEN         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-LNKG007
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE VENDEDOR - 22"
+                                       TO MSG-RETORNO-LNKG007
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2261-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * LEITURA DE ARQUIVO VENDEDOR PARA VALIDACAO DE GEOLOCALIZACAO   *
+      *----------------------------------------------------------------*
+       2262-LER-ARQ-VEND-GEO           SECTION.
+
+           READ ARQ-VENDEDOR NEXT
+
+           IF WS-FL-STATUS-VEN         EQUAL ZEROS OR '10'
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-LNKG007
+              MOVE "ERRO NA LEITURA DO ARQUIVO DE VENDEDOR"
+                                       TO MSG-RETORNO-LNKG007
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2262-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * VERIFICA SE A LATITUDE/LONGITUDE DO VENDEDOR E INVEROSSIMIL    *
+      *----------------------------------------------------------------*
+       2263-CHECA-GEO-VENDEDOR         SECTION.
+
+           IF  LATITUDE-VEND        NOT LESS WS-LAT-MIN-BRASIL
+               AND LATITUDE-VEND    NOT GREATER WS-LAT-MAX-BRASIL
+               AND LONGITUDE-VEND   NOT LESS WS-LON-MIN-BRASIL
+               AND LONGITUDE-VEND   NOT GREATER WS-LON-MAX-BRASIL
+              MOVE "S"                 TO WS-SW-GEO-VEND(COD-VENDEDOR)
+           ELSE
+              MOVE "N"                 TO WS-SW-GEO-VEND(COD-VENDEDOR)
+              MOVE "V"                 TO TIPO-REG-EXC
+              MOVE COD-VENDEDOR        TO COD-REF-EXC
+              MOVE NOME-VENDEDOR       TO DESCRICAO-EXC
+              MOVE LATITUDE-VEND       TO LATITUDE-EXC
+              MOVE LONGITUDE-VEND      TO LONGITUDE-EXC
+              MOVE "LATITUDE/LONGITUDE DO VENDEDOR INVEROSSIMIL"
+                                       TO MOTIVO-EXC
+              WRITE REG-EXC-GEO
+           END-IF
+
+           PERFORM 2262-LER-ARQ-VEND-GEO
+
+           .
+       2263-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FECHAMENTO DE ARQUIVO VENDEDOR APOS VALIDACAO DE GEOLOCALIZACAO*
+      *----------------------------------------------------------------*
+       2264-CLOSE-ARQ-VEND-GEO         SECTION.
+
+           CLOSE ARQ-VENDEDOR
+
+           IF WS-FL-STATUS-VEN         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-LNKG007
+              MOVE "ERRO NO FECHAMENTO DO ARQUIVO VENDEDOR"
+                                       TO MSG-RETORNO-LNKG007
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2264-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ABERTURA DE ARQUIVO DA ULTIMA DISTRIBUICAO DE CADA CLIENTE     *
+      *----------------------------------------------------------------*
+       2280-OPEN-ARQ-ULT-DISTRIB       SECTION.
+
+           OPEN I-O ARQ-ULT-DISTRIB
+
+           IF WS-FL-STATUS-ULT         EQUAL ZEROS OR '05'
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-LNKG007
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE ULTIMA DISTRIBUICAO"
+                                       TO MSG-RETORNO-LNKG007
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2280-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ABERTURA DE ARQUIVO DE REATRIBUICAO DE VENDEDOR (CHURN)        *
+      *----------------------------------------------------------------*
+       2290-OPEN-ARQ-CHURN             SECTION.
+
+           OPEN EXTEND ARQ-CHURN
+
+           IF WS-FL-STATUS-CHU         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-LNKG007
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE CHURN"
+                                       TO MSG-RETORNO-LNKG007
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2290-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
       * LEITURA DE ARQUIVO CLIENTE                                     *
       *----------------------------------------------------------------*
        2300-LER-ARQ-CLIENTE            SECTION.
@@ -199,27 +593,245 @@
       * EFETUA DISTRIBUICAO                                            *
       *----------------------------------------------------------------*
        2400-TRATA-CLIENTE              SECTION.
-       
-           MOVE COD-CLIENTE  TO COD-CLIENTE-DISTRIB
-           MOVE RAZAO-SOCIAL TO RAZAO-SOCIAL-DISTRIB
 
-           PERFORM 2410-OPEN-ARQ-VENDEDOR
-           PERFORM 2420-LER-ARQ-VENDEDOR
-           
-           PERFORM 2430-TRATA-VENDEDOR UNTIL WS-FL-STATUS-VEN           
-                                       NOT EQUAL "00"
-           
-           MOVE  WS-MENOR-DISTANCIA    TO DISTANCIA-DISTRIB
-           MOVE  999999999             TO WS-MENOR-DISTANCIA            
-           WRITE ARQ-DISTRIB
-           
-           PERFORM 2600-CLOSE-ARQ-VENDEDOR
-           
+           IF CLI-EXCLUIDO
+              CONTINUE
+           ELSE
+              MOVE COD-CLIENTE  TO COD-CLIENTE-DISTRIB
+              MOVE RAZAO-SOCIAL TO RAZAO-SOCIAL-DISTRIB
+              MOVE ZEROS        TO COD-VENDEDOR-DISTRIB
+              MOVE SPACES       TO NOME-VEND-DISTRIB
+              MOVE SPACES       TO MOTIVO-NAO-ATRIB-DISTRIB
+              MOVE ZEROS        TO COD-VENDEDOR-BACKUP1-DISTRIB
+                                    COD-VENDEDOR-BACKUP2-DISTRIB
+              MOVE SPACES       TO NOME-VEND-BACKUP1-DISTRIB
+                                    NOME-VEND-BACKUP2-DISTRIB
+              MOVE ZEROS        TO DISTANCIA-BACKUP1-DISTRIB
+                                    DISTANCIA-BACKUP2-DISTRIB
+
+              MOVE ZEROS        TO WS-COD-VENDEDOR-RANK(1)
+                                    WS-COD-VENDEDOR-RANK(2)
+                                    WS-COD-VENDEDOR-RANK(3)
+              MOVE SPACES       TO WS-NOME-VENDEDOR-RANK(1)
+                                    WS-NOME-VENDEDOR-RANK(2)
+                                    WS-NOME-VENDEDOR-RANK(3)
+              MOVE 999999999    TO WS-DISTANCIA-RANK(1)
+                                    WS-DISTANCIA-RANK(2)
+                                    WS-DISTANCIA-RANK(3)
+
+              PERFORM 2405-VALIDA-GEO-CLIENTE
+
+              IF GEO-CLI-OK
+                 PERFORM 2410-OPEN-ARQ-VENDEDOR
+                 PERFORM 2420-LER-ARQ-VENDEDOR
+
+                 PERFORM 2430-TRATA-VENDEDOR UNTIL WS-FL-STATUS-VEN
+                                             NOT EQUAL "00"
+
+                 PERFORM 2600-CLOSE-ARQ-VENDEDOR
+
+                 PERFORM 2440-ATRIBUI-RANKING-VENDEDOR
+
+                 PERFORM 2445-VALIDA-LIMITE-DISTANCIA
+              ELSE
+                 MOVE ZEROS               TO WS-MENOR-DISTANCIA
+                 MOVE "COORDENADAS DO CLIENTE INVEROSSIMEIS"
+                                          TO MOTIVO-NAO-ATRIB-DISTRIB
+              END-IF
+
+              MOVE  WS-DATA-EXECUCAO      TO DATA-EXECUCAO-DISTRIB
+              MOVE  WS-MENOR-DISTANCIA    TO DISTANCIA-DISTRIB
+              MOVE  999999999             TO WS-MENOR-DISTANCIA
+
+              IF COD-VENDEDOR-DISTRIB      EQUAL ZEROS
+                 AND MOTIVO-NAO-ATRIB-DISTRIB EQUAL SPACES
+                 MOVE "NENHUM VENDEDOR DISPONIVEL DENTRO DO LIMITE"
+                                          TO MOTIVO-NAO-ATRIB-DISTRIB
+              END-IF
+
+              WRITE REG-DISTRIB
+
+              IF COD-VENDEDOR-DISTRIB      GREATER ZEROS
+                 ADD 1                    TO
+                    WS-QTD-CLIENTES-VEND(COD-VENDEDOR-DISTRIB)
+              END-IF
+
+              PERFORM 2460-VERIFICA-CHURN
+
+              PERFORM 2450-GRAVA-CHECKPOINT
+           END-IF
+
            PERFORM 2300-LER-ARQ-CLIENTE.
 
        2400-EXIT.
            EXIT.
       *----------------------------------------------------------------*
+      * TRANSFERE O RANKING DOS 3 VENDEDORES MAIS PROXIMOS PARA O      *
+      * REGISTRO DE DISTRIBUICAO - POSICAO 1 E O VENDEDOR ATRIBUIDO,  *
+      * 2 E 3 SAO GRAVADOS COMO BACKUP1/BACKUP2                        *
+      *----------------------------------------------------------------*
+       2440-ATRIBUI-RANKING-VENDEDOR   SECTION.
+
+           MOVE WS-COD-VENDEDOR-RANK(1)   TO COD-VENDEDOR-DISTRIB
+           MOVE WS-NOME-VENDEDOR-RANK(1)  TO NOME-VEND-DISTRIB
+
+           IF WS-COD-VENDEDOR-RANK(1)     EQUAL ZEROS
+              MOVE ZEROS                  TO WS-MENOR-DISTANCIA
+           ELSE
+              MOVE WS-DISTANCIA-RANK(1)   TO WS-MENOR-DISTANCIA
+           END-IF
+
+           IF WS-COD-VENDEDOR-RANK(2)     GREATER ZEROS
+              MOVE WS-COD-VENDEDOR-RANK(2)
+                                    TO COD-VENDEDOR-BACKUP1-DISTRIB
+              MOVE WS-NOME-VENDEDOR-RANK(2) TO NOME-VEND-BACKUP1-DISTRIB
+              MOVE WS-DISTANCIA-RANK(2)     TO DISTANCIA-BACKUP1-DISTRIB
+           END-IF
+
+           IF WS-COD-VENDEDOR-RANK(3)     GREATER ZEROS
+              MOVE WS-COD-VENDEDOR-RANK(3)
+                                    TO COD-VENDEDOR-BACKUP2-DISTRIB
+              MOVE WS-NOME-VENDEDOR-RANK(3) TO NOME-VEND-BACKUP2-DISTRIB
+              MOVE WS-DISTANCIA-RANK(3)     TO DISTANCIA-BACKUP2-DISTRIB
+           END-IF
+
+           .
+       2440-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * REJEITA A ATRIBUICAO QUANDO O VENDEDOR MAIS PROXIMO ESTA ALEM  *
+      * DO LIMITE DE DISTANCIA, GRAVANDO O CLIENTE NA LISTA DE         *
+      * EXCECOES DE GEOLOCALIZACAO                                     *
+      *----------------------------------------------------------------*
+       2445-VALIDA-LIMITE-DISTANCIA    SECTION.
+
+           IF COD-VENDEDOR-DISTRIB     GREATER ZEROS
+              AND WS-MENOR-DISTANCIA   GREATER WS-LIMITE-DISTANCIA-MAX
+              MOVE "C"                 TO TIPO-REG-EXC
+              MOVE COD-CLIENTE         TO COD-REF-EXC
+              MOVE RAZAO-SOCIAL        TO DESCRICAO-EXC
+              MOVE LATITUDE-CLI        TO LATITUDE-EXC
+              MOVE LONGITUDE-CLI       TO LONGITUDE-EXC
+              MOVE "VENDEDOR MAIS PROXIMO ACIMA DO LIMITE DE DISTANCIA"
+                                       TO MOTIVO-EXC
+              WRITE REG-EXC-GEO
+
+              MOVE ZEROS               TO COD-VENDEDOR-DISTRIB
+              MOVE SPACES              TO NOME-VEND-DISTRIB
+              MOVE "VENDEDOR MAIS PROXIMO ACIMA DO LIMITE DE DISTANCIA"
+                                       TO MOTIVO-NAO-ATRIB-DISTRIB
+
+              MOVE ZEROS               TO COD-VENDEDOR-BACKUP1-DISTRIB
+                                           COD-VENDEDOR-BACKUP2-DISTRIB
+              MOVE SPACES              TO NOME-VEND-BACKUP1-DISTRIB
+                                           NOME-VEND-BACKUP2-DISTRIB
+              MOVE ZEROS               TO DISTANCIA-BACKUP1-DISTRIB
+                                           DISTANCIA-BACKUP2-DISTRIB
+           END-IF
+
+           .
+       2445-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * VERIFICA SE A LATITUDE/LONGITUDE DO CLIENTE E INVEROSSIMIL     *
+      *----------------------------------------------------------------*
+       2405-VALIDA-GEO-CLIENTE         SECTION.
+
+           IF  LATITUDE-CLI         NOT LESS WS-LAT-MIN-BRASIL
+               AND LATITUDE-CLI     NOT GREATER WS-LAT-MAX-BRASIL
+               AND LONGITUDE-CLI    NOT LESS WS-LON-MIN-BRASIL
+               AND LONGITUDE-CLI    NOT GREATER WS-LON-MAX-BRASIL
+              MOVE "S"                 TO WS-SW-GEO-CLI
+           ELSE
+              MOVE "N"                 TO WS-SW-GEO-CLI
+              MOVE "C"                 TO TIPO-REG-EXC
+              MOVE COD-CLIENTE         TO COD-REF-EXC
+              MOVE RAZAO-SOCIAL        TO DESCRICAO-EXC
+              MOVE LATITUDE-CLI        TO LATITUDE-EXC
+              MOVE LONGITUDE-CLI       TO LONGITUDE-EXC
+              MOVE "LATITUDE/LONGITUDE DO CLIENTE INVEROSSIMIL"
+                                       TO MOTIVO-EXC
+              WRITE REG-EXC-GEO
+           END-IF
+
+           .
+       2405-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * COMPARA O VENDEDOR ATUAL COM O DA ULTIMA EXECUCAO E GRAVA      *
+      * REGISTRO DE CHURN QUANDO HOUVER REATRIBUICAO                  *
+      *----------------------------------------------------------------*
+       2460-VERIFICA-CHURN             SECTION.
+
+           MOVE "N"                    TO WS-SW-ULT-ACHADO
+           MOVE COD-CLIENTE-DISTRIB    TO COD-CLIENTE-ULT
+
+           READ ARQ-ULT-DISTRIB
+
+           IF WS-FL-STATUS-ULT         EQUAL ZEROS
+              MOVE "S"                 TO WS-SW-ULT-ACHADO
+
+              IF COD-VENDEDOR-ULT      NOT EQUAL COD-VENDEDOR-DISTRIB
+                 MOVE WS-DATA-EXECUCAO TO DATA-EXECUCAO-CHURN
+                 MOVE COD-CLIENTE-DISTRIB
+                                       TO COD-CLIENTE-CHURN
+                 MOVE RAZAO-SOCIAL-DISTRIB
+                                       TO RAZAO-SOCIAL-CHURN
+                 MOVE COD-VENDEDOR-ULT TO COD-VEND-ANTERIOR-CHURN
+                 MOVE NOME-VENDEDOR-ULT
+                                       TO NOME-VEND-ANTERIOR-CHURN
+                 MOVE DISTANCIA-ULT   TO DISTANCIA-ANTERIOR-CHURN
+                 MOVE COD-VENDEDOR-DISTRIB
+                                       TO COD-VEND-NOVO-CHURN
+                 MOVE NOME-VEND-DISTRIB
+                                       TO NOME-VEND-NOVO-CHURN
+                 MOVE DISTANCIA-DISTRIB
+                                       TO DISTANCIA-NOVA-CHURN
+                 WRITE REG-CHURN
+              END-IF
+           END-IF
+
+           MOVE COD-VENDEDOR-DISTRIB   TO COD-VENDEDOR-ULT
+           MOVE NOME-VEND-DISTRIB      TO NOME-VENDEDOR-ULT
+           MOVE WS-DATA-EXECUCAO       TO DATA-EXECUCAO-ULT
+           MOVE DISTANCIA-DISTRIB      TO DISTANCIA-ULT
+
+           IF ULT-ACHADO
+              REWRITE REG-ULT-DISTRIB
+           ELSE
+              WRITE REG-ULT-DISTRIB
+           END-IF
+
+           .
+       2460-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * GRAVA CHECKPOINT DO ULTIMO CLIENTE PROCESSADO COM SUCESSO      *
+      *----------------------------------------------------------------*
+       2450-GRAVA-CHECKPOINT           SECTION.
+
+           MOVE WS-DATA-EXECUCAO       TO DATA-EXECUCAO-CKPT
+           MOVE COD-CLIENTE-DISTRIB    TO COD-CLIENTE-CKPT
+
+           OPEN OUTPUT ARQ-CHECKPOINT
+
+           IF WS-FL-STATUS-CKP         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-LNKG007
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE CHECKPOINT"
+                                       TO MSG-RETORNO-LNKG007
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           WRITE REG-CHECKPOINT
+
+           CLOSE ARQ-CHECKPOINT
+
+           .
+       2450-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
       * ABERTURA DE ARQUIVO VENDEDOR                                   *
       *----------------------------------------------------------------*
        2410-OPEN-ARQ-VENDEDOR      SECTION.
@@ -292,20 +904,63 @@
            COMPUTE WS-C = 2 * FUNCTION ATAN(FUNCTION SQRT(WS-A) /
                                             FUNCTION SQRT(1 - WS-A))
 
-           COMPUTE WS-CALC-DISTANCIA = 6731 * WS-C * 1000     
-                                                    
-           IF WS-CALC-DISTANCIA         LESS WS-MENOR-DISTANCIA         
-              MOVE WS-CALC-DISTANCIA    TO WS-MENOR-DISTANCIA           
-              MOVE COD-VENDEDOR         TO COD-VENDEDOR-DISTRIB
-              MOVE NOME-VENDEDOR        TO NOME-VEND-DISTRIB
+           COMPUTE WS-CALC-DISTANCIA = 6731 * WS-C * 1000
+
+           IF VEND-ATIVO
+              AND GEO-VEND-OK(COD-VENDEDOR)
+              AND (MAX-CLIENTES-VEND     EQUAL ZEROS OR
+               WS-QTD-CLIENTES-VEND(COD-VENDEDOR) LESS
+                                        MAX-CLIENTES-VEND)
+              AND WS-CALC-DISTANCIA     LESS WS-DISTANCIA-RANK(3)
+              PERFORM 2435-ATUALIZA-RANKING-VENDEDOR
            END-IF
-           
+
            PERFORM 2420-LER-ARQ-VENDEDOR
-           
+
            .
        2430-EXIT.
            EXIT.
       *----------------------------------------------------------------*
+      * INSERE O VENDEDOR NA POSICAO CORRETA DO RANKING DOS 3 MAIS     *
+      * PROXIMOS, EMPURRANDO OS DEMAIS PARA BAIXO QUANDO NECESSARIO    *
+      *----------------------------------------------------------------*
+       2435-ATUALIZA-RANKING-VENDEDOR  SECTION.
+
+           IF WS-CALC-DISTANCIA     LESS WS-DISTANCIA-RANK(1)
+              MOVE WS-DISTANCIA-RANK(2)  TO WS-DISTANCIA-RANK(3)
+              MOVE WS-COD-VENDEDOR-RANK(2)
+                                    TO WS-COD-VENDEDOR-RANK(3)
+              MOVE WS-NOME-VENDEDOR-RANK(2)
+                                    TO WS-NOME-VENDEDOR-RANK(3)
+              MOVE WS-DISTANCIA-RANK(1)  TO WS-DISTANCIA-RANK(2)
+              MOVE WS-COD-VENDEDOR-RANK(1)
+                                    TO WS-COD-VENDEDOR-RANK(2)
+              MOVE WS-NOME-VENDEDOR-RANK(1)
+                                    TO WS-NOME-VENDEDOR-RANK(2)
+              MOVE WS-CALC-DISTANCIA     TO WS-DISTANCIA-RANK(1)
+              MOVE COD-VENDEDOR          TO WS-COD-VENDEDOR-RANK(1)
+              MOVE NOME-VENDEDOR         TO WS-NOME-VENDEDOR-RANK(1)
+           ELSE
+              IF WS-CALC-DISTANCIA  LESS WS-DISTANCIA-RANK(2)
+                 MOVE WS-DISTANCIA-RANK(2) TO WS-DISTANCIA-RANK(3)
+                 MOVE WS-COD-VENDEDOR-RANK(2)
+                                       TO WS-COD-VENDEDOR-RANK(3)
+                 MOVE WS-NOME-VENDEDOR-RANK(2)
+                                       TO WS-NOME-VENDEDOR-RANK(3)
+                 MOVE WS-CALC-DISTANCIA    TO WS-DISTANCIA-RANK(2)
+                 MOVE COD-VENDEDOR         TO WS-COD-VENDEDOR-RANK(2)
+                 MOVE NOME-VENDEDOR        TO WS-NOME-VENDEDOR-RANK(2)
+              ELSE
+                 MOVE WS-CALC-DISTANCIA    TO WS-DISTANCIA-RANK(3)
+                 MOVE COD-VENDEDOR         TO WS-COD-VENDEDOR-RANK(3)
+                 MOVE NOME-VENDEDOR        TO WS-NOME-VENDEDOR-RANK(3)
+              END-IF
+           END-IF
+
+           .
+       2435-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
       * FECHAMENTO DE ARQUIVO                                          *
       *----------------------------------------------------------------*
        2500-CLOSE-ARQ-CLIENTE          SECTION.
@@ -363,22 +1018,97 @@
        2700-EXIT.
            EXIT.
       *----------------------------------------------------------------*
+      * FECHAMENTO DE ARQUIVO DE EXCECOES DE GEOLOCALIZACAO            *
+      *----------------------------------------------------------------*
+       2770-CLOSE-ARQ-EXC-GEO          SECTION.
+
+           CLOSE ARQ-EXC-GEO
+
+           IF WS-FL-STATUS-EXC         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-LNKG007
+              MOVE "ERRO NO FECHAMENTO DO ARQUIVO DE EXCECAO GEO"
+                                       TO MSG-RETORNO-LNKG007
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2770-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FECHAMENTO DE ARQUIVO DA ULTIMA DISTRIBUICAO DE CADA CLIENTE   *
+      *----------------------------------------------------------------*
+       2780-CLOSE-ARQ-ULT-DISTRIB      SECTION.
+
+           CLOSE ARQ-ULT-DISTRIB
+
+           IF WS-FL-STATUS-ULT         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-LNKG007
+              MOVE "ERRO NO FECHAMENTO DO ARQUIVO DE ULTIMA DISTRIB"
+                                       TO MSG-RETORNO-LNKG007
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2780-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FECHAMENTO DE ARQUIVO DE REATRIBUICAO DE VENDEDOR (CHURN)      *
+      *----------------------------------------------------------------*
+       2790-CLOSE-ARQ-CHURN            SECTION.
+
+           CLOSE ARQ-CHURN
+
+           IF WS-FL-STATUS-CHU         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-LNKG007
+              MOVE "ERRO NO FECHAMENTO DO ARQUIVO DE CHURN"
+                                       TO MSG-RETORNO-LNKG007
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2790-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
       * GERA RELATORIO                                                 *
       *----------------------------------------------------------------*
        2800-GERA-RELATORIO             SECTION.
 
-           CALL WS-PGFJF008            USING PGFJF008L                  
-           
+           MOVE WS-DATA-EXECUCAO       TO DATA-EXECUCAO-PGFJF008
+
+           CALL WS-PGFJF008            USING PGFJF008L
+
            .
        2800-EXIT.
            EXIT.
       *----------------------------------------------------------------*
+      * LIMPA CHECKPOINT AO FINAL DE UMA EXECUCAO CONCLUIDA COM SUCESSO*
+      *----------------------------------------------------------------*
+       2900-LIMPA-CHECKPOINT           SECTION.
+
+           OPEN OUTPUT ARQ-CHECKPOINT
+
+           CLOSE ARQ-CHECKPOINT
+
+           .
+       2900-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
       * ROTINA DE FINALIZAÇÃO                                          *
       *----------------------------------------------------------------*
        3000-FINALIZA                   SECTION.
 
+           DISPLAY "PGFJF007P: " MSG-RETORNO-LNKG007
+
+           MOVE COD-RETORNO-LNKG007    TO RETURN-CODE
+
            GOBACK
-           
+
            .
        3000-EXIT.
            EXIT.
