@@ -0,0 +1,43 @@
+      *----------------------------------------------------------------*
+      * COPY.....: AUDIT.CPY                                          *
+      * OBJETIVO.: LAYOUT DO ARQUIVO DE AUDITORIA DE CADASTRO          *
+      *            (ArqAuditoria) - UMA LINHA PARA CADA INCLUSAO,      *
+      *            ALTERACAO OU EXCLUSAO DE CLIENTE OU VENDEDOR        *
+      *----------------------------------------------------------------*
+      * DATA       AUTOR            DESCRICAO                         *
+      * 09/08/2026 FJF              CRIACAO DO LAYOUT                  *
+      * 09/08/2026 FJF              INCLUIDOS OPERADOR-AUDIT E         *
+      *                             DESCRICAO-ANTERIOR-AUDIT PARA      *
+      *                             REGISTRAR QUEM FEZ A OPERACAO E O  *
+      *                             VALOR ANTERIOR DO REGISTRO         *
+      * 09/08/2026 FJF              INCLUIDOS PARES ANTERIOR/ATUAL DE  *
+      *                             LATITUDE/LONGITUDE, CPF/CNPJ E     *
+      *                             CIDADE/UF/REGIAO PARA RASTREAR     *
+      *                             ALTERACOES NESSES CAMPOS           *
+      *----------------------------------------------------------------*
+       01  REG-AUDITORIA.
+           05  DATA-EXECUCAO-AUDIT      PIC  9(008).
+           05  HORA-AUDIT               PIC  9(006).
+           05  TIPO-ENTIDADE-AUDIT      PIC  X(001).
+               88  AUDIT-CLIENTE            VALUE 'C'.
+               88  AUDIT-VENDEDOR           VALUE 'V'.
+           05  COD-REF-AUDIT            PIC  9(007).
+           05  OPERACAO-AUDIT           PIC  X(001).
+               88  AUDIT-INCLUSAO           VALUE 'I'.
+               88  AUDIT-ALTERACAO          VALUE 'A'.
+               88  AUDIT-EXCLUSAO           VALUE 'E'.
+           05  OPERADOR-AUDIT           PIC  X(008).
+           05  DESCRICAO-ANTERIOR-AUDIT PIC  X(040).
+           05  DESCRICAO-AUDIT          PIC  X(040).
+           05  DOCUMENTO-ANTERIOR-AUDIT PIC  9(014).
+           05  DOCUMENTO-AUDIT          PIC  9(014).
+           05  LATITUDE-ANTERIOR-AUDIT  PIC S9(003)V9(008).
+           05  LATITUDE-AUDIT           PIC S9(003)V9(008).
+           05  LONGITUDE-ANTERIOR-AUDIT PIC S9(003)V9(008).
+           05  LONGITUDE-AUDIT          PIC S9(003)V9(008).
+           05  CIDADE-ANTERIOR-AUDIT    PIC  X(030).
+           05  CIDADE-AUDIT             PIC  X(030).
+           05  UF-ANTERIOR-AUDIT        PIC  X(002).
+           05  UF-AUDIT                 PIC  X(002).
+           05  COD-REGIAO-ANTERIOR-AUDIT PIC 9(003).
+           05  COD-REGIAO-AUDIT         PIC  9(003).
