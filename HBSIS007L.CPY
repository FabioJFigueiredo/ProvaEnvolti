@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------*
+      * COPY.....: HBSIS007L.CPY                                       *
+      * OBJETIVO.: AREA DE COMUNICACAO COM O PGFJF007P (DISTRIBUICAO)  *
+      *----------------------------------------------------------------*
+      * DATA       AUTOR            DESCRICAO                         *
+      * 22/03/2020 FABIO FIGUEIREDO CRIACAO DO LAYOUT                  *
+      *----------------------------------------------------------------*
+       01  HBSIS007L.
+           05  COD-RETORNO-LNKG007     PIC  9(002).
+           05  MSG-RETORNO-LNKG007     PIC  X(050).
