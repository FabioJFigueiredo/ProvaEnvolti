@@ -0,0 +1,419 @@
+       IDENTIFICATION                  DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID.                     PGFJF003P.
+      *----------------------------------------------------------------*
+      * PROGRAMA.....: PGFJF003P                                       *
+      * ANALISTA.....: FABIO FIGUEIREDO                                *
+      * DATA.........: 09/08/2026                                      *
+      * OBJETIVO.....: VALIDAR NUMERO DE CPF OU CNPJ (DIGITO           *
+      *                VERIFICADOR MODULO 11) E CONTROLAR UMA TRAVA    *
+      *                TEMPORARIA POR DOCUMENTO, EVITANDO QUE DUAS     *
+      *                SESSOES CADASTREM O MESMO CPF/CNPJ AO MESMO     *
+      *                TEMPO                                           *
+      * ARQUIVOS.....: ArqTravaDocumento                               *
+      *----------------------------------------------------------------*
+       ENVIRONMENT                     DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+      *----------------------------------------------------------------*
+           SELECT ARQ-TRAVA-DOC      ASSIGN TO DISK
+                               ORGANIZATION IS INDEXED
+                                ACCESS MODE IS DYNAMIC
+                                RECORD  KEY IS DOC-TRAVA
+                                  LOCK MODE IS MANUAL
+                                FILE STATUS IS WS-FL-STATUS-TRV.
+
+      *----------------------------------------------------------------*
+       DATA                            DIVISION.
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+       FD  ARQ-TRAVA-DOC
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'ArqTravaDocumento'.
+       COPY "TRAVADOC.CPY".
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+       77  WS-FL-STATUS-TRV            PIC  X(002)         VALUE "00".
+
+      *----------------------------------------------------------------*
+      * TEMPO MAXIMO (SEGUNDOS) QUE UMA TRAVA PERMANECE VALIDA - UMA   *
+      * TRAVA MAIS VELHA QUE ISSO E CONSIDERADA ABANDONADA (SESSAO QUE *
+      * CAIU SEM LIBERAR) E PODE SER REAPROVEITADA                    *
+      *----------------------------------------------------------------*
+       77  WS-TTL-TRAVA-SEG            PIC  9(005)         VALUE 00300.
+
+       01  WS-CPF                      PIC  9(011)         VALUE ZEROS.
+       01  WS-CPF-DIG REDEFINES WS-CPF.
+           05  WS-CPF-D              PIC  9(001)       OCCURS 11 TIMES.
+
+       01  WS-CNPJ                     PIC  9(014)         VALUE ZEROS.
+       01  WS-CNPJ-DIG REDEFINES WS-CNPJ.
+           05  WS-CNPJ-D             PIC  9(001)       OCCURS 14 TIMES.
+
+       77  WS-SOMA-DV                  PIC  9(005)         VALUE ZEROS.
+       77  WS-RESTO-DV                 PIC  9(002)         VALUE ZEROS.
+       77  WS-DV1                      PIC  9(001)         VALUE ZEROS.
+       77  WS-DV2                      PIC  9(001)         VALUE ZEROS.
+
+       01  WS-DOC-CHAVE                PIC  9(014)         VALUE ZEROS.
+
+       77  WS-SW-TRAVA-ACHADA          PIC  X(001)         VALUE "N".
+           88  TRAVA-ACHADA                VALUE "S".
+       77  WS-SW-TRAVA-LIVRE           PIC  X(001)         VALUE "N".
+           88  TRAVA-LIVRE                 VALUE "S".
+
+      *----------------------------------------------------------------*
+      * DATA/HORA ATUAL, USADAS PARA GRAVAR E AVALIAR A IDADE DA TRAVA *
+      *----------------------------------------------------------------*
+       01  WS-DATA-ATUAL                PIC  9(008)         VALUE ZEROS.
+       01  WS-HORA-ATUAL                PIC  9(006)         VALUE ZEROS.
+       77  WS-HH-ATUAL                  PIC  9(002)         VALUE ZEROS.
+       77  WS-MM-ATUAL                  PIC  9(002)         VALUE ZEROS.
+       77  WS-SS-ATUAL                  PIC  9(002)         VALUE ZEROS.
+       77  WS-HH-TRAVA                  PIC  9(002)         VALUE ZEROS.
+       77  WS-MM-TRAVA                  PIC  9(002)         VALUE ZEROS.
+       77  WS-SS-TRAVA                  PIC  9(002)         VALUE ZEROS.
+       77  WS-SEG-ATUAL                 PIC  9(010)         VALUE ZEROS.
+       77  WS-SEG-TRAVA                 PIC  9(010)         VALUE ZEROS.
+       77  WS-DIF-SEG                   PIC S9(010)         VALUE ZEROS.
+      *----------------------------------------------------------------*
+       LINKAGE                         SECTION.
+      *----------------------------------------------------------------*
+       COPY LNKG003L.
+      *----------------------------------------------------------------*
+       PROCEDURE                       DIVISION USING LNKG003L.
+      *----------------------------------------------------------------*
+       0000-PRINCIPAL                  SECTION.
+
+           PERFORM 1000-INICIALIZA
+           PERFORM 2000-PROCESSA
+           PERFORM 3000-FINALIZA
+
+           .
+       0000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE INICIALIZACAO                                        *
+      *----------------------------------------------------------------*
+       1000-INICIALIZA                 SECTION.
+
+           MOVE ZEROS                  TO COD-RETORNO-LNKG003
+           MOVE SPACES                 TO MSG-RETORNO-LNKG003
+
+           MOVE FUNCTION CURRENT-DATE(1:8)
+                                       TO WS-DATA-ATUAL
+           MOVE FUNCTION CURRENT-DATE(9:6)
+                                       TO WS-HORA-ATUAL
+           MOVE WS-HORA-ATUAL(1:2)     TO WS-HH-ATUAL
+           MOVE WS-HORA-ATUAL(3:2)     TO WS-MM-ATUAL
+           MOVE WS-HORA-ATUAL(5:2)     TO WS-SS-ATUAL
+
+           .
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE PROCESSAMENTO                                        *
+      *----------------------------------------------------------------*
+       2000-PROCESSA                   SECTION.
+
+           EVALUATE TRUE
+               WHEN VALIDA-CPF-LNKG003
+                    PERFORM 2100-VALIDA-CPF
+               WHEN VALIDA-CNPJ-LNKG003
+                    PERFORM 2200-VALIDA-CNPJ
+               WHEN LIBERA-LNKG003
+                    PERFORM 2300-LIBERA-TRAVA
+               WHEN OTHER
+                    MOVE 9             TO COD-RETORNO-LNKG003
+                    MOVE 'CODIGO DA FUNCAO INVALIDA'
+                                       TO MSG-RETORNO-LNKG003
+           END-EVALUATE
+
+           .
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * VALIDACAO DO CPF (DIGITO VERIFICADOR MODULO 11) E TRAVA        *
+      *----------------------------------------------------------------*
+       2100-VALIDA-CPF                 SECTION.
+
+           MOVE CPF-CNPJ-LNKG003       TO WS-CPF
+
+           IF WS-CPF                   EQUAL ZEROS
+              MOVE 9                   TO COD-RETORNO-LNKG003
+              MOVE "CPF INVALIDO"       TO MSG-RETORNO-LNKG003
+           ELSE
+              PERFORM 2110-CALCULA-DV-CPF
+
+              IF WS-DV1                EQUAL WS-CPF-D(10)
+                 AND WS-DV2            EQUAL WS-CPF-D(11)
+                 MOVE WS-CPF           TO WS-DOC-CHAVE
+                 PERFORM 2150-TRAVA-DOCUMENTO
+              ELSE
+                 MOVE 9                TO COD-RETORNO-LNKG003
+                 MOVE "CPF INVALIDO - DIGITO VERIFICADOR NAO CONFERE"
+                                       TO MSG-RETORNO-LNKG003
+              END-IF
+           END-IF
+
+           .
+       2100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * CALCULO DOS DOIS DIGITOS VERIFICADORES DO CPF (MODULO 11)      *
+      *----------------------------------------------------------------*
+       2110-CALCULA-DV-CPF             SECTION.
+
+           COMPUTE WS-SOMA-DV =
+                   WS-CPF-D(01) * 10 + WS-CPF-D(02) * 09 +
+                   WS-CPF-D(03) * 08 + WS-CPF-D(04) * 07 +
+                   WS-CPF-D(05) * 06 + WS-CPF-D(06) * 05 +
+                   WS-CPF-D(07) * 04 + WS-CPF-D(08) * 03 +
+                   WS-CPF-D(09) * 02
+
+           COMPUTE WS-RESTO-DV = FUNCTION MOD(WS-SOMA-DV, 11)
+
+           IF WS-RESTO-DV              LESS THAN 2
+              MOVE ZERO                TO WS-DV1
+           ELSE
+              COMPUTE WS-DV1 = 11 - WS-RESTO-DV
+           END-IF
+
+           COMPUTE WS-SOMA-DV =
+                   WS-CPF-D(01) * 11 + WS-CPF-D(02) * 10 +
+                   WS-CPF-D(03) * 09 + WS-CPF-D(04) * 08 +
+                   WS-CPF-D(05) * 07 + WS-CPF-D(06) * 06 +
+                   WS-CPF-D(07) * 05 + WS-CPF-D(08) * 04 +
+                   WS-CPF-D(09) * 03 + WS-DV1          * 02
+
+           COMPUTE WS-RESTO-DV = FUNCTION MOD(WS-SOMA-DV, 11)
+
+           IF WS-RESTO-DV              LESS THAN 2
+              MOVE ZERO                TO WS-DV2
+           ELSE
+              COMPUTE WS-DV2 = 11 - WS-RESTO-DV
+           END-IF
+
+           .
+       2110-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * VALIDACAO DO CNPJ (DIGITO VERIFICADOR MODULO 11) E TRAVA       *
+      *----------------------------------------------------------------*
+       2200-VALIDA-CNPJ                SECTION.
+
+           MOVE CPF-CNPJ-LNKG003       TO WS-CNPJ
+
+           IF WS-CNPJ                  EQUAL ZEROS
+              MOVE 9                   TO COD-RETORNO-LNKG003
+              MOVE "CNPJ INVALIDO"      TO MSG-RETORNO-LNKG003
+           ELSE
+              PERFORM 2210-CALCULA-DV-CNPJ
+
+              IF WS-DV1                EQUAL WS-CNPJ-D(13)
+                 AND WS-DV2            EQUAL WS-CNPJ-D(14)
+                 MOVE WS-CNPJ          TO WS-DOC-CHAVE
+                 PERFORM 2150-TRAVA-DOCUMENTO
+              ELSE
+                 MOVE 9                TO COD-RETORNO-LNKG003
+                 MOVE "CNPJ INVALIDO - DIGITO VERIFICADOR NAO CONFERE"
+                                       TO MSG-RETORNO-LNKG003
+              END-IF
+           END-IF
+
+           .
+       2200-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * CALCULO DOS DOIS DIGITOS VERIFICADORES DO CNPJ (MODULO 11)     *
+      *----------------------------------------------------------------*
+       2210-CALCULA-DV-CNPJ            SECTION.
+
+           COMPUTE WS-SOMA-DV =
+                   WS-CNPJ-D(01) * 05 + WS-CNPJ-D(02) * 04 +
+                   WS-CNPJ-D(03) * 03 + WS-CNPJ-D(04) * 02 +
+                   WS-CNPJ-D(05) * 09 + WS-CNPJ-D(06) * 08 +
+                   WS-CNPJ-D(07) * 07 + WS-CNPJ-D(08) * 06 +
+                   WS-CNPJ-D(09) * 05 + WS-CNPJ-D(10) * 04 +
+                   WS-CNPJ-D(11) * 03 + WS-CNPJ-D(12) * 02
+
+           COMPUTE WS-RESTO-DV = FUNCTION MOD(WS-SOMA-DV, 11)
+
+           IF WS-RESTO-DV              LESS THAN 2
+              MOVE ZERO                TO WS-DV1
+           ELSE
+              COMPUTE WS-DV1 = 11 - WS-RESTO-DV
+           END-IF
+
+           COMPUTE WS-SOMA-DV =
+                   WS-CNPJ-D(01) * 06 + WS-CNPJ-D(02) * 05 +
+                   WS-CNPJ-D(03) * 04 + WS-CNPJ-D(04) * 03 +
+                   WS-CNPJ-D(05) * 02 + WS-CNPJ-D(06) * 09 +
+                   WS-CNPJ-D(07) * 08 + WS-CNPJ-D(08) * 07 +
+                   WS-CNPJ-D(09) * 06 + WS-CNPJ-D(10) * 05 +
+                   WS-CNPJ-D(11) * 04 + WS-CNPJ-D(12) * 03 +
+                   WS-DV1               * 02
+
+           COMPUTE WS-RESTO-DV = FUNCTION MOD(WS-SOMA-DV, 11)
+
+           IF WS-RESTO-DV              LESS THAN 2
+              MOVE ZERO                TO WS-DV2
+           ELSE
+              COMPUTE WS-DV2 = 11 - WS-RESTO-DV
+           END-IF
+
+           .
+       2210-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * TRAVA O DOCUMENTO (WS-DOC-CHAVE) PARA ESTA SESSAO, REJEITANDO  *
+      * UMA SEGUNDA SESSAO QUE TENTE CADASTRAR O MESMO CPF/CNPJ        *
+      * ENQUANTO A PRIMEIRA INCLUSAO NAO FOR CONCLUIDA (VIA            *
+      * LIBERA-LNKG003). UMA TRAVA MAIS VELHA QUE WS-TTL-TRAVA-SEG E   *
+      * CONSIDERADA ABANDONADA E E REAPROVEITADA                       *
+      *----------------------------------------------------------------*
+       2150-TRAVA-DOCUMENTO            SECTION.
+
+           OPEN I-O ARQ-TRAVA-DOC
+
+           IF WS-FL-STATUS-TRV         EQUAL ZEROS OR "05"
+              MOVE "N"                 TO WS-SW-TRAVA-ACHADA
+              MOVE WS-DOC-CHAVE         TO DOC-TRAVA
+
+              READ ARQ-TRAVA-DOC
+
+              IF WS-FL-STATUS-TRV      EQUAL ZEROS
+                 MOVE "S"              TO WS-SW-TRAVA-ACHADA
+                 PERFORM 2160-VERIFICA-TRAVA-EXPIRADA
+              ELSE
+                 MOVE "S"              TO WS-SW-TRAVA-LIVRE
+              END-IF
+
+              IF TRAVA-LIVRE
+                 MOVE WS-DOC-CHAVE     TO DOC-TRAVA
+                 MOVE WS-DATA-ATUAL    TO DATA-TRAVA
+                 MOVE WS-HORA-ATUAL    TO HORA-TRAVA
+
+                 IF TRAVA-ACHADA
+                    REWRITE REG-TRAVA-DOC
+                 ELSE
+                    WRITE REG-TRAVA-DOC
+                 END-IF
+
+                 IF WS-FL-STATUS-TRV   EQUAL ZEROS
+                    MOVE ZEROS            TO COD-RETORNO-LNKG003
+                    IF VALIDA-CPF-LNKG003
+                       MOVE "CPF VALIDO"  TO MSG-RETORNO-LNKG003
+                    ELSE
+                       MOVE "CNPJ VALIDO" TO MSG-RETORNO-LNKG003
+                    END-IF
+                 ELSE
+                    MOVE 8                TO COD-RETORNO-LNKG003
+                    MOVE "DOCUMENTO EM CADASTRO POR OUTRA SESSAO"
+                                          TO MSG-RETORNO-LNKG003
+                 END-IF
+              ELSE
+                 MOVE 8                TO COD-RETORNO-LNKG003
+                 MOVE "DOCUMENTO EM CADASTRO POR OUTRA SESSAO"
+                                       TO MSG-RETORNO-LNKG003
+              END-IF
+
+              CLOSE ARQ-TRAVA-DOC
+           ELSE
+              MOVE 9                   TO COD-RETORNO-LNKG003
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE TRAVA DE DOCUMENTOS"
+                                       TO MSG-RETORNO-LNKG003
+           END-IF
+
+           .
+       2150-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * CALCULA A IDADE DA TRAVA ENCONTRADA; SE FOR MAIOR QUE O TTL,   *
+      * ELA E TRATADA COMO ABANDONADA E LIBERADA PARA REUSO            *
+      *----------------------------------------------------------------*
+       2160-VERIFICA-TRAVA-EXPIRADA    SECTION.
+
+           MOVE "N"                    TO WS-SW-TRAVA-LIVRE
+
+           COMPUTE WS-SEG-ATUAL =
+                     FUNCTION INTEGER-OF-DATE(WS-DATA-ATUAL) * 86400
+                                 + WS-HH-ATUAL * 3600
+                                 + WS-MM-ATUAL * 60
+                                 + WS-SS-ATUAL
+
+           MOVE HORA-TRAVA(1:2)        TO WS-HH-TRAVA
+           MOVE HORA-TRAVA(3:2)        TO WS-MM-TRAVA
+           MOVE HORA-TRAVA(5:2)        TO WS-SS-TRAVA
+
+           COMPUTE WS-SEG-TRAVA = FUNCTION INTEGER-OF-DATE(DATA-TRAVA)
+                                 * 86400
+                                 + WS-HH-TRAVA * 3600
+                                 + WS-MM-TRAVA * 60
+                                 + WS-SS-TRAVA
+
+           COMPUTE WS-DIF-SEG = WS-SEG-ATUAL - WS-SEG-TRAVA
+
+           IF WS-DIF-SEG               GREATER WS-TTL-TRAVA-SEG
+              MOVE "S"                 TO WS-SW-TRAVA-LIVRE
+           END-IF
+
+           .
+       2160-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * LIBERA A TRAVA DE UM DOCUMENTO, CHAMADA PELO CALLER DEPOIS QUE *
+      * A GRAVACAO DO NOVO CLIENTE/VENDEDOR FOI CONCLUIDA (COM SUCESSO *
+      * OU NAO)                                                        *
+      *----------------------------------------------------------------*
+       2300-LIBERA-TRAVA               SECTION.
+
+           OPEN I-O ARQ-TRAVA-DOC
+
+           IF WS-FL-STATUS-TRV         EQUAL ZEROS OR "05"
+              MOVE CPF-CNPJ-LNKG003    TO DOC-TRAVA
+
+              READ ARQ-TRAVA-DOC
+
+              IF WS-FL-STATUS-TRV      EQUAL ZEROS
+                 DELETE ARQ-TRAVA-DOC RECORD
+              END-IF
+
+              CLOSE ARQ-TRAVA-DOC
+
+              MOVE ZEROS               TO COD-RETORNO-LNKG003
+              MOVE "TRAVA LIBERADA"     TO MSG-RETORNO-LNKG003
+           ELSE
+              MOVE 9                   TO COD-RETORNO-LNKG003
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE TRAVA DE DOCUMENTOS"
+                                       TO MSG-RETORNO-LNKG003
+           END-IF
+
+           .
+       2300-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE FINALIZACAO                                          *
+      *----------------------------------------------------------------*
+       3000-FINALIZA                   SECTION.
+
+           GOBACK
+
+           .
+       3000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FIM DO PROGRAMA PGFJF003P                                      *
+      *----------------------------------------------------------------*
+       END PROGRAM                     PGFJF003P.
+      *----------------------------------------------------------------*
