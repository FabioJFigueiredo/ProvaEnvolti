@@ -0,0 +1,31 @@
+      *----------------------------------------------------------------*
+      * COPY.....: DISTRIB.CPY                                         *
+      * OBJETIVO.: LAYOUT DO ARQUIVO DE DISTRIBUICAO (ArqDistribuicao) *
+      *----------------------------------------------------------------*
+      * DATA       AUTOR            DESCRICAO                         *
+      * 22/03/2020 FABIO FIGUEIREDO CRIACAO DO LAYOUT                  *
+      * 09/08/2026 FJF              INCLUIDA DATA-EXECUCAO-DISTRIB -   *
+      *                             ARQUIVO PASSA A ACUMULAR HISTORICO *
+      *                             DE EXECUCOES EM VEZ DE SOBREPOR    *
+      * 09/08/2026 FJF              INCLUIDO MOTIVO-NAO-ATRIB-DISTRIB  *
+      *                             PARA REGISTRAR O MOTIVO DO CLIENTE *
+      *                             FICAR SEM VENDEDOR NA EXECUCAO     *
+      * 09/08/2026 FJF              INCLUIDOS O 2O E O 3O VENDEDOR MAIS*
+      *                             PROXIMOS (BACKUP1/BACKUP2), PARA   *
+      *                             TER SEMPRE UMA LISTA DE RESERVA    *
+      *                             SEM PRECISAR RECALCULAR DISTANCIAS *
+      *----------------------------------------------------------------*
+       01  REG-DISTRIB.
+           05  DATA-EXECUCAO-DISTRIB   PIC  9(008).
+           05  COD-CLIENTE-DISTRIB     PIC  9(007).
+           05  RAZAO-SOCIAL-DISTRIB    PIC  X(040).
+           05  COD-VENDEDOR-DISTRIB    PIC  9(003).
+           05  NOME-VEND-DISTRIB       PIC  X(040).
+           05  DISTANCIA-DISTRIB       PIC  9(009)V9(002).
+           05  MOTIVO-NAO-ATRIB-DISTRIB PIC  X(040).
+           05  COD-VENDEDOR-BACKUP1-DISTRIB PIC  9(003).
+           05  NOME-VEND-BACKUP1-DISTRIB    PIC  X(040).
+           05  DISTANCIA-BACKUP1-DISTRIB    PIC  9(009)V9(002).
+           05  COD-VENDEDOR-BACKUP2-DISTRIB PIC  9(003).
+           05  NOME-VEND-BACKUP2-DISTRIB    PIC  X(040).
+           05  DISTANCIA-BACKUP2-DISTRIB    PIC  9(009)V9(002).
