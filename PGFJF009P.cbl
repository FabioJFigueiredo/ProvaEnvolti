@@ -0,0 +1,350 @@
+       IDENTIFICATION                  DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID.                     PGFJF009P.
+      *----------------------------------------------------------------*
+      * PROGRAMA.....: PGFJF009P                                       *
+      * ANALISTA.....: FABIO FIGUEIREDO                                *
+      * DATA.........: 09/08/2026                                      *
+      * OBJETIVO.....: IMPORTAR EM LOTE CLIENTES E VENDEDORES A PARTIR *
+      *                DE UM ARQUIVO PLANO, REAPROVEITANDO A INCLUSAO  *
+      *                JA VALIDADA DO PGFJF002P E DO PGFJF004P         *
+      * ARQUIVOS.....: ArqImportacao, ArqImportacaoRejeitados          *
+      *----------------------------------------------------------------*
+       ENVIRONMENT                     DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+      *----------------------------------------------------------------*
+           SELECT ARQ-IMPORTACAO     ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-FL-STATUS-IMP.
+
+           SELECT ARQ-IMPORT-REJ     ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-FL-STATUS-REJ.
+
+      *----------------------------------------------------------------*
+       DATA                            DIVISION.
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+       FD  ARQ-IMPORTACAO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'ArqImportacao'.
+       COPY "IMPORTCL.CPY".
+
+       FD  ARQ-IMPORT-REJ
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'ArqImportacaoRejeitados'.
+       COPY "IMPORTRJ.CPY".
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+       77  WS-FL-STATUS-IMP            PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-REJ            PIC  X(002)         VALUE "00".
+
+      *----------------------------------------------------------------*
+      * CONTADORES DA IMPORTACAO                                       *
+      *----------------------------------------------------------------*
+       01  WS-QTD-LIDOS                PIC  9(007)         VALUE ZEROS.
+       01  WS-QTD-INCLUIDOS            PIC  9(007)         VALUE ZEROS.
+       01  WS-QTD-REJEITADOS           PIC  9(007)         VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      * AREAS DE COMUNICAÇÃO COM OUTROS PROGRAMAS                      *
+      *----------------------------------------------------------------*
+       01  WS-PGFJF002                 PIC  X(009)         VALUE
+           'PGFJF002P'.
+       01  WS-PGFJF004                 PIC  X(009)         VALUE
+           'PGFJF004P'.
+
+       COPY LNKG002L.
+       COPY LNKG004L.
+
+      *----------------------------------------------------------------*
+       LINKAGE                         SECTION.
+      *----------------------------------------------------------------*
+       COPY LNKG009L.
+      *----------------------------------------------------------------*
+       PROCEDURE                       DIVISION USING LNKG009L.
+      *----------------------------------------------------------------*
+       0000-PRINCIPAL                  SECTION.
+
+           PERFORM 1000-INICIALIZA
+           PERFORM 2000-PROCESSA
+           PERFORM 3000-FINALIZA
+
+           .
+       0000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE INICIALIZAÇÃO                                        *
+      *----------------------------------------------------------------*
+       1000-INICIALIZA                 SECTION.
+
+           MOVE ZEROS                  TO COD-RETORNO-LNKG009
+           MOVE "IMPORTACAO REALIZADA COM SUCESSO"
+                                       TO MSG-RETORNO-LNKG009
+           MOVE ZEROS                  TO WS-QTD-LIDOS
+                                          WS-QTD-INCLUIDOS
+                                          WS-QTD-REJEITADOS
+
+           .
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE PROCESSAMENTO                                        *
+      *----------------------------------------------------------------*
+       2000-PROCESSA                   SECTION.
+
+           PERFORM 2100-OPEN-ARQ-IMPORTACAO
+           PERFORM 2150-OPEN-ARQ-IMPORT-REJ
+
+           PERFORM 2200-LER-ARQ-IMPORTACAO
+
+           PERFORM 2300-TRATA-IMPORTACAO UNTIL
+                   WS-FL-STATUS-IMP   NOT EQUAL "00"
+
+           PERFORM 2700-CLOSE-ARQ-IMPORTACAO
+           PERFORM 2750-CLOSE-ARQ-IMPORT-REJ
+
+           MOVE WS-QTD-LIDOS           TO QTD-LIDOS-LNKG009
+           MOVE WS-QTD-INCLUIDOS       TO QTD-INCLUIDOS-LNKG009
+           MOVE WS-QTD-REJEITADOS      TO QTD-REJEITADOS-LNKG009
+
+           .
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ABERTURA DO ARQUIVO DE IMPORTACAO                              *
+      *----------------------------------------------------------------*
+       2100-OPEN-ARQ-IMPORTACAO        SECTION.
+
+           OPEN INPUT ARQ-IMPORTACAO
+
+           IF WS-FL-STATUS-IMP         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-LNKG009
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE IMPORTACAO"
+                                       TO MSG-RETORNO-LNKG009
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ABERTURA DO ARQUIVO DE REJEICOES DA IMPORTACAO                 *
+      *----------------------------------------------------------------*
+       2150-OPEN-ARQ-IMPORT-REJ        SECTION.
+
+           OPEN OUTPUT ARQ-IMPORT-REJ
+
+           IF WS-FL-STATUS-REJ         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-LNKG009
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE REJEICOES"
+                                       TO MSG-RETORNO-LNKG009
+              CLOSE ARQ-IMPORTACAO
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2150-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * LEITURA DO ARQUIVO DE IMPORTACAO                               *
+      *----------------------------------------------------------------*
+       2200-LER-ARQ-IMPORTACAO         SECTION.
+
+           READ ARQ-IMPORTACAO NEXT RECORD
+
+           IF WS-FL-STATUS-IMP         EQUAL ZEROS
+              ADD 1                    TO WS-QTD-LIDOS
+           ELSE
+              IF WS-FL-STATUS-IMP      EQUAL "10"
+                 CONTINUE
+              ELSE
+                 MOVE 9                TO COD-RETORNO-LNKG009
+                 MOVE "ERRO NA LEITURA DO ARQUIVO DE IMPORTACAO"
+                                       TO MSG-RETORNO-LNKG009
+                 PERFORM 3000-FINALIZA
+              END-IF
+           END-IF
+
+           .
+       2200-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * DIRECIONA O REGISTRO LIDO PARA CLIENTE OU VENDEDOR             *
+      *----------------------------------------------------------------*
+       2300-TRATA-IMPORTACAO           SECTION.
+
+           EVALUATE TRUE
+               WHEN IMPORT-CLIENTE
+                    PERFORM 2400-INCLUIR-CLIENTE
+               WHEN IMPORT-VENDEDOR
+                    PERFORM 2500-INCLUIR-VENDEDOR
+               WHEN OTHER
+                    PERFORM 2600-REJEITA-TIPO-INVALIDO
+           END-EVALUATE
+
+           PERFORM 2200-LER-ARQ-IMPORTACAO
+
+           .
+       2300-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * INCLUSAO DE CLIENTE VIA PGFJF002P                              *
+      *----------------------------------------------------------------*
+       2400-INCLUIR-CLIENTE            SECTION.
+
+           MOVE 1                      TO COD-FUNCAO-LNKG002
+           MOVE "IMPORT"               TO ID-OPERADOR-LNKG002
+           MOVE COD-REF-IMPORT         TO COD-CLIENTE-LNKG002
+           MOVE DOC-IMPORT             TO CNPJ-LNKG002
+           MOVE TIPO-DOC-IMPORT        TO TIPO-DOC-LNKG002
+           MOVE NOME-IMPORT            TO RAZAO-SOCIAL-LNKG002
+           MOVE LATITUDE-IMPORT        TO LATITUDE-CLI-LNKG002
+           MOVE LONGITUDE-IMPORT       TO LONGITUDE-CLI-LNKG002
+           MOVE CIDADE-IMPORT          TO CIDADE-LNKG002
+           MOVE UF-IMPORT              TO UF-LNKG002
+           MOVE COD-REGIAO-IMPORT      TO COD-REGIAO-LNKG002
+
+           CALL WS-PGFJF002            USING LNKG002L
+
+           IF COD-RETORNO-LNKG002      EQUAL ZEROS
+              ADD 1                    TO WS-QTD-INCLUIDOS
+           ELSE
+              MOVE "C"                 TO TIPO-REG-IMPORT-REJ
+              MOVE COD-REF-IMPORT      TO COD-REF-IMPORT-REJ
+              MOVE NOME-IMPORT         TO NOME-IMPORT-REJ
+              MOVE MSG-RETORNO-LNKG002 TO MOTIVO-IMPORT-REJ
+              PERFORM 2650-GRAVA-REJEICAO
+           END-IF
+
+           .
+       2400-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * INCLUSAO DE VENDEDOR VIA PGFJF004P                             *
+      *----------------------------------------------------------------*
+       2500-INCLUIR-VENDEDOR           SECTION.
+
+           MOVE 1                      TO COD-FUNCAO-LNKG004
+           MOVE "IMPORT"               TO ID-OPERADOR-LNKG004
+           MOVE COD-REF-IMPORT         TO COD-VENDEDOR-LNKG004
+           MOVE DOC-IMPORT             TO CPF-LNKG004
+           MOVE NOME-IMPORT            TO NOME-VENDEDOR-LNKG004
+           MOVE LATITUDE-IMPORT        TO LATITUDE-VEN-LNKG004
+           MOVE LONGITUDE-IMPORT       TO LONGITUDE-VEN-LNKG004
+           MOVE SITUACAO-IMPORT        TO SITUACAO-VEN-LNKG004
+           MOVE MAX-CLIENTES-IMPORT    TO MAX-CLIENTES-VEN-LNKG004
+           MOVE CIDADE-IMPORT          TO CIDADE-LNKG004
+           MOVE UF-IMPORT              TO UF-LNKG004
+           MOVE COD-REGIAO-IMPORT      TO COD-REGIAO-LNKG004
+
+           CALL WS-PGFJF004            USING LNKG004L
+
+           IF COD-RETORNO-LNKG004      EQUAL ZEROS
+              ADD 1                    TO WS-QTD-INCLUIDOS
+           ELSE
+              MOVE "V"                 TO TIPO-REG-IMPORT-REJ
+              MOVE COD-REF-IMPORT      TO COD-REF-IMPORT-REJ
+              MOVE NOME-IMPORT         TO NOME-IMPORT-REJ
+              MOVE MSG-RETORNO-LNKG004 TO MOTIVO-IMPORT-REJ
+              PERFORM 2650-GRAVA-REJEICAO
+           END-IF
+
+           .
+       2500-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * REJEICAO DE REGISTRO COM TIPO INVALIDO                         *
+      *----------------------------------------------------------------*
+       2600-REJEITA-TIPO-INVALIDO      SECTION.
+
+           MOVE TIPO-REG-IMPORT        TO TIPO-REG-IMPORT-REJ
+           MOVE COD-REF-IMPORT         TO COD-REF-IMPORT-REJ
+           MOVE NOME-IMPORT            TO NOME-IMPORT-REJ
+           MOVE "TIPO DE REGISTRO DE IMPORTACAO INVALIDO"
+                                       TO MOTIVO-IMPORT-REJ
+           PERFORM 2650-GRAVA-REJEICAO
+
+           .
+       2600-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * GRAVACAO DE UMA REJEICAO NO ARQUIVO DE REJEICOES               *
+      *----------------------------------------------------------------*
+       2650-GRAVA-REJEICAO             SECTION.
+
+           ADD 1                       TO WS-QTD-REJEITADOS
+
+           WRITE REG-IMPORT-REJ
+
+           .
+       2650-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FECHAMENTO DO ARQUIVO DE IMPORTACAO                            *
+      *----------------------------------------------------------------*
+       2700-CLOSE-ARQ-IMPORTACAO       SECTION.
+
+           CLOSE ARQ-IMPORTACAO
+
+           IF WS-FL-STATUS-IMP         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-LNKG009
+              MOVE "ERRO NO FECHAMENTO DO ARQUIVO DE IMPORTACAO"
+                                       TO MSG-RETORNO-LNKG009
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2700-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FECHAMENTO DO ARQUIVO DE REJEICOES DA IMPORTACAO               *
+      *----------------------------------------------------------------*
+       2750-CLOSE-ARQ-IMPORT-REJ       SECTION.
+
+           CLOSE ARQ-IMPORT-REJ
+
+           IF WS-FL-STATUS-REJ         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-LNKG009
+              MOVE "ERRO NO FECHAMENTO DO ARQUIVO DE REJEICOES"
+                                       TO MSG-RETORNO-LNKG009
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2750-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE FINALIZAÇÃO                                          *
+      *----------------------------------------------------------------*
+       3000-FINALIZA                   SECTION.
+
+           GOBACK
+
+           .
+       3000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FIM DO PROGRAMA PGFJF009P                                      *
+      *----------------------------------------------------------------*
+       END PROGRAM                     PGFJF009P.
+      *----------------------------------------------------------------*
