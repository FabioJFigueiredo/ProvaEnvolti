@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------*
+      * COPY.....: USUARIO.CPY                                        *
+      * OBJETIVO.: LAYOUT DO ARQUIVO DE USUARIOS AUTORIZADOS A ACESSAR *
+      *            O SISTEMA (ArqUsuario), USADO NO LOGIN DO PGFJF001P *
+      *----------------------------------------------------------------*
+      * DATA       AUTOR            DESCRICAO                         *
+      * 09/08/2026 FJF              CRIACAO DO LAYOUT                  *
+      *----------------------------------------------------------------*
+       01  ARQ-USUARIOS.
+           05  ID-USUARIO              PIC  X(008).
+           05  SENHA-USUARIO           PIC  X(008).
+           05  NOME-USUARIO            PIC  X(040).
+           05  PERFIL-USUARIO          PIC  X(001).
+               88  USUARIO-SUPERVISOR      VALUE 'S'.
+               88  USUARIO-OPERADOR        VALUE 'O'.
