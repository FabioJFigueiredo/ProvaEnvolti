@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------*
+      * COPY.....: IMPORTRJ.CPY                                       *
+      * OBJETIVO.: LAYOUT DO ARQUIVO DE REJEICOES DA IMPORTACAO EM     *
+      *            LOTE (ArqImportacaoRejeitados), GERADO PELO        *
+      *            PGFJF009P PARA CADA REGISTRO NAO INCLUIDO           *
+      *----------------------------------------------------------------*
+      * DATA       AUTOR            DESCRICAO                         *
+      * 09/08/2026 FJF              CRIACAO DO LAYOUT                  *
+      *----------------------------------------------------------------*
+       01  REG-IMPORT-REJ.
+           05  TIPO-REG-IMPORT-REJ      PIC  X(001).
+           05  COD-REF-IMPORT-REJ       PIC  9(007).
+           05  NOME-IMPORT-REJ          PIC  X(040).
+           05  MOTIVO-IMPORT-REJ        PIC  X(050).
