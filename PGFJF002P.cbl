@@ -6,7 +6,11 @@
       * ANALISTA.....: FABIO FIGUEIREDO                                *
       * DATA.........: 22/03/2020                                      *
       * OBJETIVO.....: REALIZAR ACESSOS AOS ARQUIVOS DE CLIENTES       *
-      * ARQUIVOS.....:                                                 *
+      * ARQUIVOS.....: ArqCliente, ArqAuditoria                        *
+      *----------------------------------------------------------------*
+      * DATA       AUTOR            DESCRICAO                         *
+      * 09/08/2026 FJF              GRAVA TRILHA DE AUDITORIA A CADA   *
+      *                             INCLUSAO/ALTERACAO/EXCLUSAO        *
       *----------------------------------------------------------------*
        ENVIRONMENT                     DIVISION.
       *----------------------------------------------------------------*
@@ -29,8 +33,12 @@
                                   LOCK MODE IS MANUAL
                                 FILE STATUS IS WS-FL-STATUS-CLI.
 
+           SELECT ARQ-AUDITORIA      ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-FL-STATUS-AUD.
+
       *----------------------------------------------------------------*
-       DATA                            DIVISION. 
+       DATA                            DIVISION.
       *----------------------------------------------------------------*
        FILE                            SECTION.
       *----------------------------------------------------------------*
@@ -38,12 +46,32 @@
            LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS 'ArqCliente'.
        COPY "CLIENTES.CPY".
-       
+
+       FD  ARQ-AUDITORIA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'ArqAuditoria'.
+       COPY "AUDIT.CPY".
+
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
       *----------------------------------------------------------------*
        77  WS-FL-STATUS-CLI            PIC  X(002)         VALUE "00".
-       77  WS-FL-STATUS-IMP            PIC  X(002)         VALUE "00". 
+       77  WS-FL-STATUS-IMP            PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-AUD            PIC  X(002)         VALUE "00".
+       01  WS-OPERACAO-AUD             PIC  X(001)         VALUE SPACES.
+       01  WS-DESC-ANTERIOR-AUD        PIC  X(040)         VALUE SPACES.
+       01  WS-DOC-ANTERIOR-AUD         PIC  9(014)         VALUE ZEROS.
+       01  WS-LAT-ANTERIOR-AUD         PIC S9(003)V9(008)  VALUE ZEROS.
+       01  WS-LON-ANTERIOR-AUD         PIC S9(003)V9(008)  VALUE ZEROS.
+       01  WS-CIDADE-ANTERIOR-AUD      PIC  X(030)         VALUE SPACES.
+       01  WS-UF-ANTERIOR-AUD          PIC  X(002)         VALUE SPACES.
+       01  WS-REGIAO-ANTERIOR-AUD      PIC  9(003)         VALUE ZEROS.
+      * BUSCA POR PARTE DA RAZAO SOCIAL
+       77  WS-QTD-ENCONTRADOS          PIC  9(003)         VALUE ZEROS.
+       77  WS-QTD-OCORRENCIAS          PIC  9(003)         VALUE ZEROS.
+       77  WS-TERMO-LEN                PIC  9(003)         VALUE ZEROS.
+       01  WS-TERMO-BUSCA-MAI          PIC  X(040)         VALUE SPACES.
+       01  WS-RAZAO-SOCIAL-MAI         PIC  X(040)         VALUE SPACES.
        
        01  WS-OPCAO                    PIC  9(001)         VALUE ZEROS.
        01  WS-CAD-OPCAO                PIC  9(001)         VALUE ZEROS.
@@ -63,9 +91,16 @@
        01  WS-ARQ-CLIENTE.
            05  WS-ARQ-CODIGO-CLI       PIC  9(007)         VALUE ZEROS.
            05  WS-ARQ-CNPJ-CLI         PIC  9(014)         VALUE ZEROS.
+           05  WS-ARQ-TIPO-DOC-CLI     PIC  X(001)         VALUE SPACES.
            05  WS-ARQ-RAZAO-SOCIAL-CLI PIC  X(040)         VALUE SPACES.
            05  WS-ARQ-LATITUDE-CLI     PIC S9(003)V9(008)  VALUE ZEROS.
            05  WS-ARQ-LONGITUDE-CLI    PIC S9(003)V9(008)  VALUE ZEROS.
+           05  WS-ARQ-SITUACAO-CLI     PIC  X(001)         VALUE "A".
+           05  WS-ARQ-DATA-EXCLUSAO-CLI
+                                       PIC  9(008)         VALUE ZEROS.
+           05  WS-ARQ-CIDADE-CLI       PIC  X(030)         VALUE SPACES.
+           05  WS-ARQ-UF-CLI           PIC  X(002)         VALUE SPACES.
+           05  WS-ARQ-COD-REGIAO-CLI   PIC  9(003)         VALUE ZEROS.
 
       *----------------------------------------------------------------*
       * AREAS DE COMUNICAÇÃO COM OUTROS PROGRAMAS                      *
@@ -103,7 +138,7 @@
       *----------------------------------------------------------------*
        2000-PROCESSA                   SECTION.
 
-           EVALUATE COD-FUNCAO-PGFJF002
+           EVALUATE COD-FUNCAO-LNKG002
                WHEN 0
                     PERFORM 2100-BUSCAR-CLIENTE
                WHEN 1
@@ -127,37 +162,64 @@
       *----------------------------------------------------------------*
        2100-BUSCAR-CLIENTE             SECTION.
 
+           IF COD-CLIENTE-LNKG002      EQUAL ZEROS AND
+              CNPJ-LNKG002             EQUAL ZEROS AND
+              RAZAO-SOCIAL-LNKG002     NOT EQUAL SPACES
+              PERFORM 2105-BUSCAR-CLIENTE-PARCIAL
+           ELSE
+              PERFORM 2101-BUSCAR-CLIENTE-EXATO
+           END-IF
+
+           .
+       2100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * BUSCA DE CLIENTE POR CODIGO EXATO OU CNPJ EXATO                *
+      *----------------------------------------------------------------*
+       2101-BUSCAR-CLIENTE-EXATO       SECTION.
+
            PERFORM 2110-OPEN-ARQ-CLIENTE
-           
-           MOVE COD-CLIENTE-LNKG002   TO COD-CLIENTE         
+
+           MOVE COD-CLIENTE-LNKG002   TO COD-CLIENTE
 
            READ ARQ-CLIENTE   RECORD INTO WS-ARQ-CLIENTE
-                              KEY IS      COD-CLIENTE         
-           
+                              KEY IS      COD-CLIENTE
+
+           IF WS-FL-STATUS-CLI         EQUAL ZEROS AND CLI-EXCLUIDO
+              MOVE "23"                TO WS-FL-STATUS-CLI
+           END-IF
+
            IF WS-FL-STATUS-CLI         EQUAL ZEROS
               MOVE WS-ARQ-CODIGO-CLI   TO COD-CLIENTE-LNKG002
               MOVE WS-ARQ-CNPJ-CLI     TO CNPJ-LNKG002
-              MOVE WS-ARQ-RAZAO-SOCIAL-CLI 
+              MOVE WS-ARQ-TIPO-DOC-CLI TO TIPO-DOC-LNKG002
+              MOVE WS-ARQ-RAZAO-SOCIAL-CLI
                                        TO RAZAO-SOCIAL-LNKG002
               MOVE WS-ARQ-LATITUDE-CLI TO LATITUDE-CLI-LNKG002
               MOVE WS-ARQ-LONGITUDE-CLI
-                             		   TO LONGITUDE-CLI-LNKG002
+                                      TO LONGITUDE-CLI-LNKG002
               MOVE ZEROS               TO COD-RETORNO-LNKG002
            ELSE
               MOVE CNPJ-LNKG002        TO CNPJ
 
               READ ARQ-CLIENTE RECORD INTO WS-ARQ-CLIENTE
                                KEY IS      CNPJ
-                               
+
+              IF WS-FL-STATUS-CLI      EQUAL ZEROS AND CLI-EXCLUIDO
+                 MOVE "23"             TO WS-FL-STATUS-CLI
+              END-IF
+
               IF WS-FL-STATUS-CLI      EQUAL ZEROS
-                 MOVE WS-ARQ-CODIGO-CLI   
+                 MOVE WS-ARQ-CODIGO-CLI
                                        TO COD-CLIENTE-LNKG002
                  MOVE WS-ARQ-CNPJ-CLI  TO CNPJ-LNKG002
-                 MOVE WS-ARQ-RAZAO-SOCIAL-CLI 
+                 MOVE WS-ARQ-TIPO-DOC-CLI
+                                       TO TIPO-DOC-LNKG002
+                 MOVE WS-ARQ-RAZAO-SOCIAL-CLI
                                        TO RAZAO-SOCIAL-LNKG002
-                 MOVE WS-ARQ-LATITUDE-CLI 
+                 MOVE WS-ARQ-LATITUDE-CLI
                                        TO LATITUDE-CLI-LNKG002
-                 MOVE WS-ARQ-LONGITUDE-CLI 
+                 MOVE WS-ARQ-LONGITUDE-CLI
                                        TO LONGITUDE-CLI-LNKG002
                  MOVE ZEROS            TO COD-RETORNO-LNKG002
               ELSE
@@ -166,11 +228,71 @@
                                        TO MSG-RETORNO-LNKG002
               END-IF
            END-IF
- 
+
            PERFORM 2120-CLOSE-ARQ-CLIENTE
-           
+
            .
-       2100-EXIT.
+       2101-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * BUSCA DE CLIENTE POR PARTE DA RAZAO SOCIAL                     *
+      *----------------------------------------------------------------*
+       2105-BUSCAR-CLIENTE-PARCIAL     SECTION.
+
+           PERFORM 2110-OPEN-ARQ-CLIENTE
+
+           MOVE ZEROS                  TO WS-QTD-ENCONTRADOS
+           MOVE FUNCTION UPPER-CASE(RAZAO-SOCIAL-LNKG002)
+                                       TO WS-TERMO-BUSCA-MAI
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-TERMO-BUSCA-MAI))
+                                       TO WS-TERMO-LEN
+
+           MOVE SPACES                 TO RAZAO-SOCIAL
+
+           START ARQ-CLIENTE KEY IS NOT LESS THAN RAZAO-SOCIAL
+
+           IF WS-FL-STATUS-CLI         EQUAL ZEROS
+              PERFORM 2106-LISTA-CLIENTE-PARCIAL
+                      UNTIL WS-FL-STATUS-CLI NOT EQUAL ZEROS
+           END-IF
+
+           IF WS-QTD-ENCONTRADOS       GREATER ZEROS
+              MOVE 1                   TO COD-RETORNO-LNKG002
+              MOVE "CONSULTE A LISTA EXIBIDA E INFORME O CODIGO EXATO"
+                                       TO MSG-RETORNO-LNKG002
+           ELSE
+              MOVE 1                   TO COD-RETORNO-LNKG002
+              MOVE "NENHUM CLIENTE ENCONTRADO COM ESSE TEXTO"
+                                       TO MSG-RETORNO-LNKG002
+           END-IF
+
+           PERFORM 2120-CLOSE-ARQ-CLIENTE
+
+           .
+       2105-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * LISTAGEM DOS CLIENTES CUJA RAZAO SOCIAL CONTEM O TERMO BUSCADO *
+      *----------------------------------------------------------------*
+       2106-LISTA-CLIENTE-PARCIAL      SECTION.
+
+           READ ARQ-CLIENTE NEXT RECORD INTO WS-ARQ-CLIENTE
+
+           IF WS-FL-STATUS-CLI         EQUAL ZEROS AND NOT CLI-EXCLUIDO
+              MOVE FUNCTION UPPER-CASE(WS-ARQ-RAZAO-SOCIAL-CLI)
+                                       TO WS-RAZAO-SOCIAL-MAI
+              MOVE ZEROS               TO WS-QTD-OCORRENCIAS
+              INSPECT WS-RAZAO-SOCIAL-MAI TALLYING WS-QTD-OCORRENCIAS
+                      FOR ALL WS-TERMO-BUSCA-MAI(1:WS-TERMO-LEN)
+              IF WS-QTD-OCORRENCIAS    GREATER ZEROS
+                 DISPLAY WS-ARQ-CODIGO-CLI SPACE
+                         WS-ARQ-RAZAO-SOCIAL-CLI
+                 ADD 1                 TO WS-QTD-ENCONTRADOS
+              END-IF
+           END-IF
+
+           .
+       2106-EXIT.
            EXIT.
       *----------------------------------------------------------------*
       * ABERTURA DE ARQUIVO                                            *
@@ -239,27 +361,48 @@
                  MOVE "CLIENTE JA CADASTRADO NA BASE"
                                        TO MSG-RETORNO-LNKG002
               ELSE
-                 MOVE 2                TO COD-FUNCAO-LNKG003
+                 IF CLI-PESSOA-FISICA-LNKG002
+                    MOVE 1             TO COD-FUNCAO-LNKG003
+                 ELSE
+                    MOVE 2             TO COD-FUNCAO-LNKG003
+                 END-IF
                  MOVE CNPJ-LNKG002     TO CPF-CNPJ-LNKG003
                  PERFORM 2210-VALIDA-CPF-CNPJ
-                 MOVE COD-CLIENTE-LNKG002 
-				                       TO WS-ARQ-CODIGO-CLI
+                 MOVE COD-CLIENTE-LNKG002
+                                      TO WS-ARQ-CODIGO-CLI
                  MOVE CNPJ-LNKG002     TO WS-ARQ-CNPJ-CLI
+                 MOVE TIPO-DOC-LNKG002 TO WS-ARQ-TIPO-DOC-CLI
                  MOVE RAZAO-SOCIAL-LNKG002
-                   				       TO WS-ARQ-RAZAO-SOCIAL-CLI
-                 MOVE LATITUDE-CLI-LNKG002     
-				                       TO WS-ARQ-LATITUDE-CLI
-                 MOVE LONGITUDE-CLI-LNKG002    
-				                       TO WS-ARQ-LONGITUDE-CLI
+                                      TO WS-ARQ-RAZAO-SOCIAL-CLI
+                 MOVE LATITUDE-CLI-LNKG002
+                                      TO WS-ARQ-LATITUDE-CLI
+                 MOVE LONGITUDE-CLI-LNKG002
+                                      TO WS-ARQ-LONGITUDE-CLI
+                 MOVE "A"              TO WS-ARQ-SITUACAO-CLI
+                 MOVE ZEROS            TO WS-ARQ-DATA-EXCLUSAO-CLI
+                 MOVE CIDADE-LNKG002   TO WS-ARQ-CIDADE-CLI
+                 MOVE UF-LNKG002       TO WS-ARQ-UF-CLI
+                 MOVE COD-REGIAO-LNKG002
+                                      TO WS-ARQ-COD-REGIAO-CLI
                  PERFORM 2220-GRAVA-ARQ-CLIENTE
+                 PERFORM 2230-LIBERA-CPF-CNPJ
                  MOVE ZEROS            TO COD-RETORNO-LNKG002
                  MOVE "CLIENTE CADASTRADO COM SUCESSO"
                                        TO MSG-RETORNO-LNKG002
+                 MOVE "I"              TO WS-OPERACAO-AUD
+                 MOVE SPACES           TO WS-DESC-ANTERIOR-AUD
+                 MOVE ZEROS            TO WS-DOC-ANTERIOR-AUD
+                                          WS-LAT-ANTERIOR-AUD
+                                          WS-LON-ANTERIOR-AUD
+                                          WS-REGIAO-ANTERIOR-AUD
+                 MOVE SPACES           TO WS-CIDADE-ANTERIOR-AUD
+                                          WS-UF-ANTERIOR-AUD
+                 PERFORM 2500-GRAVA-AUDITORIA
               END-IF
            END-IF
-           
+
            PERFORM 2120-CLOSE-ARQ-CLIENTE
-           
+
            .
        2200-EXIT.
            EXIT.
@@ -272,7 +415,7 @@
            
            IF COD-RETORNO-LNKG003     EQUAL ZEROS
               CONTINUE
-           ELSE	
+                                      ELSE
               MOVE 9                   TO COD-RETORNO-LNKG002
               MOVE MSG-RETORNO-LNKG003 TO MSG-RETORNO-LNKG002
               PERFORM 2120-CLOSE-ARQ-CLIENTE
@@ -295,8 +438,9 @@
               CONTINUE
            ELSE
               MOVE 9                   TO COD-RETORNO-LNKG002
-              MOVE "ERRO AO GRAVAR O CLIENTE" 
+              MOVE "ERRO AO GRAVAR O CLIENTE"
                                        TO MSG-RETORNO-LNKG002
+              PERFORM 2230-LIBERA-CPF-CNPJ
               PERFORM 2120-CLOSE-ARQ-CLIENTE
               PERFORM 3000-FINALIZA
            END-IF
@@ -305,6 +449,19 @@
        2220-EXIT.
            EXIT.
       *----------------------------------------------------------------*
+      * LIBERA A TRAVA TEMPORARIA DO CPF/CNPJ APOS A GRAVACAO, PARA    *
+      * QUE O DOCUMENTO FIQUE DISPONIVEL PARA UM NOVO CADASTRO         *
+      *----------------------------------------------------------------*
+       2230-LIBERA-CPF-CNPJ            SECTION.
+
+           MOVE 3                      TO COD-FUNCAO-LNKG003
+
+           CALL WS-PGFJF003            USING LNKG003L.
+
+           .
+       2230-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
       * ROTINA DE ALTERACÃO DE CLIENTE                                 *
       *----------------------------------------------------------------*
        2300-ALTERAR-CLIENTE            SECTION.
@@ -317,33 +474,66 @@
                               KEY IS      COD-CLIENTE
            
            IF WS-FL-STATUS-CLI         EQUAL ZEROS
+              MOVE WS-ARQ-RAZAO-SOCIAL-CLI
+                                      TO WS-DESC-ANTERIOR-AUD
+              MOVE WS-ARQ-CNPJ-CLI     TO WS-DOC-ANTERIOR-AUD
+              MOVE WS-ARQ-LATITUDE-CLI TO WS-LAT-ANTERIOR-AUD
+              MOVE WS-ARQ-LONGITUDE-CLI
+                                      TO WS-LON-ANTERIOR-AUD
+              MOVE WS-ARQ-CIDADE-CLI   TO WS-CIDADE-ANTERIOR-AUD
+              MOVE WS-ARQ-UF-CLI       TO WS-UF-ANTERIOR-AUD
+              MOVE WS-ARQ-COD-REGIAO-CLI
+                                      TO WS-REGIAO-ANTERIOR-AUD
               MOVE RAZAO-SOCIAL-LNKG002
-                         			   TO WS-ARQ-RAZAO-SOCIAL-CLI
+                                      TO WS-ARQ-RAZAO-SOCIAL-CLI
               MOVE LATITUDE-CLI-LNKG002
-    			                       TO WS-ARQ-LATITUDE-CLI
-              MOVE LONGITUDE-CLI-LNKG002     
-                       			       TO WS-ARQ-LONGITUDE-CLI
+                                      TO WS-ARQ-LATITUDE-CLI
+              MOVE LONGITUDE-CLI-LNKG002
+                                      TO WS-ARQ-LONGITUDE-CLI
+              MOVE CIDADE-LNKG002      TO WS-ARQ-CIDADE-CLI
+              MOVE UF-LNKG002          TO WS-ARQ-UF-CLI
+              MOVE COD-REGIAO-LNKG002  TO WS-ARQ-COD-REGIAO-CLI
               PERFORM 2310-ALTERAR-ARQ-CLI
               MOVE 0                   TO COD-RETORNO-LNKG002
               MOVE "CLIENTE ALTERADO COM SUCESSO"
                                        TO MSG-RETORNO-LNKG002
+              MOVE "A"                 TO WS-OPERACAO-AUD
+              PERFORM 2500-GRAVA-AUDITORIA
            ELSE
               MOVE CNPJ-LNKG002        TO CNPJ
 
               READ ARQ-CLIENTE RECORD INTO WS-ARQ-CLIENTE
                                KEY IS      CNPJ
-                               
+
               IF WS-FL-STATUS-CLI      EQUAL ZEROS
+                 MOVE WS-ARQ-RAZAO-SOCIAL-CLI
+                                      TO WS-DESC-ANTERIOR-AUD
+                 MOVE WS-ARQ-CNPJ-CLI  TO WS-DOC-ANTERIOR-AUD
+                 MOVE WS-ARQ-LATITUDE-CLI
+                                      TO WS-LAT-ANTERIOR-AUD
+                 MOVE WS-ARQ-LONGITUDE-CLI
+                                      TO WS-LON-ANTERIOR-AUD
+                 MOVE WS-ARQ-CIDADE-CLI
+                                      TO WS-CIDADE-ANTERIOR-AUD
+                 MOVE WS-ARQ-UF-CLI    TO WS-UF-ANTERIOR-AUD
+                 MOVE WS-ARQ-COD-REGIAO-CLI
+                                      TO WS-REGIAO-ANTERIOR-AUD
                  MOVE RAZAO-SOCIAL-LNKG002
-                 				       TO WS-ARQ-RAZAO-SOCIAL-CLI
-                 MOVE LATITUDE-CLI-LNKG002     
-				                       TO WS-ARQ-LATITUDE-CLI
-                 MOVE LONGITUDE-CLI--LNKG002 
+                                      TO WS-ARQ-RAZAO-SOCIAL-CLI
+                 MOVE LATITUDE-CLI-LNKG002
+                                      TO WS-ARQ-LATITUDE-CLI
+                 MOVE LONGITUDE-CLI-LNKG002
                                        TO WS-ARQ-LONGITUDE-CLI
+                 MOVE CIDADE-LNKG002   TO WS-ARQ-CIDADE-CLI
+                 MOVE UF-LNKG002       TO WS-ARQ-UF-CLI
+                 MOVE COD-REGIAO-LNKG002
+                                      TO WS-ARQ-COD-REGIAO-CLI
                  PERFORM 2310-ALTERAR-ARQ-CLI
                  MOVE 0                TO COD-RETORNO-LNKG002
                  MOVE "CLIENTE ALTERADO COM SUCESSO"
                                        TO MSG-RETORNO-LNKG002
+                 MOVE "A"              TO WS-OPERACAO-AUD
+                 PERFORM 2500-GRAVA-AUDITORIA
               ELSE
                  MOVE 1                TO COD-RETORNO-LNKG002
                  MOVE "ERRO AO ALTERAR CLIENTE"
@@ -352,15 +542,17 @@
            END-IF
            
            PERFORM 2120-CLOSE-ARQ-CLIENTE
-           
+
            .
-       2200-EXIT.
-           EXIT. 
+       2300-EXIT.
+           EXIT.
       *----------------------------------------------------------------*
       * ROTINA DE REGRAVAÇÃO DO ARQUIVO DE CLIENTE                     *
       *----------------------------------------------------------------*
        2310-ALTERAR-ARQ-CLI          SECTION.
 
+           MOVE WS-ARQ-CLIENTE         TO ARQ-CLIENTES
+
            REWRITE ARQ-CLIENTES
            
            IF WS-FL-STATUS-CLI         EQUAL ZEROS
@@ -385,24 +577,62 @@
            MOVE COD-CLIENTE-LNKG002   TO COD-CLIENTE         
 
            READ ARQ-CLIENTE   RECORD INTO WS-ARQ-CLIENTE
-                              KEY IS      COD-CLIENTE         
-           
+                              KEY IS      COD-CLIENTE
+
            IF WS-FL-STATUS-CLI        EQUAL ZEROS
-              PERFORM 2410-EXCLUIR-ARQ-CLI
-              MOVE 0                   TO COD-RETORNO-LNKG002
-              MOVE "CLIENTE EXCLUIDO COM SUCESSO"
+              IF CLI-EXCLUIDO
+                 MOVE 1                TO COD-RETORNO-LNKG002
+                 MOVE "CLIENTE JA ESTA EXCLUIDO"
+                                       TO MSG-RETORNO-LNKG002
+              ELSE
+                 MOVE WS-ARQ-RAZAO-SOCIAL-CLI
+                                       TO WS-DESC-ANTERIOR-AUD
+                 MOVE WS-ARQ-CNPJ-CLI     TO WS-DOC-ANTERIOR-AUD
+                 MOVE WS-ARQ-LATITUDE-CLI TO WS-LAT-ANTERIOR-AUD
+                 MOVE WS-ARQ-LONGITUDE-CLI
+                                          TO WS-LON-ANTERIOR-AUD
+                 MOVE WS-ARQ-CIDADE-CLI   TO WS-CIDADE-ANTERIOR-AUD
+                 MOVE WS-ARQ-UF-CLI       TO WS-UF-ANTERIOR-AUD
+                 MOVE WS-ARQ-COD-REGIAO-CLI
+                                          TO WS-REGIAO-ANTERIOR-AUD
+                 PERFORM 2410-EXCLUIR-ARQ-CLI
+                 MOVE 0                   TO COD-RETORNO-LNKG002
+                 MOVE "CLIENTE EXCLUIDO COM SUCESSO"
                                        TO MSG-RETORNO-LNKG002
+                 MOVE "E"                 TO WS-OPERACAO-AUD
+                 PERFORM 2500-GRAVA-AUDITORIA
+              END-IF
            ELSE
               MOVE CNPJ-LNKG002        TO CNPJ
 
               READ ARQ-CLIENTE RECORD INTO WS-ARQ-CLIENTE
                                KEY IS      CNPJ
-                               
+
               IF WS-FL-STATUS-CLI      EQUAL ZEROS
-                 PERFORM 2410-EXCLUIR-ARQ-CLI
-                 MOVE 0                   TO COD-RETORNO-LNKG002
-                 MOVE "CLIENTE EXCLUIDO COM SUCESSO"
+                 IF CLI-EXCLUIDO
+                    MOVE 1             TO COD-RETORNO-LNKG002
+                    MOVE "CLIENTE JA ESTA EXCLUIDO"
+                                       TO MSG-RETORNO-LNKG002
+                 ELSE
+                    MOVE WS-ARQ-RAZAO-SOCIAL-CLI
+                                       TO WS-DESC-ANTERIOR-AUD
+                    MOVE WS-ARQ-CNPJ-CLI  TO WS-DOC-ANTERIOR-AUD
+                    MOVE WS-ARQ-LATITUDE-CLI
+                                       TO WS-LAT-ANTERIOR-AUD
+                    MOVE WS-ARQ-LONGITUDE-CLI
+                                       TO WS-LON-ANTERIOR-AUD
+                    MOVE WS-ARQ-CIDADE-CLI
+                                       TO WS-CIDADE-ANTERIOR-AUD
+                    MOVE WS-ARQ-UF-CLI TO WS-UF-ANTERIOR-AUD
+                    MOVE WS-ARQ-COD-REGIAO-CLI
+                                       TO WS-REGIAO-ANTERIOR-AUD
+                    PERFORM 2410-EXCLUIR-ARQ-CLI
+                    MOVE 0                TO COD-RETORNO-LNKG002
+                    MOVE "CLIENTE EXCLUIDO COM SUCESSO"
                                        TO MSG-RETORNO-LNKG002
+                    MOVE "E"           TO WS-OPERACAO-AUD
+                    PERFORM 2500-GRAVA-AUDITORIA
+                 END-IF
               ELSE
                  MOVE 1                TO COD-RETORNO-LNKG002
                  MOVE "ERRO AO EXCLUIR CLIENTE"
@@ -420,8 +650,13 @@
       *----------------------------------------------------------------*
        2410-EXCLUIR-ARQ-CLI          SECTION.
 
-           DELETE ARQ-CLIENTE RECORD
-           
+           MOVE "E"                    TO WS-ARQ-SITUACAO-CLI
+           MOVE FUNCTION CURRENT-DATE(1:8)
+                                       TO WS-ARQ-DATA-EXCLUSAO-CLI
+           MOVE WS-ARQ-CLIENTE         TO ARQ-CLIENTES
+
+           REWRITE ARQ-CLIENTES
+
            IF WS-FL-STATUS-CLI         EQUAL ZEROS
               CONTINUE
            ELSE
@@ -431,9 +666,65 @@
               PERFORM 2120-CLOSE-ARQ-CLIENTE
               PERFORM 3000-FINALIZA
            END-IF
-         
+
            .
-       2220-EXIT.
+       2410-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE GRAVAÇÃO DA TRILHA DE AUDITORIA DO CLIENTE           *
+      *----------------------------------------------------------------*
+       2500-GRAVA-AUDITORIA            SECTION.
+
+           OPEN EXTEND ARQ-AUDITORIA
+
+           IF WS-FL-STATUS-AUD         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-LNKG002
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE AUDITORIA"
+                                       TO MSG-RETORNO-LNKG002
+              PERFORM 2120-CLOSE-ARQ-CLIENTE
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8)
+                                       TO DATA-EXECUCAO-AUDIT
+           MOVE FUNCTION CURRENT-DATE(9:6)
+                                       TO HORA-AUDIT
+           MOVE "C"                    TO TIPO-ENTIDADE-AUDIT
+           MOVE WS-ARQ-CODIGO-CLI      TO COD-REF-AUDIT
+           MOVE WS-OPERACAO-AUD        TO OPERACAO-AUDIT
+           MOVE ID-OPERADOR-LNKG002    TO OPERADOR-AUDIT
+           MOVE WS-DESC-ANTERIOR-AUD   TO DESCRICAO-ANTERIOR-AUDIT
+           MOVE WS-ARQ-RAZAO-SOCIAL-CLI
+                                       TO DESCRICAO-AUDIT
+           MOVE WS-DOC-ANTERIOR-AUD    TO DOCUMENTO-ANTERIOR-AUDIT
+           MOVE WS-ARQ-CNPJ-CLI        TO DOCUMENTO-AUDIT
+           MOVE WS-LAT-ANTERIOR-AUD    TO LATITUDE-ANTERIOR-AUDIT
+           MOVE WS-ARQ-LATITUDE-CLI    TO LATITUDE-AUDIT
+           MOVE WS-LON-ANTERIOR-AUD    TO LONGITUDE-ANTERIOR-AUDIT
+           MOVE WS-ARQ-LONGITUDE-CLI   TO LONGITUDE-AUDIT
+           MOVE WS-CIDADE-ANTERIOR-AUD TO CIDADE-ANTERIOR-AUDIT
+           MOVE WS-ARQ-CIDADE-CLI      TO CIDADE-AUDIT
+           MOVE WS-UF-ANTERIOR-AUD     TO UF-ANTERIOR-AUDIT
+           MOVE WS-ARQ-UF-CLI          TO UF-AUDIT
+           MOVE WS-REGIAO-ANTERIOR-AUD TO COD-REGIAO-ANTERIOR-AUDIT
+           MOVE WS-ARQ-COD-REGIAO-CLI  TO COD-REGIAO-AUDIT
+
+           WRITE REG-AUDITORIA
+
+           IF WS-FL-STATUS-AUD         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-LNKG002
+              MOVE "ERRO AO GRAVAR A AUDITORIA DO CLIENTE"
+                                       TO MSG-RETORNO-LNKG002
+           END-IF
+
+           CLOSE ARQ-AUDITORIA
+
+           .
+       2500-EXIT.
            EXIT.
 
       *----------------------------------------------------------------*
