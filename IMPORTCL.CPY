@@ -0,0 +1,31 @@
+      *----------------------------------------------------------------*
+      * COPY.....: IMPORTCL.CPY                                       *
+      * OBJETIVO.: LAYOUT DO ARQUIVO DE IMPORTACAO EM LOTE DE          *
+      *            CLIENTES E VENDEDORES (ArqImportacao), USADO PELO   *
+      *            PGFJF009P                                           *
+      *----------------------------------------------------------------*
+      * DATA       AUTOR            DESCRICAO                         *
+      * 09/08/2026 FJF              CRIACAO DO LAYOUT                  *
+      * 09/08/2026 FJF              INCLUSAO DE CIDADE/UF/REGIAO PARA  *
+      *                             MANTER A CARGA EM LOTE ALINHADA    *
+      *                             COM OS RELATORIOS TERRITORIAIS     *
+      *----------------------------------------------------------------*
+       01  REG-IMPORTACAO.
+           05  TIPO-REG-IMPORT          PIC  X(001).
+               88  IMPORT-CLIENTE           VALUE 'C'.
+               88  IMPORT-VENDEDOR          VALUE 'V'.
+           05  COD-REF-IMPORT           PIC  9(007).
+           05  DOC-IMPORT               PIC  9(014).
+           05  TIPO-DOC-IMPORT          PIC  X(001).
+               88  IMPORT-PESSOA-FISICA     VALUE 'F'.
+               88  IMPORT-PESSOA-JURIDICA   VALUE 'J'.
+           05  NOME-IMPORT              PIC  X(040).
+           05  LATITUDE-IMPORT          PIC S9(003)V9(008).
+           05  LONGITUDE-IMPORT         PIC S9(003)V9(008).
+           05  MAX-CLIENTES-IMPORT      PIC  9(005).
+           05  SITUACAO-IMPORT          PIC  X(001).
+               88  IMPORT-VEND-ATIVO        VALUE 'A'.
+               88  IMPORT-VEND-INATIVO      VALUE 'I'.
+           05  CIDADE-IMPORT            PIC  X(030).
+           05  UF-IMPORT                PIC  X(002).
+           05  COD-REGIAO-IMPORT        PIC  9(003).
