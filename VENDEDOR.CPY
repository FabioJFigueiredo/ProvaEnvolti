@@ -0,0 +1,32 @@
+      *----------------------------------------------------------------*
+      * COPY.....: VENDEDOR.CPY                                        *
+      * OBJETIVO.: LAYOUT DO ARQUIVO DE VENDEDORES (ArqVendedor)       *
+      *----------------------------------------------------------------*
+      * DATA       AUTOR            DESCRICAO                         *
+      * 22/03/2020 FABIO FIGUEIREDO CRIACAO DO LAYOUT                  *
+      * 09/08/2026 FJF              INCLUIDO MAX-CLIENTES-VEND PARA    *
+      *                             LIMITAR A CARTEIRA NA DISTRIBUICAO *
+      * 09/08/2026 FJF              INCLUIDO SITUACAO-VEND PARA        *
+      *                             PERMITIR INATIVAR VENDEDOR          *
+      * 09/08/2026 FJF              INCLUIDO VALOR 'E' EM SITUACAO-VEND*
+      *                             E DATA-EXCLUSAO-VEND PARA PERMITIR *
+      *                             EXCLUSAO LOGICA                    *
+      * 09/08/2026 FJF              INCLUIDO CIDADE-VEND, UF-VEND E    *
+      *                             COD-REGIAO-VEND PARA RELATORIOS    *
+      *                             POR REGIAO                         *
+      *----------------------------------------------------------------*
+       01  ARQ-VENDEDORES.
+           05  COD-VENDEDOR            PIC  9(003).
+           05  CPF                     PIC  9(011).
+           05  NOME-VENDEDOR           PIC  X(040).
+           05  LATITUDE-VEND           PIC S9(003)V9(008).
+           05  LONGITUDE-VEND          PIC S9(003)V9(008).
+           05  MAX-CLIENTES-VEND       PIC  9(005).
+           05  SITUACAO-VEND           PIC  X(001).
+               88  VEND-ATIVO              VALUE 'A'.
+               88  VEND-INATIVO            VALUE 'I'.
+               88  VEND-EXCLUIDO           VALUE 'E'.
+           05  DATA-EXCLUSAO-VEND       PIC  9(008).
+           05  CIDADE-VEND              PIC  X(030).
+           05  UF-VEND                  PIC  X(002).
+           05  COD-REGIAO-VEND          PIC  9(003).
