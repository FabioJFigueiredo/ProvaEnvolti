@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------*
+      * COPY.....: LNKG010L.CPY                                        *
+      * OBJETIVO.: AREA DE COMUNICACAO COM O PGFJF010P (RELATORIO DE   *
+      *            RECONCILIACAO CLIENTE/VENDEDOR)                     *
+      *----------------------------------------------------------------*
+      * DATA       AUTOR            DESCRICAO                         *
+      * 09/08/2026 FJF              CRIACAO DO LAYOUT                  *
+      *----------------------------------------------------------------*
+       01  LNKG010L.
+           05  COD-RETORNO-LNKG010      PIC  9(001).
+           05  MSG-RETORNO-LNKG010      PIC  X(050).
