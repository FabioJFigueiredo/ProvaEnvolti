@@ -0,0 +1,30 @@
+      *----------------------------------------------------------------*
+      * COPY.....: CLIENTES.CPY                                        *
+      * OBJETIVO.: LAYOUT DO ARQUIVO DE CLIENTES (ArqCliente)          *
+      *----------------------------------------------------------------*
+      * DATA       AUTOR            DESCRICAO                         *
+      * 22/03/2020 FABIO FIGUEIREDO CRIACAO DO LAYOUT                  *
+      * 09/08/2026 FJF              INCLUIDO TIPO-DOC-CLI PARA ACEITAR *
+      *                             CLIENTE PESSOA FISICA (CPF)        *
+      * 09/08/2026 FJF              INCLUIDO SITUACAO-CLI PARA         *
+      *                             PERMITIR EXCLUSAO LOGICA           *
+      * 09/08/2026 FJF              INCLUIDO CIDADE-CLI, UF-CLI E      *
+      *                             COD-REGIAO-CLI PARA RELATORIOS     *
+      *                             POR REGIAO                         *
+      *----------------------------------------------------------------*
+       01  ARQ-CLIENTES.
+           05  COD-CLIENTE             PIC  9(007).
+           05  CNPJ                    PIC  9(014).
+           05  TIPO-DOC-CLI             PIC  X(001).
+               88  CLI-PESSOA-FISICA        VALUE 'F'.
+               88  CLI-PESSOA-JURIDICA      VALUE 'J'.
+           05  RAZAO-SOCIAL             PIC  X(040).
+           05  LATITUDE-CLI             PIC S9(003)V9(008).
+           05  LONGITUDE-CLI            PIC S9(003)V9(008).
+           05  SITUACAO-CLI             PIC  X(001).
+               88  CLI-ATIVO                VALUE 'A'.
+               88  CLI-EXCLUIDO             VALUE 'E'.
+           05  DATA-EXCLUSAO-CLI        PIC  9(008).
+           05  CIDADE-CLI               PIC  X(030).
+           05  UF-CLI                   PIC  X(002).
+           05  COD-REGIAO-CLI           PIC  9(003).
