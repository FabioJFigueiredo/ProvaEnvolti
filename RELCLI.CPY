@@ -0,0 +1,24 @@
+      *----------------------------------------------------------------*
+      * COPY.....: RELCLI.CPY                                         *
+      * OBJETIVO.: LAYOUT DO ARQUIVO DE SAIDA DO RELATORIO DE          *
+      *            CLIENTES (ArqRelCliente), GERADO PELO PGFJF005P    *
+      *            QUANDO A SAIDA SOLICITADA E (A)ARQUIVO              *
+      *----------------------------------------------------------------*
+      * DATA       AUTOR            DESCRICAO                         *
+      * 09/08/2026 FJF              CRIACAO DO LAYOUT                  *
+      * 09/08/2026 FJF              INCLUIDO CIDADE/UF/COD-REGIAO-     *
+      *                             REL-CLIENTE PARA RELATORIOS POR    *
+      *                             REGIAO                             *
+      *----------------------------------------------------------------*
+       01  REG-REL-CLIENTE.
+           05  COD-CLI-REL-CLIENTE      PIC  9(007).
+           05  FILLER                  PIC  X(001)         VALUE SPACES.
+           05  RAZ-SOC-REL-CLIENTE      PIC  X(040).
+           05  FILLER                  PIC  X(001)         VALUE SPACES.
+           05  CNPJ-REL-CLIENTE         PIC  9(014).
+           05  FILLER                  PIC  X(001)         VALUE SPACES.
+           05  CIDADE-REL-CLIENTE       PIC  X(030).
+           05  FILLER                  PIC  X(001)         VALUE SPACES.
+           05  UF-REL-CLIENTE           PIC  X(002).
+           05  FILLER                  PIC  X(001)         VALUE SPACES.
+           05  COD-REGIAO-REL-CLIENTE   PIC  9(003).
