@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------*
+      * COPY.....: ULTDIST.CPY                                        *
+      * OBJETIVO.: LAYOUT DO ARQUIVO DA ULTIMA DISTRIBUICAO DE CADA    *
+      *            CLIENTE (ArqUltimaDistribuicao) - GUARDA O VENDEDOR *
+      *            ATRIBUIDO NA EXECUCAO MAIS RECENTE DO PGFJF007P,   *
+      *            USADO PARA DETECTAR REATRIBUICAO (CHURN)           *
+      *----------------------------------------------------------------*
+      * DATA       AUTOR            DESCRICAO                         *
+      * 09/08/2026 FJF              CRIACAO DO LAYOUT                  *
+      *----------------------------------------------------------------*
+       01  REG-ULT-DISTRIB.
+           05  COD-CLIENTE-ULT         PIC  9(007).
+           05  COD-VENDEDOR-ULT        PIC  9(003).
+           05  NOME-VENDEDOR-ULT       PIC  X(040).
+           05  DATA-EXECUCAO-ULT       PIC  9(008).
+           05  DISTANCIA-ULT           PIC  9(009)V9(002).
