@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------*
+      * COPY.....: LNKG009L.CPY                                       *
+      * OBJETIVO.: AREA DE COMUNICACAO COM O PGFJF009P (IMPORTACAO)    *
+      *----------------------------------------------------------------*
+      * DATA       AUTOR            DESCRICAO                         *
+      * 09/08/2026 FJF              CRIACAO DO LAYOUT                  *
+      *----------------------------------------------------------------*
+       01  LNKG009L.
+           05  COD-RETORNO-LNKG009     PIC  9(002).
+           05  MSG-RETORNO-LNKG009     PIC  X(050).
+           05  QTD-LIDOS-LNKG009       PIC  9(007).
+           05  QTD-INCLUIDOS-LNKG009   PIC  9(007).
+           05  QTD-REJEITADOS-LNKG009  PIC  9(007).
