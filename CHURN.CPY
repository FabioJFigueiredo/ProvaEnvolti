@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------*
+      * COPY.....: CHURN.CPY                                          *
+      * OBJETIVO.: LAYOUT DO ARQUIVO DE REATRIBUICOES DE VENDEDOR      *
+      *            (ArqChurn) - UMA LINHA PARA CADA CLIENTE CUJO       *
+      *            VENDEDOR ATRIBUIDO MUDOU DE UMA EXECUCAO DO         *
+      *            PGFJF007P PARA A SEGUINTE                          *
+      *----------------------------------------------------------------*
+      * DATA       AUTOR            DESCRICAO                         *
+      * 09/08/2026 FJF              CRIACAO DO LAYOUT                  *
+      *----------------------------------------------------------------*
+       01  REG-CHURN.
+           05  DATA-EXECUCAO-CHURN          PIC  9(008).
+           05  COD-CLIENTE-CHURN            PIC  9(007).
+           05  RAZAO-SOCIAL-CHURN           PIC  X(040).
+           05  COD-VEND-ANTERIOR-CHURN      PIC  9(003).
+           05  NOME-VEND-ANTERIOR-CHURN     PIC  X(040).
+           05  DISTANCIA-ANTERIOR-CHURN     PIC  9(009)V9(002).
+           05  COD-VEND-NOVO-CHURN          PIC  9(003).
+           05  NOME-VEND-NOVO-CHURN         PIC  X(040).
+           05  DISTANCIA-NOVA-CHURN         PIC  9(009)V9(002).
