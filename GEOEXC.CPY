@@ -0,0 +1,19 @@
+      *----------------------------------------------------------------*
+      * COPY.....: GEOEXC.CPY                                          *
+      * OBJETIVO.: LAYOUT DO ARQUIVO DE EXCECOES DE GEOLOCALIZACAO     *
+      *            (ArqExcecaoGeo) - REGISTRA CLIENTES E VENDEDORES    *
+      *            COM LATITUDE/LONGITUDE INVALIDA OU INVEROSSIMIL,    *
+      *            EXCLUIDOS DO CALCULO DE DISTANCIA DO PGFJF007P     *
+      *----------------------------------------------------------------*
+      * DATA       AUTOR            DESCRICAO                         *
+      * 09/08/2026 FJF              CRIACAO DO LAYOUT                  *
+      *----------------------------------------------------------------*
+       01  REG-EXC-GEO.
+           05  TIPO-REG-EXC            PIC  X(001).
+               88  EXC-GEO-CLIENTE         VALUE 'C'.
+               88  EXC-GEO-VENDEDOR        VALUE 'V'.
+           05  COD-REF-EXC             PIC  9(007).
+           05  DESCRICAO-EXC           PIC  X(040).
+           05  LATITUDE-EXC            PIC S9(003)V9(008).
+           05  LONGITUDE-EXC           PIC S9(003)V9(008).
+           05  MOTIVO-EXC              PIC  X(040).
